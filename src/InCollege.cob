@@ -1,25 +1,33 @@
-*> This is free-form
-IDENTIFICATION DIVISION.
-PROGRAM-ID. InCollege.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-       *> read each file line by line
-       SELECT I-FILE ASSIGN TO "bin/InCollege-Input.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT O-FILE ASSIGN TO "bin/InCollege-Output.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT U-FILE ASSIGN TO "bin/InCollege-Users.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT P-FILE ASSIGN TO DYNAMIC W-PROFILE-PATH
-           ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS IS P-STAT.
-       SELECT P-FILE-CUR ASSIGN TO W-PROFILE-PATH-CUR
-           ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT P-TEMP-FILE ASSIGN TO "bin/profiles/te-mp.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
+*> This is free-form
+IDENTIFICATION DIVISION.
+PROGRAM-ID. InCollege.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       *> read each file line by line
+       SELECT I-FILE ASSIGN TO "bin/InCollege-Input.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT O-FILE ASSIGN TO "bin/InCollege-Output.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       *> Keyed by username so the student body is not capped by an
+       *> in-memory table size; ACCESS DYNAMIC lets us both scan
+       *> sequentially (case-insensitive uniqueness checks) and look
+       *> a single username up at random (login, password reset).
+       SELECT U-FILE ASSIGN TO "bin/InCollege-Users.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS U-KEY
+           FILE STATUS IS U-STAT.
+       SELECT P-FILE ASSIGN TO DYNAMIC W-PROFILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS P-STAT.
+       SELECT P-FILE-CUR ASSIGN TO W-PROFILE-PATH-CUR
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS P-CUR-STAT.
+       SELECT P-TEMP-FILE ASSIGN TO "bin/profiles/te-mp.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        SELECT EC-FILE ASSIGN TO "bin/established-connections.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
 
@@ -29,218 +37,287 @@ FILE-CONTROL.
        SELECT APP-FILE ASSIGN TO "bin/InCollege_jobApplications.txt"
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS APP-STAT.
-
-
-DATA DIVISION.
-FILE SECTION.
-FD I-FILE.
-01 I-REC   PIC X(256).  *> Raised to support 200-char inputs
-
-FD O-FILE.
-01 O-REC   PIC X(100).
-
-FD U-FILE.
-01 U-REC   PIC X(100).
-
-FD P-FILE.
-01 P-REC   PIC X(512).
-
-FD  P-FILE-CUR
-       DATA RECORD IS P-REC-CUR.
-01 P-REC-CUR PIC X(512).
-
-FD P-TEMP-FILE
-       RECORD CONTAINS 5000 CHARACTERS
-       DATA RECORD IS P-TEMP-REC.
-01 P-TEMP-REC PIC X(512).
-
-FD EC-FILE.
-01 EC-REC PIC X(120).
-
-FD JOB-FILE.
-01 JOB-REC PIC X(512).
-
-
-
-
-
+       SELECT SKILL-FILE ASSIGN TO "bin/InCollege_skillsCompleted.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SKILL-STAT.
+       SELECT REPORT-FILE ASSIGN TO "bin/InCollege-DailyReport.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REPORT-STAT.
+       *> Records how many InCollege-Input.txt lines have been fully
+       *> processed, so a run that was cut short by a truncated input
+       *> file can pick back up after the last completed transaction
+       *> instead of repeating it or losing it.
+       SELECT CHECKPOINT-FILE ASSIGN TO "bin/InCollege-Checkpoint.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CHECKPOINT-STAT.
+       *> Reconciliation pass output: orphaned pending requests, EC-FILE
+       *> pairs missing a profile, and duplicate/one-sided EC-FILE rows.
+       SELECT RECON-FILE ASSIGN TO "bin/InCollege-ReconciliationReport.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RECON-STAT.
+
+
+DATA DIVISION.
+FILE SECTION.
+FD I-FILE.
+01 I-REC   PIC X(256).  *> Raised to support 200-char inputs
+
+FD O-FILE.
+01 O-REC   PIC X(100).
+
+FD U-FILE.
+01 U-REC.
+   05 U-KEY      PIC X(32).
+   05 U-PASSWORD PIC X(12).
+   05 U-SEC-Q    PIC X(100).
+   05 U-SEC-A    PIC X(100).
+
+FD P-FILE.
+01 P-REC   PIC X(512).
+
+FD  P-FILE-CUR
+       DATA RECORD IS P-REC-CUR.
+01 P-REC-CUR PIC X(512).
+
+FD P-TEMP-FILE
+       RECORD CONTAINS 5000 CHARACTERS
+       DATA RECORD IS P-TEMP-REC.
+01 P-TEMP-REC PIC X(512).
+
+FD REPORT-FILE.
+01 REPORT-REC PIC X(100).
+
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-REC PIC X(20).
+
+FD RECON-FILE.
+01 RECON-REC PIC X(200).
+
+FD EC-FILE.
+01 EC-REC PIC X(120).
+
+FD JOB-FILE.
+01 JOB-REC PIC X(512).
+
+
+
+
+
 FD APP-FILE.
 01 APP-REC PIC X(512).
 
+FD SKILL-FILE.
+01 SKILL-REC PIC X(256).
+
 WORKING-STORAGE SECTION.
-01 W-MSG   PIC X(100).
-01 W-TMP   PIC X(256).
-01 W-RAW   PIC X(256).
-01 W-CLEAN PIC X(256).
-01 W-USR-INPT PIC X(256).
-01 W-USERNAME PIC X(100).
-01 W-PASSWORD PIC X(250).
-
-*> Validation variables for username
-01 USERNAME-LEN          PIC 9(4) COMP.
-01 USERNAME-OK           PIC X VALUE "N".
-   88 VALID-USERNAME     VALUE "Y".
-   88 INVALID-USERNAME   VALUE "N".
-
-
-01 W-PASS-CANDIDATE PIC X(100). *> Temp storage for password validation
-*> Loop counters with storage from 00-99 and stored as binary for fast computations
-01 i         PIC 9(4) COMP.
-01 j         PIC 9(4) COMP.
-
-*> Bool flag to see if user creation was successful
-01 CREATED-FLAG        PIC X VALUE "N".
-   88 CREATED-OK       VALUE "Y".
-   88 NOT-CREATED      VALUE "N".
-
-
-*> User creation variables each variable has child boolean flags which are related to the parent
-01 LOGIN-OK                PIC X VALUE "N".
-       88 FOUND            VALUE "Y".
-       88 NOT-FOUND        VALUE "N".
-01 USER-FOUND              PIC X VALUE "N".
-       88 USERNAME-TAKEN   VALUE "Y".
-       88 USERNAME-FREE    VALUE "N".
-01 PASS-OK                 PIC X VALUE "N".
-       88 VALID-PASS       VALUE "Y".
-       88 INVALID-PASS     VALUE "N".
-01 HAS-UPPER               PIC X VALUE "N".
-       88 OK-UPPER         VALUE "Y".
-01 HAS-DIGIT               PIC X VALUE "N".
-       88 OK-DIGIT         VALUE "Y".
-01 HAS-SPECIAL             PIC X VALUE "N".
-       88 OK-SPECIAL       VALUE "Y".
-
-*> Length of the password after trimming but before truncation giving headroom for validation
-01 PW-LEN                  PIC 9(4) COMP.
-
-
-*> live storage for 5 user accounts with 12 character passwd
-*> define a user table
-01 USER-COUNT            PIC 9(2) VALUE 0.
-01 USER-TABLE.
-
-       *> user account structure user-table->USER-ENTRY->USER-USERNAME & USER-PASSWORD
-       05 USER-ENTRY OCCURS 5 TIMES INDEXED BY UX.
-          10 USER-USERNAME  PIC X(32).
-          10 USER-PASSWORD  PIC X(12).
-
-
-*> Profile paths and status
-01 W-PROFILE-PATH   PIC X(256).
-01 P-STAT           PIC XX.
-01 JOB-STAT         PIC XX.
-01 W-USER-LOW       PIC X(32).
-
-*> User profile fields
-01 FIRST-NAME       PIC X(30).
-01 LAST-NAME        PIC X(30).
-01 UNIVERSITY       PIC X(60).
-01 MAJOR            PIC X(40).
-01 GRAD-YEAR        PIC 9(4).
-01 W-YEAR-TEXT      PIC X(4).
-
-01 ABOUT-ME         PIC X(3000).
-
-01 EXP-COUNT        PIC 9     VALUE 0.
-01 EXPERIENCE OCCURS 3 TIMES.
-   05 EXP-TITLE     PIC X(40).
-   05 EXP-COMPANY   PIC X(40).
-   05 EXP-DATES     PIC X(40).
-   05 EXP-DESC      PIC X(300).
-
-01 EDU-COUNT        PIC 9     VALUE 0.
-01 EDUCATION OCCURS 3 TIMES.
-   05 EDU-DEGREE    PIC X(40).
-   05 EDU-UNIV      PIC X(60).
-   05 EDU-YEARS     PIC X(20).
-
-01 CONNECTIONS-LINE PIC X(5000).
-01  CONNECTIONS-TABLE.
-    05  CONNECTIONS-COUNT       PIC 9(4) VALUE 0.
-    05  CONNECTIONS-ENTRY OCCURS 100 TIMES
-        INDEXED BY CONN-IDX
-        PIC X(50).  *> each username max 50 chars
-
-
-01 LEN              PIC 9(4) COMP.
-
-*> Additional storage for clean profile viewing
-01 VIEW-TEXT         PIC X(3000).
-01 VIEW-VAL          PIC X(512).
-01 VIEW-LINE         PIC X(512).
-01 VIEW-POS          PIC 9(4) COMP VALUE 1.
-01 VIEW-LEN          PIC 9(4) COMP VALUE 0.
-01 VIEW-CHUNK        PIC 9(4) COMP VALUE 0.
-01 VIEW-IDX          PIC 9(2) COMP VALUE 0.
-01 CURR-EXP-IDX      PIC 9     VALUE 0.
-01 CURR-EDU-IDX      PIC 9     VALUE 0.
-01 MODE-FLAG         PIC X VALUE 'N'.
-   88 MODE-NONE      VALUE 'N'.
-   88 MODE-ABOUT     VALUE 'A'.
-   88 MODE-EXP-DESC  VALUE 'D'.
-01 IN-BLOCK          PIC X VALUE 'N'.
-   88 IN-BEGIN       VALUE 'Y'.
-01 W-YEAR-TEXT-VIEW  PIC X(4).
-01 W-ACC             PIC X(3000).
-01 LINE-IS-TAG       PIC X VALUE 'N'.
-
-*> Generic prompt helpers
-01 W-PROMPT          PIC X(250).
-01 W-RETRY           PIC X(100).
-01 W-OUTPUT          PIC X(300).
-01 W-OUTPUT-LONG     PIC X(3000).
-
-*> File list temporary storage
-01 FILE-EOF          PIC X VALUE 'N'.
-01 FOUND-FILE        PIC X VALUE 'N'.
-01 FULL-NAME PIC X(100).
-01 SEARCH-NAME PIC X(100).
-01 SEARCH-NAME-PATH PIC X(200).
-
-*> Connections Parsing
-01 CON-REMAINDER PIC X(1000).
-01 CON-USERNAME PIC X(15).
-01 CON-P PIC 9(4) VALUE 1.
-01 CON-LEN PIC X(50).
-01 CON-FOUND PIC X VALUE 'N'.
-01 CON-SEARCH-NAME PIC X(50).
-
-*> migration to memory helpers
-01 SKIP-CONN-BLOCK     PIC X VALUE 'N'.
-01 INSERTED-CONN-BLK   PIC X VALUE 'N'.
-
-*> ---- Established connections helpers ----
-01 EC-LINE        PIC X(120).
-01 EC-U1          PIC X(50).
-01 EC-U2          PIC X(50).
-01 EC-OTHER       PIC X(50).
-01 EC-PAIR        PIC X(120).
-01 EC-EXISTS      PIC X VALUE 'N'.
-01 EC-COUNT       PIC 9(4) VALUE 0.
-
-*> ---- Removal / rewrite helpers ----
-01 RQ-NAME        PIC X(50).      *> pending requester being processed
-01 NEW-CONN-LINE  PIC X(5000).
-01 ANY-WRITTEN    PIC X VALUE 'N'.
-
-*> ---- Fetch other user's summary (for network print) ----
-01 OTHER-PATH     PIC X(256).
-01 SAVE-FIRST     PIC X(30).
-01 SAVE-LAST      PIC X(30).
-01 SAVE-UNIV      PIC X(60).
-01 SAVE-MAJOR     PIC X(40).
-01 SAVE-YEAR      PIC X(4).
-
-*> Job posting storage
-01 JOB-COUNT        PIC 9(4) COMP VALUE 0.
-01 JOB-NEXT-ID      PIC 9(4) COMP VALUE 0.
-01 JOB-ID-TEXT      PIC Z(5).
-01 JOB-TITLE        PIC X(100).
-01 JOB-DESCRIPTION  PIC X(200).
-01 JOB-EMPLOYER     PIC X(100).
-01 JOB-LOCATION     PIC X(100).
-01 JOB-SALARY       PIC X(60).
+01 W-MSG   PIC X(100).
+01 W-TMP   PIC X(256).
+01 W-RAW   PIC X(256).
+01 W-CLEAN PIC X(256).
+01 W-USR-INPT PIC X(256).
+01 W-USERNAME PIC X(100).
+01 W-PASSWORD PIC X(250).
+
+*> Validation variables for username
+01 USERNAME-LEN          PIC 9(4) COMP.
+01 USERNAME-OK           PIC X VALUE "N".
+   88 VALID-USERNAME     VALUE "Y".
+   88 INVALID-USERNAME   VALUE "N".
+
+
+01 W-PASS-CANDIDATE PIC X(100). *> Temp storage for password validation
+*> Loop counters with storage from 00-99 and stored as binary for fast computations
+01 i         PIC 9(4) COMP.
+01 j         PIC 9(4) COMP.
+
+*> Bool flag to see if user creation was successful
+01 CREATED-FLAG        PIC X VALUE "N".
+   88 CREATED-OK       VALUE "Y".
+   88 NOT-CREATED      VALUE "N".
+
+*> Whether APPEND-USER-TO-FILE's WRITE U-REC actually stored the
+*> record (U-KEY is only 32 chars wide, so a collision there is
+*> still possible even after VALIDATE-USERNAME/CHECK-USERNAME-UNIQUE)
+01 U-WRITE-FLAG         PIC X VALUE "N".
+   88 USER-WRITE-OK     VALUE "Y".
+   88 USER-WRITE-FAILED VALUE "N".
+
+
+*> User creation variables each variable has child boolean flags which are related to the parent
+01 LOGIN-OK                PIC X VALUE "N".
+       88 FOUND            VALUE "Y".
+       88 NOT-FOUND        VALUE "N".
+01 USER-FOUND              PIC X VALUE "N".
+       88 USERNAME-TAKEN   VALUE "Y".
+       88 USERNAME-FREE    VALUE "N".
+01 PASS-OK                 PIC X VALUE "N".
+       88 VALID-PASS       VALUE "Y".
+       88 INVALID-PASS     VALUE "N".
+01 HAS-UPPER               PIC X VALUE "N".
+       88 OK-UPPER         VALUE "Y".
+01 HAS-DIGIT               PIC X VALUE "N".
+       88 OK-DIGIT         VALUE "Y".
+01 HAS-SPECIAL             PIC X VALUE "N".
+       88 OK-SPECIAL       VALUE "Y".
+
+*> Length of the password after trimming but before truncation giving headroom for validation
+01 PW-LEN                  PIC 9(4) COMP.
+
+
+*> User accounts now live in the keyed U-FILE (see FILE-CONTROL) so
+*> there is no fixed ceiling on how many students can sign up.
+01 U-STAT                PIC XX.
+01 W-SEC-QUESTION        PIC X(100).
+01 W-SEC-ANSWER          PIC X(100).
+
+
+*> Profile paths and status
+01 W-PROFILE-PATH   PIC X(256).
+01 W-PROFILE-PATH-CUR PIC X(256).
+01 P-STAT           PIC XX.
+01 P-CUR-STAT       PIC XX.
+01 JOB-STAT         PIC XX.
+01 W-USER-LOW       PIC X(32).
+
+*> User profile fields
+01 FIRST-NAME       PIC X(30).
+01 LAST-NAME        PIC X(30).
+01 UNIVERSITY       PIC X(60).
+01 MAJOR            PIC X(40).
+01 GRAD-YEAR        PIC 9(4).
+01 W-YEAR-TEXT      PIC X(4).
+01 EMAIL-ADDRESS    PIC X(100).
+
+01 ABOUT-ME         PIC X(3000).
+
+01 EXP-COUNT        PIC 9     VALUE 0.
+01 EXPERIENCE OCCURS 3 TIMES.
+   05 EXP-TITLE     PIC X(40).
+   05 EXP-COMPANY   PIC X(40).
+   05 EXP-DATES     PIC X(40).
+   05 EXP-DESC      PIC X(300).
+
+01 EDU-COUNT        PIC 9     VALUE 0.
+01 EDUCATION OCCURS 3 TIMES.
+   05 EDU-DEGREE    PIC X(40).
+   05 EDU-UNIV      PIC X(60).
+   05 EDU-YEARS     PIC X(20).
+
+01 CONNECTIONS-LINE PIC X(5000).
+01  CONNECTIONS-TABLE.
+    05  CONNECTIONS-COUNT       PIC 9(4) VALUE 0.
+    05  CONNECTIONS-ENTRY OCCURS 100 TIMES
+        INDEXED BY CONN-IDX
+        PIC X(50).  *> each username max 50 chars
+
+
+01 LEN              PIC 9(4) COMP.
+
+*> Additional storage for clean profile viewing
+01 VIEW-TEXT         PIC X(3000).
+01 VIEW-VAL          PIC X(512).
+01 VIEW-LINE         PIC X(512).
+01 VIEW-POS          PIC 9(4) COMP VALUE 1.
+01 VIEW-LEN          PIC 9(4) COMP VALUE 0.
+01 VIEW-CHUNK        PIC 9(4) COMP VALUE 0.
+01 VIEW-IDX          PIC 9(2) COMP VALUE 0.
+01 CURR-EXP-IDX      PIC 9     VALUE 0.
+01 CURR-EDU-IDX      PIC 9     VALUE 0.
+01 MODE-FLAG         PIC X VALUE 'N'.
+   88 MODE-NONE      VALUE 'N'.
+   88 MODE-ABOUT     VALUE 'A'.
+   88 MODE-EXP-DESC  VALUE 'D'.
+01 IN-BLOCK          PIC X VALUE 'N'.
+   88 IN-BEGIN       VALUE 'Y'.
+01 W-YEAR-TEXT-VIEW  PIC X(4).
+01 W-ACC             PIC X(3000).
+01 LINE-IS-TAG       PIC X VALUE 'N'.
+
+*> Generic prompt helpers
+01 W-PROMPT          PIC X(250).
+01 W-RETRY           PIC X(100).
+01 W-OUTPUT          PIC X(300).
+01 W-OUTPUT-LONG     PIC X(3000).
+01 W-CURRENT-VAL     PIC X(3000).
+01 W-OLD-GRAD-YEAR   PIC 9(4) VALUE 0.
+01 PROFILE-EXISTS    PIC X VALUE 'N'.
+   88 EDITING-PROFILE VALUE 'Y'.
+01 W-KEEP-ANSWER      PIC X(256).
+
+*> File list temporary storage
+01 FILE-EOF          PIC X VALUE 'N'.
+01 FOUND-FILE        PIC X VALUE 'N'.
+01 FULL-NAME PIC X(100).
+01 SEARCH-NAME PIC X(100).
+01 SEARCH-NAME-PATH PIC X(200).
+
+*> ---- Partial-name / university / major search ----
+01 FIND-SEARCH-MODE PIC X(1).
+01 FIND-SEARCH-TEXT PIC X(100).
+01 FIND-MATCH-CAND  PIC X(100).
+01 FIND-NUM-TEXT    PIC Z(3).
+01 FIND-MATCH-COUNT PIC 9(4) VALUE 0.
+01 FIND-MATCH-IDX   PIC 9(4).
+01 FIND-MATCH-TABLE.
+   05 FIND-MATCH-ENTRY OCCURS 50 TIMES.
+       10 FIND-MATCH-NAME PIC X(100).
+       10 FIND-MATCH-PATH PIC X(200).
+
+*> Connections Parsing
+01 CON-REMAINDER PIC X(1000).
+01 CON-USERNAME PIC X(15).
+01 CON-P PIC 9(4) VALUE 1.
+01 CON-LEN PIC X(50).
+01 CON-FOUND PIC X VALUE 'N'.
+01 CON-SEARCH-NAME PIC X(50).
+
+*> migration to memory helpers
+01 SKIP-CONN-BLOCK     PIC X VALUE 'N'.
+01 INSERTED-CONN-BLK   PIC X VALUE 'N'.
+
+*> ---- Established connections helpers ----
+01 EC-LINE        PIC X(120).
+01 EC-U1          PIC X(50).
+01 EC-U2          PIC X(50).
+01 EC-OTHER       PIC X(50).
+01 EC-PAIR        PIC X(120).
+01 EC-EXISTS      PIC X VALUE 'N'.
+01 EC-COUNT       PIC 9(4) VALUE 0.
+01 EC-REMOVED-ANY PIC X VALUE 'N'.
+
+*> ---- Removal / rewrite helpers ----
+01 RQ-NAME        PIC X(50).      *> pending requester being processed
+01 NEW-CONN-LINE  PIC X(5000).
+01 ANY-WRITTEN    PIC X VALUE 'N'.
+
+*> ---- Sent (outgoing) pending connection requests ----
+01 SENT-COUNT     PIC 9(4) VALUE 0.
+01 SENT-IDX       PIC 9(4) VALUE 0.
+01 SENT-TABLE.
+    05 SENT-ENTRY OCCURS 50 TIMES.
+        10 SENT-NAME PIC X(50).
+        10 SENT-PATH PIC X(200).
+
+*> ---- Remove an established connection ----
+01 REMOVE-EC-ANSWER PIC X VALUE 'N'.
+
+*> ---- Fetch other user's summary (for network print) ----
+01 OTHER-PATH     PIC X(256).
+01 SAVE-FIRST     PIC X(30).
+01 SAVE-LAST      PIC X(30).
+01 SAVE-UNIV      PIC X(60).
+01 SAVE-MAJOR     PIC X(40).
+01 SAVE-YEAR      PIC X(4).
+
+*> Job posting storage
+01 JOB-COUNT        PIC 9(4) COMP VALUE 0.
+01 JOB-NEXT-ID      PIC 9(4) COMP VALUE 0.
+01 JOB-ID-TEXT      PIC Z(5).
+01 JOB-TITLE        PIC X(100).
+01 JOB-DESCRIPTION  PIC X(200).
+01 JOB-EMPLOYER     PIC X(100).
+01 JOB-LOCATION     PIC X(100).
+01 JOB-SALARY       PIC X(60).
 01 JOB-LINE         PIC X(512).
 01 JOB-EOF          PIC X VALUE 'N'.
 01 JOB-PIPE-COUNT   PIC 9(4) COMP.
@@ -255,8 +332,25 @@ WORKING-STORAGE SECTION.
           10 JOB-INFO-LOCATION  PIC X(100).
           10 JOB-INFO-SALARY    PIC X(60).
           10 JOB-INFO-POSTER    PIC X(100).
+          10 JOB-INFO-STATUS    PIC X(10).
 01 JOB-SUB         PIC 9(4) COMP.
 01 JOB-SELECTION   PIC 9(4) COMP.
+01 JOB-FILTER-TEXT PIC X(100).
+01 JOB-MATCH-FLAG  PIC X VALUE 'Y'.
+   88 JOB-MATCHES-FILTER VALUE 'Y'.
+   88 JOB-FAILS-FILTER   VALUE 'N'.
+01 JOB-VISIBLE-COUNT PIC 9(4) COMP.
+
+*> ---- Plain substring search (no INDEX intrinsic available) ----
+01 W-HAYSTACK      PIC X(300).
+01 W-NEEDLE        PIC X(100).
+01 HAY-LEN         PIC 9(4) COMP.
+01 NEEDLE-LEN      PIC 9(4) COMP.
+01 HAY-POS         PIC 9(4) COMP.
+01 HAY-LAST-POS    PIC 9(4) COMP.
+01 CONTAINS-FLAG   PIC X VALUE 'N'.
+   88 CONTAINS-FOUND     VALUE 'Y'.
+   88 CONTAINS-NOT-FOUND VALUE 'N'.
 01 CURRENT-JOB-SUB PIC 9(4) COMP.
 01 JOB-NUM-TEXT    PIC Z(3).
 01 JOB-LIST-FLAG   PIC X VALUE 'N'.
@@ -276,125 +370,223 @@ WORKING-STORAGE SECTION.
 01 APP-TITLE-FIELD  PIC X(100).
 01 APP-EMP-FIELD    PIC X(100).
 01 APP-LOC-FIELD    PIC X(100).
+01 APP-COVER-FIELD  PIC X(200).
+01 APP-COVER-NOTE   PIC X(200).
 01 APP-REPORT-COUNT PIC 9(4) COMP VALUE 0.
 01 APP-ALREADY      PIC X VALUE 'N'.
    88 APP-ALREADY-YES VALUE 'Y'.
    88 APP-ALREADY-NO  VALUE 'N'.
 
-
-PROCEDURE DIVISION.
-MAIN-SECTION.
-       OPEN INPUT I-FILE
-            INPUT U-FILE
-            OUTPUT O-FILE.
-
-       PERFORM LOAD-USERS.
-
-       MOVE "Welcome to InCollege!" TO W-MSG PERFORM DISP-MSG
-       MOVE "1. Log In"             TO W-MSG PERFORM DISP-MSG
-       MOVE "2. Create New Account" TO W-MSG PERFORM DISP-MSG
-       MOVE "Enter your choice:"    TO W-MSG PERFORM DISP-MSG
-
-       PERFORM READ-INPUT
-
-       PERFORM UNTIL W-USR-INPT = "1" OR W-USR-INPT = "2" OR
-                        W-USR-INPT = "login" OR W-USR-INPT = "createnewaccount"
-           MOVE "Invalid selection. Please try again:" TO W-MSG
-           PERFORM DISP-MSG
-           PERFORM READ-INPUT
-       END-PERFORM
-
-       SET NOT-CREATED TO TRUE
-
-       IF W-USR-INPT = "2" OR W-USR-INPT = "createnewaccount"
-           PERFORM CREATE-ACCOUNT
-           IF CREATED-OK
-               MOVE USER-USERNAME(USER-COUNT) TO W-USERNAME
-               MOVE USER-PASSWORD(USER-COUNT) TO W-PASSWORD
-               PERFORM LOG-IN
-               SET NOT-CREATED TO TRUE
-           END-IF
-       ELSE
-           SET NOT-FOUND TO TRUE
-           PERFORM UNTIL FOUND
-               PERFORM PRINT-LINE
-               MOVE "Please enter your username:" TO W-MSG PERFORM DISP-MSG
-               PERFORM READ-INPUT-RAW
-               PERFORM VALIDATE-USERNAME
-               IF VALID-USERNAME
-                   MOVE "Please enter your password:" TO W-MSG PERFORM DISP-MSG
-                   PERFORM READ-INPUT-RAW
-                   PERFORM PRINT-LINE
-                   IF FUNCTION LENGTH(FUNCTION TRIM(W-USR-INPT)) > 12
-                       MOVE "Password too long (max 12)." TO W-MSG PERFORM DISP-MSG
-                   ELSE
-                       MOVE FUNCTION TRIM(W-USR-INPT) TO W-PASSWORD
-                       PERFORM LOG-IN
-                   END-IF
-               ELSE
-                   MOVE "Invalid username (no spaces, not blank)." TO W-MSG PERFORM DISP-MSG
-               END-IF
-           END-PERFORM
-       END-IF
-
-       IF FOUND OR CREATED-OK
-           PERFORM INIT-PROFILE-FOR-USER
-           PERFORM POST-LOGIN-NAVIGATION-W5
-       ELSE
-           CLOSE I-FILE U-FILE O-FILE
-           PERFORM PROGRAM-END
-       END-IF
-
-
-
-
-GO TO PROGRAM-END.
-
-POST-LOGIN-NAVIGATION-W5.
-       MOVE "1. View My Profile"                     TO W-MSG PERFORM DISP-MSG
-       MOVE "2. Search for User"                     TO W-MSG PERFORM DISP-MSG
-       MOVE "3. Learn a New Skill"                   TO W-MSG PERFORM DISP-MSG
-       MOVE "4. View My Pending Connection Requests" TO W-MSG PERFORM DISP-MSG
-       MOVE "5. View My Network"                     TO W-MSG PERFORM DISP-MSG
-       MOVE "6. Job search/internship"               TO W-MSG PERFORM DISP-MSG
-       MOVE "Enter your choice:"                     TO W-MSG PERFORM DISP-MSG
-       PERFORM READ-INPUT
-
-       EVALUATE W-USR-INPT
-           WHEN "1"
-               PERFORM VIEW-PROFILE
-               PERFORM POST-LOGIN-NAVIGATION-W5
-           WHEN "2"
-               PERFORM FIND-NAME
-               PERFORM POST-LOGIN-NAVIGATION-W5
-           WHEN "3"
-               PERFORM LEARN-SKILL
-               PERFORM POST-LOGIN-NAVIGATION-W5
-           WHEN "4"
-               PERFORM VIEW-PENDING-REQUESTS
-               PERFORM POST-LOGIN-NAVIGATION-W5
-           WHEN "5"
-               PERFORM VIEW-NETWORK
-               PERFORM POST-LOGIN-NAVIGATION-W5
-           WHEN "6"
-               PERFORM JOB-SEARCH-MENU
-               PERFORM POST-LOGIN-NAVIGATION-W5
-           WHEN OTHER
-               MOVE "Invalid selection. Please try again." TO W-MSG PERFORM DISP-MSG
-               PERFORM POST-LOGIN-NAVIGATION-W5
-       END-EVALUATE
-       EXIT.
-
-POST-LOGIN-NAVIGATION.
-       PERFORM POST-LOGIN-NAVIGATION-W5
-       EXIT.
-
-JOB-SEARCH-MENU.
+01 SKILL-STAT        PIC XX.
+01 SKILL-LINE        PIC X(256).
+01 SKILL-EOF         PIC X VALUE 'N'.
+01 SKILL-POINTER     PIC 9(4) COMP.
+01 SKILL-USER-FIELD  PIC X(100).
+01 SKILL-ID-FIELD    PIC X(20).
+01 SKILL-ALREADY     PIC X VALUE 'N'.
+   88 SKILL-ALREADY-YES VALUE 'Y'.
+   88 SKILL-ALREADY-NO  VALUE 'N'.
+01 SKILL-CHOICE-ID   PIC X(20).
+01 SKILL-CHOICE-NAME PIC X(30).
+*> Owner of the profile PRINT-SKILLS-COMPLETED is currently printing
+*> (from W-PROFILE-PATH - not necessarily the logged-in user, when
+*> viewing someone else's profile via FIND-NAME)
+01 PROF-VIEW-OWNER   PIC X(100).
+01 SKILL-VIEW-COUNT  PIC 9(4) VALUE 0.
+
+01 REPORT-STAT PIC XX.
+
+*> ---- End-of-run operations summary counters ----
+01 RUN-STATS.
+   05 STAT-ACCOUNTS-CREATED   PIC 9(6) VALUE 0.
+   05 STAT-PROFILES-EDITED    PIC 9(6) VALUE 0.
+   05 STAT-REQUESTS-SENT      PIC 9(6) VALUE 0.
+   05 STAT-REQUESTS-ACCEPTED  PIC 9(6) VALUE 0.
+   05 STAT-REQUESTS-REJECTED  PIC 9(6) VALUE 0.
+   05 STAT-JOBS-POSTED        PIC 9(6) VALUE 0.
+   05 STAT-APPLICATIONS-SENT  PIC 9(6) VALUE 0.
+   05 STAT-REQUESTS-CANCELLED PIC 9(6) VALUE 0.
+01 STAT-TEXT PIC Z(5)9.
+
+*> ---- Checkpoint/restart support ----
+01 CHECKPOINT-STAT   PIC XX.
+01 W-LINES-CONSUMED  PIC 9(8) COMP VALUE 0.
+01 W-RESUME-LINE     PIC 9(8) COMP VALUE 0.
+01 CHECKPOINT-TEXT   PIC Z(7)9.
+01 SKIP-IDX          PIC 9(8) COMP.
+
+*> ---- Connection reconciliation pass ----
+01 RECON-STAT        PIC XX.
+01 RECON-LINE        PIC X(100).
+01 RECON-MAX-PAIRS   PIC 9(4) COMP VALUE 500.
+01 RECON-PAIR-COUNT  PIC 9(4) VALUE 0.
+01 RECON-PAIR-TABLE.
+   05 RECON-PAIR-ENTRY OCCURS 500 TIMES.
+       10 RECON-PAIR-U1        PIC X(50).
+       10 RECON-PAIR-U2        PIC X(50).
+       10 RECON-PAIR-DUP-COUNT PIC 9(4) VALUE 0.
+01 RECON-IDX         PIC 9(4) COMP.
+01 RECON-IDX2        PIC 9(4) COMP.
+01 RECON-FOUND       PIC X VALUE 'N'.
+01 RECON-OWNER       PIC X(50).
+01 RECON-ORPHAN-COUNT  PIC 9(4) VALUE 0.
+01 RECON-MISSING-COUNT PIC 9(4) VALUE 0.
+01 RECON-DUP-COUNT     PIC 9(4) VALUE 0.
+01 RECON-CHECK-NAME  PIC X(50).
+01 RECON-CHECK-PATH  PIC X(256).
+01 RECON-TOTAL-TEXT  PIC Z(3)9.
+*> Per-profile list of orphaned pending names to repair, collected
+*> while scanning CONNECTIONS-ENTRY so the removal loop below doesn't
+*> alias CONN-IDX/CONNECTIONS-COUNT with REMOVE-PENDING-REQUEST's own
+*> internal use of those same fields.
+01 RECON-PEND-MAX    PIC 9(4) COMP VALUE 100.
+01 RECON-PEND-COUNT  PIC 9(4) VALUE 0.
+01 RECON-PEND-TABLE.
+   05 RECON-PEND-NAME OCCURS 100 TIMES PIC X(50).
+01 RECON-PEND-IDX    PIC 9(4) COMP.
+
+
+PROCEDURE DIVISION.
+MAIN-SECTION.
+       OPEN INPUT I-FILE
+            OUTPUT O-FILE.
+
+       PERFORM LOAD-CHECKPOINT
+       PERFORM SKIP-TO-CHECKPOINT
+
+       PERFORM LOAD-USERS.
+
+       PERFORM RUN-LOGIN-CYCLE.
+
+       GO TO PROGRAM-END.
+
+*> One user's whole login-through-logout session. Looping back here
+*> instead of falling through to PROGRAM-END lets a single batch run
+*> serve several users back to back without closing and reopening
+*> I-FILE/U-FILE/O-FILE.
+RUN-LOGIN-CYCLE.
+       MOVE "Welcome to InCollege!" TO W-MSG PERFORM DISP-MSG
+       MOVE "1. Log In"             TO W-MSG PERFORM DISP-MSG
+       MOVE "2. Create New Account" TO W-MSG PERFORM DISP-MSG
+       MOVE "3. Forgot Password"    TO W-MSG PERFORM DISP-MSG
+       MOVE "Enter your choice:"    TO W-MSG PERFORM DISP-MSG
+
+       PERFORM READ-INPUT
+
+       PERFORM UNTIL W-USR-INPT = "1" OR W-USR-INPT = "2" OR W-USR-INPT = "3" OR
+                        W-USR-INPT = "login" OR W-USR-INPT = "createnewaccount" OR
+                        W-USR-INPT = "forgotpassword"
+           MOVE "Invalid selection. Please try again:" TO W-MSG
+           PERFORM DISP-MSG
+           PERFORM READ-INPUT
+       END-PERFORM
+
+       IF W-USR-INPT = "3" OR W-USR-INPT = "forgotpassword"
+           PERFORM RESET-PASSWORD
+           MOVE "1" TO W-USR-INPT
+       END-IF
+
+       SET NOT-CREATED TO TRUE
+
+       IF W-USR-INPT = "2" OR W-USR-INPT = "createnewaccount"
+           PERFORM CREATE-ACCOUNT
+           IF CREATED-OK
+               *> W-USERNAME/W-PASSWORD were already set while creating
+               *> the account, so just log the new account straight in.
+               PERFORM LOG-IN
+               SET NOT-CREATED TO TRUE
+           END-IF
+       ELSE
+           SET NOT-FOUND TO TRUE
+           PERFORM UNTIL FOUND
+               PERFORM PRINT-LINE
+               MOVE "Please enter your username:" TO W-MSG PERFORM DISP-MSG
+               PERFORM READ-INPUT-RAW
+               PERFORM VALIDATE-USERNAME
+               IF VALID-USERNAME
+                   MOVE "Please enter your password:" TO W-MSG PERFORM DISP-MSG
+                   PERFORM READ-INPUT-RAW
+                   PERFORM PRINT-LINE
+                   IF FUNCTION LENGTH(FUNCTION TRIM(W-USR-INPT)) > 12
+                       MOVE "Password too long (max 12)." TO W-MSG PERFORM DISP-MSG
+                   ELSE
+                       MOVE FUNCTION TRIM(W-USR-INPT) TO W-PASSWORD
+                       PERFORM LOG-IN
+                   END-IF
+               ELSE
+                   MOVE "Invalid username (no spaces, not blank)." TO W-MSG PERFORM DISP-MSG
+               END-IF
+           END-PERFORM
+       END-IF
+
+       IF FOUND OR CREATED-OK
+           PERFORM INIT-PROFILE-FOR-USER
+           PERFORM ANNOUNCE-PENDING-REQUESTS
+           PERFORM POST-LOGIN-NAVIGATION-W5
+           *> Back here only after the user picks Log Out - let the
+           *> next user log in or create an account in the same run.
+           PERFORM RUN-LOGIN-CYCLE
+       ELSE
+           CLOSE I-FILE U-FILE O-FILE
+           PERFORM PROGRAM-END
+       END-IF
+       EXIT.
+
+POST-LOGIN-NAVIGATION-W5.
+       MOVE "1. View My Profile"                     TO W-MSG PERFORM DISP-MSG
+       MOVE "2. Search for User"                     TO W-MSG PERFORM DISP-MSG
+       MOVE "3. Learn a New Skill"                   TO W-MSG PERFORM DISP-MSG
+       MOVE "4. View My Pending Connection Requests" TO W-MSG PERFORM DISP-MSG
+       MOVE "5. View My Network"                     TO W-MSG PERFORM DISP-MSG
+       MOVE "6. Job search/internship"               TO W-MSG PERFORM DISP-MSG
+       MOVE "7. View My Sent Connection Requests"    TO W-MSG PERFORM DISP-MSG
+       MOVE "8. Log Out"                             TO W-MSG PERFORM DISP-MSG
+       MOVE "Enter your choice:"                     TO W-MSG PERFORM DISP-MSG
+       PERFORM READ-INPUT
+
+       EVALUATE W-USR-INPT
+           WHEN "1"
+               PERFORM VIEW-PROFILE
+               PERFORM POST-LOGIN-NAVIGATION-W5
+           WHEN "2"
+               PERFORM FIND-NAME
+               PERFORM POST-LOGIN-NAVIGATION-W5
+           WHEN "3"
+               PERFORM LEARN-SKILL
+               PERFORM POST-LOGIN-NAVIGATION-W5
+           WHEN "4"
+               PERFORM VIEW-PENDING-REQUESTS
+               PERFORM POST-LOGIN-NAVIGATION-W5
+           WHEN "5"
+               PERFORM VIEW-NETWORK
+               PERFORM POST-LOGIN-NAVIGATION-W5
+           WHEN "6"
+               PERFORM JOB-SEARCH-MENU
+               PERFORM POST-LOGIN-NAVIGATION-W5
+           WHEN "7"
+               PERFORM CANCEL-SENT-REQUESTS
+               PERFORM POST-LOGIN-NAVIGATION-W5
+           WHEN "8"
+               MOVE "You have been logged out." TO W-MSG PERFORM DISP-MSG
+               EXIT PARAGRAPH
+           WHEN OTHER
+               MOVE "Invalid selection. Please try again." TO W-MSG PERFORM DISP-MSG
+               PERFORM POST-LOGIN-NAVIGATION-W5
+       END-EVALUATE
+       EXIT.
+
+POST-LOGIN-NAVIGATION.
+       PERFORM POST-LOGIN-NAVIGATION-W5
+       EXIT.
+
+JOB-SEARCH-MENU.
        MOVE "--- Job Search/Internship Menu ---" TO W-MSG PERFORM DISP-MSG
        MOVE "1. Post a Job/Internship"           TO W-MSG PERFORM DISP-MSG
        MOVE "2. Browse Jobs/Internships"         TO W-MSG PERFORM DISP-MSG
        MOVE "3. View My Applications"            TO W-MSG PERFORM DISP-MSG
-       MOVE "4. Back to Main Menu"               TO W-MSG PERFORM DISP-MSG
+       MOVE "4. View Applicants for My Postings"  TO W-MSG PERFORM DISP-MSG
+       MOVE "5. Manage My Postings"               TO W-MSG PERFORM DISP-MSG
+       MOVE "6. Back to Main Menu"               TO W-MSG PERFORM DISP-MSG
        MOVE "Enter your choice:"                 TO W-MSG PERFORM DISP-MSG
        PERFORM READ-INPUT
 
@@ -409,186 +601,196 @@ JOB-SEARCH-MENU.
                PERFORM VIEW-MY-APPLICATIONS
                PERFORM JOB-SEARCH-MENU
            WHEN "4"
+               PERFORM VIEW-APPLICANTS-FOR-MY-JOBS
+               PERFORM JOB-SEARCH-MENU
+           WHEN "5"
+               PERFORM MANAGE-MY-JOBS
+               PERFORM JOB-SEARCH-MENU
+           WHEN "6"
                EXIT PARAGRAPH
            WHEN OTHER
                MOVE "Invalid selection. Please try again." TO W-MSG PERFORM DISP-MSG
                PERFORM JOB-SEARCH-MENU
        END-EVALUATE
-       EXIT.
-
-POST-JOB.
-       PERFORM ENSURE-JOB-FILE
-       IF JOB-STAT NOT = "00"
-           MOVE "Unable to access job postings. Please try again later." TO W-MSG
-           PERFORM DISP-MSG
-           EXIT PARAGRAPH
-       END-IF
-
-       MOVE SPACES TO JOB-TITLE JOB-DESCRIPTION JOB-EMPLOYER JOB-LOCATION JOB-SALARY
-
-       MOVE "--- Post a New Job/Internship ---" TO W-MSG PERFORM DISP-MSG
-
-       MOVE SPACES TO W-USR-INPT
-       PERFORM UNTIL FUNCTION TRIM(W-USR-INPT) NOT = SPACES
-           MOVE "Enter Job Title:" TO W-MSG PERFORM DISP-MSG
-           PERFORM READ-INPUT-RAW
-           MOVE FUNCTION TRIM(W-USR-INPT) TO W-TMP
-           MOVE 0 TO JOB-PIPE-COUNT
-           INSPECT W-TMP TALLYING JOB-PIPE-COUNT FOR ALL "|"
-           IF JOB-PIPE-COUNT > 0
-               MOVE "The '|' character is not allowed. Please try again." TO W-MSG
-               PERFORM DISP-MSG
-               MOVE SPACES TO W-USR-INPT
-           ELSE
-               IF FUNCTION TRIM(W-USR-INPT) = SPACES
-                   MOVE "Job title is required. Please try again." TO W-MSG PERFORM DISP-MSG
-               END-IF
-           END-IF
-       END-PERFORM
-       MOVE FUNCTION TRIM(W-USR-INPT) TO JOB-TITLE
-
-       MOVE SPACES TO W-USR-INPT
-       PERFORM UNTIL FUNCTION TRIM(W-USR-INPT) NOT = SPACES
-           MOVE "Enter Description (max 200 chars):" TO W-MSG PERFORM DISP-MSG
-           PERFORM READ-INPUT-RAW
-           MOVE FUNCTION TRIM(W-USR-INPT) TO W-TMP
-           MOVE 0 TO JOB-PIPE-COUNT
-           INSPECT W-TMP TALLYING JOB-PIPE-COUNT FOR ALL "|"
-           IF JOB-PIPE-COUNT > 0
-               MOVE "The '|' character is not allowed. Please try again." TO W-MSG
-               PERFORM DISP-MSG
-               MOVE SPACES TO W-USR-INPT
-           ELSE
-               IF FUNCTION TRIM(W-USR-INPT) = SPACES
-                   MOVE "Job description is required. Please try again." TO W-MSG PERFORM DISP-MSG
-               END-IF
-           END-IF
-       END-PERFORM
-       MOVE FUNCTION TRIM(W-USR-INPT) TO JOB-DESCRIPTION
-
-       MOVE SPACES TO W-USR-INPT
-       PERFORM UNTIL FUNCTION TRIM(W-USR-INPT) NOT = SPACES
-           MOVE "Enter Employer Name:" TO W-MSG PERFORM DISP-MSG
-           PERFORM READ-INPUT-RAW
-           MOVE FUNCTION TRIM(W-USR-INPT) TO W-TMP
-           MOVE 0 TO JOB-PIPE-COUNT
-           INSPECT W-TMP TALLYING JOB-PIPE-COUNT FOR ALL "|"
-           IF JOB-PIPE-COUNT > 0
-               MOVE "The '|' character is not allowed. Please try again." TO W-MSG
-               PERFORM DISP-MSG
-               MOVE SPACES TO W-USR-INPT
-           ELSE
-               IF FUNCTION TRIM(W-USR-INPT) = SPACES
-                   MOVE "Employer name is required. Please try again." TO W-MSG PERFORM DISP-MSG
-               END-IF
-           END-IF
-       END-PERFORM
-       MOVE FUNCTION TRIM(W-USR-INPT) TO JOB-EMPLOYER
-
-       MOVE SPACES TO W-USR-INPT
-       PERFORM UNTIL FUNCTION TRIM(W-USR-INPT) NOT = SPACES
-           MOVE "Enter Location:" TO W-MSG PERFORM DISP-MSG
-           PERFORM READ-INPUT-RAW
-           MOVE FUNCTION TRIM(W-USR-INPT) TO W-TMP
-           MOVE 0 TO JOB-PIPE-COUNT
-           INSPECT W-TMP TALLYING JOB-PIPE-COUNT FOR ALL "|"
-           IF JOB-PIPE-COUNT > 0
-               MOVE "The '|' character is not allowed. Please try again." TO W-MSG
-               PERFORM DISP-MSG
-               MOVE SPACES TO W-USR-INPT
-           ELSE
-               IF FUNCTION TRIM(W-USR-INPT) = SPACES
-                   MOVE "Job location is required. Please try again." TO W-MSG PERFORM DISP-MSG
-               END-IF
-           END-IF
-       END-PERFORM
-       MOVE FUNCTION TRIM(W-USR-INPT) TO JOB-LOCATION
-
-       MOVE 1 TO JOB-PIPE-COUNT
-       PERFORM UNTIL JOB-PIPE-COUNT = 0
-           MOVE "Enter Salary (optional, enter 'NONE' to skip):" TO W-MSG PERFORM DISP-MSG
-           PERFORM READ-INPUT-RAW
-           MOVE FUNCTION TRIM(W-USR-INPT) TO W-TMP
-           MOVE 0 TO JOB-PIPE-COUNT
-           INSPECT W-TMP TALLYING JOB-PIPE-COUNT FOR ALL "|"
-           IF JOB-PIPE-COUNT > 0
-               MOVE "The '|' character is not allowed. Please try again." TO W-MSG
-               PERFORM DISP-MSG
-           END-IF
-       END-PERFORM
-       IF FUNCTION TRIM(W-USR-INPT) = SPACES
-           MOVE "Not provided" TO JOB-SALARY
-       ELSE
-           IF FUNCTION UPPER-CASE(FUNCTION TRIM(W-USR-INPT)) = "NONE"
-               MOVE "Not provided" TO JOB-SALARY
-           ELSE
-               MOVE FUNCTION TRIM(W-USR-INPT) TO JOB-SALARY
-           END-IF
-       END-IF
-
-       MOVE JOB-NEXT-ID TO JOB-ID-TEXT
-       MOVE SPACES TO JOB-LINE
-       STRING FUNCTION TRIM(JOB-ID-TEXT) DELIMITED BY SIZE
-              "|"                          DELIMITED BY SIZE
-              FUNCTION TRIM(JOB-TITLE)     DELIMITED BY SIZE
-              "|"                          DELIMITED BY SIZE
-              FUNCTION TRIM(JOB-DESCRIPTION) DELIMITED BY SIZE
-              "|"                          DELIMITED BY SIZE
-              FUNCTION TRIM(JOB-EMPLOYER)  DELIMITED BY SIZE
-              "|"                          DELIMITED BY SIZE
-              FUNCTION TRIM(JOB-LOCATION)  DELIMITED BY SIZE
-              "|"                          DELIMITED BY SIZE
-              FUNCTION TRIM(JOB-SALARY)    DELIMITED BY SIZE
-              "|"                          DELIMITED BY SIZE
-              FUNCTION TRIM(W-USERNAME)    DELIMITED BY SIZE
-          INTO JOB-LINE
-       END-STRING
-
-       OPEN EXTEND JOB-FILE
-       IF JOB-STAT NOT = "00"
-           MOVE "Unable to save job posting. Please try again later." TO W-MSG
-           PERFORM DISP-MSG
-           EXIT PARAGRAPH
-       END-IF
-
-       MOVE JOB-LINE TO JOB-REC
-       WRITE JOB-REC
-       CLOSE JOB-FILE
-
-       MOVE "Job posted successfully!" TO W-MSG PERFORM DISP-MSG
-       MOVE "----------------------------------" TO W-MSG PERFORM DISP-MSG
-       EXIT.
-
-ENSURE-JOB-FILE.
-       MOVE 0 TO JOB-COUNT JOB-NEXT-ID
-       MOVE 'N' TO JOB-EOF
-
-       OPEN INPUT JOB-FILE
-       IF JOB-STAT = "00"
-           PERFORM UNTIL JOB-EOF = 'Y'
-               READ JOB-FILE INTO JOB-REC
-                   AT END
-                       MOVE 'Y' TO JOB-EOF
-                   NOT AT END
-                       ADD 1 TO JOB-COUNT
-               END-READ
-           END-PERFORM
-           CLOSE JOB-FILE
-       ELSE
-           IF JOB-STAT = "35"
-               OPEN OUTPUT JOB-FILE
-               IF JOB-STAT = "00"
-                   CLOSE JOB-FILE
-               END-IF
-           END-IF
-       END-IF
-
-       MOVE JOB-COUNT TO JOB-NEXT-ID
-       ADD 1 TO JOB-NEXT-ID
-       EXIT.
-
-
-
+       EXIT.
+
+POST-JOB.
+       PERFORM ENSURE-JOB-FILE
+       IF JOB-STAT NOT = "00"
+           MOVE "Unable to access job postings. Please try again later." TO W-MSG
+           PERFORM DISP-MSG
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE SPACES TO JOB-TITLE JOB-DESCRIPTION JOB-EMPLOYER JOB-LOCATION JOB-SALARY
+
+       MOVE "--- Post a New Job/Internship ---" TO W-MSG PERFORM DISP-MSG
+
+       MOVE SPACES TO W-USR-INPT
+       PERFORM UNTIL FUNCTION TRIM(W-USR-INPT) NOT = SPACES
+           MOVE "Enter Job Title:" TO W-MSG PERFORM DISP-MSG
+           PERFORM READ-INPUT-RAW
+           MOVE FUNCTION TRIM(W-USR-INPT) TO W-TMP
+           MOVE 0 TO JOB-PIPE-COUNT
+           INSPECT W-TMP TALLYING JOB-PIPE-COUNT FOR ALL "|"
+           IF JOB-PIPE-COUNT > 0
+               MOVE "The '|' character is not allowed. Please try again." TO W-MSG
+               PERFORM DISP-MSG
+               MOVE SPACES TO W-USR-INPT
+           ELSE
+               IF FUNCTION TRIM(W-USR-INPT) = SPACES
+                   MOVE "Job title is required. Please try again." TO W-MSG PERFORM DISP-MSG
+               END-IF
+           END-IF
+       END-PERFORM
+       MOVE FUNCTION TRIM(W-USR-INPT) TO JOB-TITLE
+
+       MOVE SPACES TO W-USR-INPT
+       PERFORM UNTIL FUNCTION TRIM(W-USR-INPT) NOT = SPACES
+           MOVE "Enter Description (max 200 chars):" TO W-MSG PERFORM DISP-MSG
+           PERFORM READ-INPUT-RAW
+           MOVE FUNCTION TRIM(W-USR-INPT) TO W-TMP
+           MOVE 0 TO JOB-PIPE-COUNT
+           INSPECT W-TMP TALLYING JOB-PIPE-COUNT FOR ALL "|"
+           IF JOB-PIPE-COUNT > 0
+               MOVE "The '|' character is not allowed. Please try again." TO W-MSG
+               PERFORM DISP-MSG
+               MOVE SPACES TO W-USR-INPT
+           ELSE
+               IF FUNCTION TRIM(W-USR-INPT) = SPACES
+                   MOVE "Job description is required. Please try again." TO W-MSG PERFORM DISP-MSG
+               END-IF
+           END-IF
+       END-PERFORM
+       MOVE FUNCTION TRIM(W-USR-INPT) TO JOB-DESCRIPTION
+
+       MOVE SPACES TO W-USR-INPT
+       PERFORM UNTIL FUNCTION TRIM(W-USR-INPT) NOT = SPACES
+           MOVE "Enter Employer Name:" TO W-MSG PERFORM DISP-MSG
+           PERFORM READ-INPUT-RAW
+           MOVE FUNCTION TRIM(W-USR-INPT) TO W-TMP
+           MOVE 0 TO JOB-PIPE-COUNT
+           INSPECT W-TMP TALLYING JOB-PIPE-COUNT FOR ALL "|"
+           IF JOB-PIPE-COUNT > 0
+               MOVE "The '|' character is not allowed. Please try again." TO W-MSG
+               PERFORM DISP-MSG
+               MOVE SPACES TO W-USR-INPT
+           ELSE
+               IF FUNCTION TRIM(W-USR-INPT) = SPACES
+                   MOVE "Employer name is required. Please try again." TO W-MSG PERFORM DISP-MSG
+               END-IF
+           END-IF
+       END-PERFORM
+       MOVE FUNCTION TRIM(W-USR-INPT) TO JOB-EMPLOYER
+
+       MOVE SPACES TO W-USR-INPT
+       PERFORM UNTIL FUNCTION TRIM(W-USR-INPT) NOT = SPACES
+           MOVE "Enter Location:" TO W-MSG PERFORM DISP-MSG
+           PERFORM READ-INPUT-RAW
+           MOVE FUNCTION TRIM(W-USR-INPT) TO W-TMP
+           MOVE 0 TO JOB-PIPE-COUNT
+           INSPECT W-TMP TALLYING JOB-PIPE-COUNT FOR ALL "|"
+           IF JOB-PIPE-COUNT > 0
+               MOVE "The '|' character is not allowed. Please try again." TO W-MSG
+               PERFORM DISP-MSG
+               MOVE SPACES TO W-USR-INPT
+           ELSE
+               IF FUNCTION TRIM(W-USR-INPT) = SPACES
+                   MOVE "Job location is required. Please try again." TO W-MSG PERFORM DISP-MSG
+               END-IF
+           END-IF
+       END-PERFORM
+       MOVE FUNCTION TRIM(W-USR-INPT) TO JOB-LOCATION
+
+       MOVE 1 TO JOB-PIPE-COUNT
+       PERFORM UNTIL JOB-PIPE-COUNT = 0
+           MOVE "Enter Salary (optional, enter 'NONE' to skip):" TO W-MSG PERFORM DISP-MSG
+           PERFORM READ-INPUT-RAW
+           MOVE FUNCTION TRIM(W-USR-INPT) TO W-TMP
+           MOVE 0 TO JOB-PIPE-COUNT
+           INSPECT W-TMP TALLYING JOB-PIPE-COUNT FOR ALL "|"
+           IF JOB-PIPE-COUNT > 0
+               MOVE "The '|' character is not allowed. Please try again." TO W-MSG
+               PERFORM DISP-MSG
+           END-IF
+       END-PERFORM
+       IF FUNCTION TRIM(W-USR-INPT) = SPACES
+           MOVE "Not provided" TO JOB-SALARY
+       ELSE
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(W-USR-INPT)) = "NONE"
+               MOVE "Not provided" TO JOB-SALARY
+           ELSE
+               MOVE FUNCTION TRIM(W-USR-INPT) TO JOB-SALARY
+           END-IF
+       END-IF
+
+       MOVE JOB-NEXT-ID TO JOB-ID-TEXT
+       MOVE SPACES TO JOB-LINE
+       STRING FUNCTION TRIM(JOB-ID-TEXT) DELIMITED BY SIZE
+              "|"                          DELIMITED BY SIZE
+              FUNCTION TRIM(JOB-TITLE)     DELIMITED BY SIZE
+              "|"                          DELIMITED BY SIZE
+              FUNCTION TRIM(JOB-DESCRIPTION) DELIMITED BY SIZE
+              "|"                          DELIMITED BY SIZE
+              FUNCTION TRIM(JOB-EMPLOYER)  DELIMITED BY SIZE
+              "|"                          DELIMITED BY SIZE
+              FUNCTION TRIM(JOB-LOCATION)  DELIMITED BY SIZE
+              "|"                          DELIMITED BY SIZE
+              FUNCTION TRIM(JOB-SALARY)    DELIMITED BY SIZE
+              "|"                          DELIMITED BY SIZE
+              FUNCTION TRIM(W-USERNAME)    DELIMITED BY SIZE
+              "|"                          DELIMITED BY SIZE
+              "OPEN"                       DELIMITED BY SIZE
+          INTO JOB-LINE
+       END-STRING
+
+       OPEN EXTEND JOB-FILE
+       IF JOB-STAT NOT = "00"
+           MOVE "Unable to save job posting. Please try again later." TO W-MSG
+           PERFORM DISP-MSG
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE JOB-LINE TO JOB-REC
+       WRITE JOB-REC
+       CLOSE JOB-FILE
+       ADD 1 TO STAT-JOBS-POSTED
+       PERFORM WRITE-CHECKPOINT
+
+       MOVE "Job posted successfully!" TO W-MSG PERFORM DISP-MSG
+       MOVE "----------------------------------" TO W-MSG PERFORM DISP-MSG
+       EXIT.
+
+ENSURE-JOB-FILE.
+       MOVE 0 TO JOB-COUNT JOB-NEXT-ID
+       MOVE 'N' TO JOB-EOF
+
+       OPEN INPUT JOB-FILE
+       IF JOB-STAT = "00"
+           PERFORM UNTIL JOB-EOF = 'Y'
+               READ JOB-FILE INTO JOB-REC
+                   AT END
+                       MOVE 'Y' TO JOB-EOF
+                   NOT AT END
+                       ADD 1 TO JOB-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE JOB-FILE
+       ELSE
+           IF JOB-STAT = "35"
+               OPEN OUTPUT JOB-FILE
+               IF JOB-STAT = "00"
+                   CLOSE JOB-FILE
+               END-IF
+           END-IF
+       END-IF
+
+       MOVE JOB-COUNT TO JOB-NEXT-ID
+       ADD 1 TO JOB-NEXT-ID
+       EXIT.
+
+
+
 ENSURE-APP-FILE.
        MOVE 'N' TO APP-EOF
        OPEN INPUT APP-FILE
@@ -646,6 +848,7 @@ PARSE-JOB-LINE.
        MOVE SPACES TO JOB-INFO-LOCATION(JOB-SUB)
        MOVE SPACES TO JOB-INFO-SALARY(JOB-SUB)
        MOVE SPACES TO JOB-INFO-POSTER(JOB-SUB)
+       MOVE SPACES TO JOB-INFO-STATUS(JOB-SUB)
 
        UNSTRING JOB-LINE DELIMITED BY "|"
            INTO JOB-INFO-ID(JOB-SUB)
@@ -655,6 +858,7 @@ PARSE-JOB-LINE.
                 JOB-INFO-LOCATION(JOB-SUB)
                 JOB-INFO-SALARY(JOB-SUB)
                 JOB-INFO-POSTER(JOB-SUB)
+                JOB-INFO-STATUS(JOB-SUB)
            WITH POINTER JOB-POINTER
        END-UNSTRING
 
@@ -665,24 +869,100 @@ PARSE-JOB-LINE.
        MOVE FUNCTION TRIM(JOB-INFO-LOCATION(JOB-SUB)) TO JOB-INFO-LOCATION(JOB-SUB)
        MOVE FUNCTION TRIM(JOB-INFO-SALARY(JOB-SUB))   TO JOB-INFO-SALARY(JOB-SUB)
        MOVE FUNCTION TRIM(JOB-INFO-POSTER(JOB-SUB))   TO JOB-INFO-POSTER(JOB-SUB)
+       MOVE FUNCTION TRIM(JOB-INFO-STATUS(JOB-SUB))   TO JOB-INFO-STATUS(JOB-SUB)
+
+       *> Postings written before the status field existed come back
+       *> blank - treat those as still open.
+       IF JOB-INFO-STATUS(JOB-SUB) = SPACES
+           MOVE "OPEN" TO JOB-INFO-STATUS(JOB-SUB)
+       END-IF
+       EXIT.
+
+*> Sets CONTAINS-FLAG = 'Y' if W-NEEDLE occurs anywhere in W-HAYSTACK.
+*> There is no INDEX/substring intrinsic in this dialect, so scan by hand.
+STRING-CONTAINS.
+       SET CONTAINS-NOT-FOUND TO TRUE
+       MOVE FUNCTION LENGTH(FUNCTION TRIM(W-HAYSTACK)) TO HAY-LEN
+       MOVE FUNCTION LENGTH(FUNCTION TRIM(W-NEEDLE))   TO NEEDLE-LEN
+
+       IF NEEDLE-LEN = 0 OR NEEDLE-LEN > HAY-LEN
+           EXIT PARAGRAPH
+       END-IF
+
+       COMPUTE HAY-LAST-POS = HAY-LEN - NEEDLE-LEN + 1
+       PERFORM VARYING HAY-POS FROM 1 BY 1
+               UNTIL HAY-POS > HAY-LAST-POS OR CONTAINS-FOUND
+           IF W-HAYSTACK(HAY-POS:NEEDLE-LEN) = W-NEEDLE(1:NEEDLE-LEN)
+               SET CONTAINS-FOUND TO TRUE
+           END-IF
+       END-PERFORM
+       EXIT.
+
+*> Tests JOB-SUB's entry against JOB-FILTER-TEXT (keyword against
+*> title/description, or a location/employer match); blank filter
+*> matches everything. Sets JOB-MATCH-FLAG.
+CHECK-JOB-FILTER.
+       SET JOB-MATCHES-FILTER TO TRUE
+       IF FUNCTION TRIM(JOB-INFO-STATUS(JOB-SUB)) = "CLOSED"
+           SET JOB-FAILS-FILTER TO TRUE
+           EXIT PARAGRAPH
+       END-IF
+       IF FUNCTION LENGTH(FUNCTION TRIM(JOB-FILTER-TEXT)) = 0
+           EXIT PARAGRAPH
+       END-IF
+
+       SET JOB-FAILS-FILTER TO TRUE
+       MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(JOB-FILTER-TEXT)) TO W-NEEDLE
+
+       MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(JOB-INFO-TITLE(JOB-SUB))) TO W-HAYSTACK
+       PERFORM STRING-CONTAINS
+       IF CONTAINS-FOUND
+           SET JOB-MATCHES-FILTER TO TRUE
+       END-IF
+
+       MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(JOB-INFO-DESC(JOB-SUB))) TO W-HAYSTACK
+       PERFORM STRING-CONTAINS
+       IF CONTAINS-FOUND
+           SET JOB-MATCHES-FILTER TO TRUE
+       END-IF
+
+       MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(JOB-INFO-EMPLOYER(JOB-SUB))) TO W-HAYSTACK
+       PERFORM STRING-CONTAINS
+       IF CONTAINS-FOUND
+           SET JOB-MATCHES-FILTER TO TRUE
+       END-IF
+
+       MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(JOB-INFO-LOCATION(JOB-SUB))) TO W-HAYSTACK
+       PERFORM STRING-CONTAINS
+       IF CONTAINS-FOUND
+           SET JOB-MATCHES-FILTER TO TRUE
+       END-IF
        EXIT.
 
 DISPLAY-JOB-SUMMARY.
        MOVE "--- Available Job Listings ---" TO W-MSG PERFORM DISP-MSG
+       MOVE 0 TO JOB-VISIBLE-COUNT
        PERFORM VARYING JOB-SUB FROM 1 BY 1 UNTIL JOB-SUB > JOB-COUNT
-           MOVE JOB-SUB TO JOB-NUM-TEXT
-           MOVE SPACES TO W-MSG
-           STRING FUNCTION TRIM(JOB-NUM-TEXT) ". "
-                  FUNCTION TRIM(JOB-INFO-TITLE(JOB-SUB))     DELIMITED BY SIZE
-                  " at "                                    DELIMITED BY SIZE
-                  FUNCTION TRIM(JOB-INFO-EMPLOYER(JOB-SUB)) DELIMITED BY SIZE
-                  " ("                                      DELIMITED BY SIZE
-                  FUNCTION TRIM(JOB-INFO-LOCATION(JOB-SUB)) DELIMITED BY SIZE
-                  ")"                                       DELIMITED BY SIZE
-              INTO W-MSG
-           END-STRING
-           PERFORM DISP-MSG
+           PERFORM CHECK-JOB-FILTER
+           IF JOB-MATCHES-FILTER
+               ADD 1 TO JOB-VISIBLE-COUNT
+               MOVE JOB-SUB TO JOB-NUM-TEXT
+               MOVE SPACES TO W-MSG
+               STRING FUNCTION TRIM(JOB-NUM-TEXT) ". "
+                      FUNCTION TRIM(JOB-INFO-TITLE(JOB-SUB))     DELIMITED BY SIZE
+                      " at "                                    DELIMITED BY SIZE
+                      FUNCTION TRIM(JOB-INFO-EMPLOYER(JOB-SUB)) DELIMITED BY SIZE
+                      " ("                                      DELIMITED BY SIZE
+                      FUNCTION TRIM(JOB-INFO-LOCATION(JOB-SUB)) DELIMITED BY SIZE
+                      ")"                                       DELIMITED BY SIZE
+                  INTO W-MSG
+               END-STRING
+               PERFORM DISP-MSG
+           END-IF
        END-PERFORM
+       IF JOB-VISIBLE-COUNT = 0
+           MOVE "No job listings match that filter." TO W-MSG PERFORM DISP-MSG
+       END-IF
        MOVE "-----------------------------" TO W-MSG PERFORM DISP-MSG
        EXIT.
 
@@ -699,6 +979,11 @@ BROWSE-JOBS.
            EXIT PARAGRAPH
        END-IF
 
+       MOVE "Filter by keyword, employer, or location (Enter for all):" TO W-MSG
+       PERFORM DISP-MSG
+       PERFORM READ-INPUT-RAW
+       MOVE FUNCTION TRIM(W-USR-INPT) TO JOB-FILTER-TEXT
+
        MOVE 'N' TO JOB-LIST-FLAG
        PERFORM UNTIL JOB-LIST-DONE
            PERFORM DISPLAY-JOB-SUMMARY
@@ -710,7 +995,10 @@ BROWSE-JOBS.
            ELSE
                IF W-USR-INPT NUMERIC
                    MOVE FUNCTION NUMVAL(W-USR-INPT) TO JOB-SELECTION
+                   MOVE JOB-SELECTION TO JOB-SUB
+                   PERFORM CHECK-JOB-FILTER
                    IF JOB-SELECTION >= 1 AND JOB-SELECTION <= JOB-COUNT
+                      AND JOB-MATCHES-FILTER
                        MOVE JOB-SELECTION TO CURRENT-JOB-SUB
                        PERFORM SHOW-JOB-DETAILS
                    ELSE
@@ -806,13 +1094,14 @@ APPLY-TO-JOB.
                        IF APP-LINE NOT = SPACES
                            MOVE 1 TO APP-POINTER
                            MOVE SPACES TO APP-USER-FIELD APP-JOB-ID-FIELD APP-TITLE-FIELD
-                           MOVE SPACES TO APP-EMP-FIELD APP-LOC-FIELD
+                           MOVE SPACES TO APP-EMP-FIELD APP-LOC-FIELD APP-COVER-FIELD
                            UNSTRING APP-LINE DELIMITED BY "|"
                                INTO APP-USER-FIELD
                                     APP-JOB-ID-FIELD
                                     APP-TITLE-FIELD
                                     APP-EMP-FIELD
                                     APP-LOC-FIELD
+                                    APP-COVER-FIELD
                                WITH POINTER APP-POINTER
                            END-UNSTRING
 
@@ -845,6 +1134,22 @@ APPLY-TO-JOB.
            EXIT PARAGRAPH
        END-IF
 
+       MOVE "Enter a short cover note (or a path to your resume), or press Enter to skip:" TO W-MSG
+       PERFORM DISP-MSG
+       PERFORM READ-INPUT-RAW
+       MOVE FUNCTION TRIM(W-USR-INPT) TO W-TMP
+       MOVE 0 TO JOB-PIPE-COUNT
+       INSPECT W-TMP TALLYING JOB-PIPE-COUNT FOR ALL "|"
+       PERFORM UNTIL JOB-PIPE-COUNT = 0
+           MOVE "The '|' character is not allowed. Please try again, or press Enter to skip:" TO W-MSG
+           PERFORM DISP-MSG
+           PERFORM READ-INPUT-RAW
+           MOVE FUNCTION TRIM(W-USR-INPT) TO W-TMP
+           MOVE 0 TO JOB-PIPE-COUNT
+           INSPECT W-TMP TALLYING JOB-PIPE-COUNT FOR ALL "|"
+       END-PERFORM
+       MOVE W-USR-INPT TO APP-COVER-NOTE
+
        OPEN EXTEND APP-FILE
        IF APP-STAT NOT = "00"
            MOVE "Unable to save your application. Please try again later." TO W-MSG
@@ -862,12 +1167,16 @@ APPLY-TO-JOB.
               FUNCTION TRIM(JOB-INFO-EMPLOYER(CURRENT-JOB-SUB)) DELIMITED BY SIZE
               "|"                                          DELIMITED BY SIZE
               FUNCTION TRIM(JOB-INFO-LOCATION(CURRENT-JOB-SUB)) DELIMITED BY SIZE
+              "|"                                          DELIMITED BY SIZE
+              FUNCTION TRIM(APP-COVER-NOTE)                DELIMITED BY SIZE
            INTO APP-LINE
        END-STRING
 
        MOVE APP-LINE TO APP-REC
        WRITE APP-REC
        CLOSE APP-FILE
+       ADD 1 TO STAT-APPLICATIONS-SENT
+       PERFORM WRITE-CHECKPOINT
 
        MOVE SPACES TO W-MSG
        STRING "Your application for "
@@ -916,13 +1225,14 @@ VIEW-MY-APPLICATIONS.
                    IF APP-LINE NOT = SPACES
                        MOVE 1 TO APP-POINTER
                        MOVE SPACES TO APP-USER-FIELD APP-JOB-ID-FIELD APP-TITLE-FIELD
-                       MOVE SPACES TO APP-EMP-FIELD APP-LOC-FIELD
+                       MOVE SPACES TO APP-EMP-FIELD APP-LOC-FIELD APP-COVER-FIELD
                        UNSTRING APP-LINE DELIMITED BY "|"
                            INTO APP-USER-FIELD
                                 APP-JOB-ID-FIELD
                                 APP-TITLE-FIELD
                                 APP-EMP-FIELD
                                 APP-LOC-FIELD
+                                APP-COVER-FIELD
                            WITH POINTER APP-POINTER
                        END-UNSTRING
 
@@ -951,6 +1261,15 @@ VIEW-MY-APPLICATIONS.
                            END-STRING
                            PERFORM DISP-MSG
 
+                           IF FUNCTION TRIM(APP-COVER-FIELD) NOT = SPACES
+                               MOVE SPACES TO W-MSG
+                               STRING "Cover Note: " DELIMITED BY SIZE
+                                      FUNCTION TRIM(APP-COVER-FIELD) DELIMITED BY SIZE
+                                   INTO W-MSG
+                               END-STRING
+                               PERFORM DISP-MSG
+                           END-IF
+
                            MOVE "---" TO W-MSG PERFORM DISP-MSG
                        END-IF
                    END-IF
@@ -973,1615 +1292,2895 @@ VIEW-MY-APPLICATIONS.
        MOVE "------------------------------" TO W-MSG PERFORM DISP-MSG
        EXIT.
 
-LEARN-SKILL.
-       MOVE "Learn a New Skill - choose one from the list:" TO W-MSG
-       PERFORM DISP-MSG
-       MOVE "1. Public Speaking" TO W-MSG
-       PERFORM DISP-MSG
-       MOVE "2. Microsoft Excel" TO W-MSG
-       PERFORM DISP-MSG
-       MOVE "3. Time Management" TO W-MSG
-       PERFORM DISP-MSG
-       MOVE "4. Leadership" TO W-MSG
-       PERFORM DISP-MSG
-       MOVE "5. Coding Fundamentals" TO W-MSG
-       PERFORM DISP-MSG
-       MOVE "6. Return to previous menu" TO W-MSG
-       PERFORM DISP-MSG
-       MOVE "Enter choice (1-6):" TO W-MSG
-       PERFORM DISP-MSG
-       PERFORM READ-INPUT
-
-       EVALUATE W-USR-INPT
-           WHEN "1"
-               MOVE "This skill page is under construction." TO W-MSG
-               PERFORM DISP-MSG
-               PERFORM LEARN-SKILL
-           WHEN "2"
-               MOVE "This skill page is under construction." TO W-MSG
-               PERFORM DISP-MSG
-               PERFORM LEARN-SKILL
-           WHEN "3"
-               MOVE "This skill page is under construction." TO W-MSG
-               PERFORM DISP-MSG
-               PERFORM LEARN-SKILL
-           WHEN "4"
-               MOVE "This skill page is under construction." TO W-MSG
-               PERFORM DISP-MSG
-               PERFORM LEARN-SKILL
-           WHEN "5"
-               MOVE "This skill page is under construction." TO W-MSG
-               PERFORM DISP-MSG
-               PERFORM LEARN-SKILL
-           WHEN "6"
-               PERFORM POST-LOGIN-NAVIGATION
-           WHEN OTHER
-               MOVE "Invalid selection. Please try again." TO W-MSG
-               PERFORM DISP-MSG
-               PERFORM LEARN-SKILL
-       END-EVALUATE
-       EXIT.
-
-       *> LOGIC TO END PROGRAM AND CLOSE FILES
-       CLOSE I-FILE U-FILE O-FILE.
-       STOP RUN.
-
-DISP-MSG.
-       DISPLAY W-MSG.
-       MOVE W-MSG TO O-REC.
-       WRITE O-REC.
-       EXIT.
-*> Function to grab user input and sanitize it
-READ-INPUT.
-       READ I-FILE INTO W-TMP
-           AT END
-               *> Close the input and output files
-              CLOSE I-FILE U-FILE O-FILE
-
-              STOP RUN
-           NOT AT END
-               *> Need to sanitize user input by removing all spaces and capitals
-               MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(W-TMP)) TO W-RAW
-               MOVE SPACES TO W-CLEAN
-               MOVE 1 TO J
-
-               *> Loop through each character in W-RAW
-               PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF W-RAW
-                   *> I:1 views each character at a time and determines if it is a space
-                   IF W-RAW(I:1) NOT = SPACE
-                       *> If value is not a space then we can add it to the cleaned string
-                       MOVE W-RAW(I:1) TO W-CLEAN(J:1)
-                       ADD 1 TO J
-                   END-IF
-               END-PERFORM
-               MOVE W-CLEAN TO W-USR-INPT
-       END-READ.
-
-*> Alternate version that does not sanitize input for username and password
-READ-INPUT-RAW.
-       READ I-FILE INTO W-TMP
-           AT END
-              *> Close the input and output files
-              CLOSE I-FILE U-FILE O-FILE
-              STOP RUN
-           NOT AT END
-              *> Just trim leading and trailing spaces
-              MOVE FUNCTION TRIM(FUNCTION TRIM(W-TMP LEADING) TRAILING) TO W-USR-INPT
-
-
-       END-READ.
-       EXIT.
-
-LOG-IN.
-    *> Loop through all the user profiles and see if the credentials match
-    PERFORM VARYING UX FROM 1 BY 1 UNTIL UX > USER-COUNT
-        *> Check if username and password match
-        IF FUNCTION TRIM(USER-USERNAME(UX)) = FUNCTION TRIM(W-USERNAME) AND
-        FUNCTION TRIM(USER-PASSWORD(UX)) = FUNCTION TRIM(W-PASSWORD)
-         MOVE "You have successfully logged in." TO W-MSG
-
-         MOVE SPACES TO W-MSG
-         STRING
-             "Welcome, "                 DELIMITED BY SIZE
-             FUNCTION TRIM(W-USERNAME)   DELIMITED BY SIZE
-             "!"                         DELIMITED BY SIZE
-         INTO W-MSG
-         END-STRING
-         PERFORM DISP-MSG
-
-         SET FOUND TO TRUE
-         EXIT PERFORM
-        END-IF
-    END-PERFORM
-
-    *> Only display incorrect message if no match was found
-    IF UX > USER-COUNT
-        MOVE "Incorrect username/password, please try again" TO W-MSG
-        PERFORM DISP-MSG
-    END-IF
-    EXIT.
-
-
-LOAD-USERS.
-       MOVE 0 TO USER-COUNT.
-       PERFORM UNTIL 1 = 0
-           READ U-FILE INTO W-TMP
-               AT END
-                   EXIT PERFORM
-               NOT AT END
-                   MOVE FUNCTION TRIM(W-TMP) TO W-RAW
-                   IF W-RAW NOT = SPACES
-                       *> Find position of first colon
-                       MOVE 0 TO I
-                       INSPECT W-RAW TALLYING I
-                           FOR CHARACTERS BEFORE INITIAL ":"
-
-                       *> Username = left of colon
-                       MOVE W-RAW(1:I) TO W-USERNAME
-
-                       *> Password = everything after colon (colons allowed inside)
-                       MOVE W-RAW(I + 2 :) TO W-PASSWORD
-
-                       IF USER-COUNT < 5
-                           ADD 1 TO USER-COUNT
-                           MOVE FUNCTION TRIM(W-USERNAME)
-                               TO USER-USERNAME(USER-COUNT)
-                           MOVE FUNCTION TRIM(W-PASSWORD)
-                               TO USER-PASSWORD(USER-COUNT)
-                       END-IF
-                   END-IF
-           END-READ
-       END-PERFORM.
-
-       *> close the USER file
-       CLOSE U-FILE.
-       EXIT.
-
-
-CREATE-ACCOUNT.
-       *> Account limit check
-       IF USER-COUNT >= 5
-           MOVE "All permitted accounts have been created, please come back later" TO W-MSG
-
-           *> Set the CREATED-OK flag to false to indicate failure
-           SET NOT-CREATED TO TRUE
-           PERFORM DISP-MSG
-           EXIT PARAGRAPH
-       END-IF
-
-       *> Prompt for a unique username (case-insensitive uniqueness)
-       SET USERNAME-TAKEN TO TRUE
-
-       PERFORM UNTIL USERNAME-FREE
-           PERFORM PRINT-LINE
-           MOVE "Please enter a username (No Space/Special Characters):" TO W-MSG
-           PERFORM DISP-MSG
-           PERFORM READ-INPUT-RAW
-
-           PERFORM VALIDATE-USERNAME
-
-           IF VALID-USERNAME
-               PERFORM CHECK-USERNAME-UNIQUE
-               IF USERNAME-TAKEN
-                   MOVE "Username already exists. Please choose another." TO W-MSG
-                   PERFORM DISP-MSG
-               END-IF
-           ELSE
-               MOVE "Invalid username: No spaces allowed." TO W-MSG
-               PERFORM DISP-MSG
-               *> do NOT run CHECK-USERNAME-UNIQUE here
-           END-IF
-       END-PERFORM
-
-       *> Prompt until password satisfies all rules
-       PERFORM UNTIL VALID-PASS
-           MOVE "Please enter a password (8-12 chars, 1 uppercase, 1 digit, 1 special, no spaces):" TO W-MSG
-           PERFORM DISP-MSG
-
-          PERFORM READ-INPUT-RAW
-          MOVE FUNCTION TRIM(W-USR-INPT) TO W-PASS-CANDIDATE
-          PERFORM VALIDATE-PASSWORD
-
-          IF INVALID-PASS
-              MOVE "Password does not meet requirements. Try again." TO W-MSG
-              PERFORM DISP-MSG
-          ELSE
-              *> now it's safe to store (truncate to actual length, max 12)
-              MOVE SPACES TO W-PASSWORD
-              MOVE W-PASS-CANDIDATE(1:PW-LEN) TO W-PASSWORD
-          END-IF
-       END-PERFORM
-
-       *> Create new user profile in memory
-       ADD 1 TO USER-COUNT
-       MOVE W-USERNAME TO USER-USERNAME(USER-COUNT)
-       MOVE W-PASSWORD TO USER-PASSWORD(USER-COUNT)
-
-       *> Persist to file as "username:password"
-       PERFORM APPEND-USER-TO-FILE
-
-       *> Set the CREATED-OK flag to true to indicate success
-       SET CREATED-OK TO TRUE
-       PERFORM PRINT-LINE
-       MOVE "Account created successfully!" TO W-MSG
-       PERFORM DISP-MSG
-       EXIT.
-
-
-CHECK-USERNAME-UNIQUE.
-    MOVE "N" TO USER-FOUND
-
-    *> Loop through all of the users and see if the username is present in the current list of users
-    PERFORM VARYING UX FROM 1 BY 1 UNTIL UX > USER-COUNT OR USERNAME-TAKEN
-
-       *> If the entered username matches an existing one the update User-found flag to y
-       *> Make sure that similar usernames are not permitted
-       IF FUNCTION LOWER-CASE(FUNCTION TRIM(USER-USERNAME(UX)))
-          = FUNCTION LOWER-CASE(FUNCTION TRIM(W-USERNAME))
-           MOVE "Y" TO USER-FOUND
-       END-IF
-    END-PERFORM
-
-    *> If the USER-FOUND flag is flipped to yes then USERNAME-TAKEN will flip to true and exit
-    IF USERNAME-TAKEN
-        CONTINUE
-    ELSE
-       *> if USER-FOUND is still "N" then the username is unique
-        MOVE "N" TO USER-FOUND
-    END-IF
-    EXIT.
-
-VALIDATE-USERNAME.
-    MOVE "N" TO USERNAME-OK
-
-    *> trim leading and trailing spaces
-    MOVE FUNCTION TRIM(FUNCTION TRIM(W-USR-INPT LEADING) TRAILING) TO W-USERNAME
-
-    *> true content length, not declared size
-    MOVE FUNCTION LENGTH(FUNCTION TRIM(W-USERNAME TRAILING)) TO USERNAME-LEN
-
-    IF USERNAME-LEN = 0
-        EXIT PARAGRAPH
-    END-IF
-
-    *> reject if any space OR special char exists
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > USERNAME-LEN
-        IF W-USERNAME(I:1) = SPACE
-            EXIT PARAGRAPH
-        END-IF
-
-        *> allow only digits and letters (A-Z, a-z, 0-9)
-        IF NOT ( (W-USERNAME(I:1) >= "0" AND W-USERNAME(I:1) <= "9")
-              OR (W-USERNAME(I:1) >= "A" AND W-USERNAME(I:1) <= "Z")
-              OR (W-USERNAME(I:1) >= "a" AND W-USERNAME(I:1) <= "z") )
-            EXIT PARAGRAPH
-        END-IF
-    END-PERFORM
-
-    MOVE "Y" TO USERNAME-OK
-    EXIT.
-
-VALIDATE-PASSWORD.
-       *> Initialize password requirements as not met
-       MOVE "N" TO PASS-OK HAS-UPPER HAS-DIGIT HAS-SPECIAL
-       MOVE 0 TO PW-LEN
-
-       *> true length after trimming (no truncation to 12 yet)
-       MOVE FUNCTION LENGTH(FUNCTION TRIM(W-PASS-CANDIDATE)) TO PW-LEN
-
-
-       *> hard reject if out of bounds
-       IF PW-LEN < 8 OR PW-LEN > 12
-           MOVE "N" TO PASS-OK
-           EXIT PARAGRAPH
-       END-IF
-
-       *> Scan characters for required classes
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > PW-LEN
-           *> Check to see if any of the characters are uppercase letters
-           IF W-PASS-CANDIDATE(I:1) >= "A" AND W-PASS-CANDIDATE(I:1) <= "Z"
-               MOVE "Y" TO HAS-UPPER
-           ELSE
-               *> Check to see if any of the characters are digits
-               IF W-PASS-CANDIDATE(I:1) >= "0" AND W-PASS-CANDIDATE(I:1) <= "9"
-                   MOVE "Y" TO HAS-DIGIT
-               ELSE
-                   *> Check to see if the character is not a digit, capital or lowercase letter, if so then special character
-                   IF (W-PASS-CANDIDATE(I:1) < "0" OR W-PASS-CANDIDATE(I:1) > "9") AND
-                      (W-PASS-CANDIDATE(I:1) < "A" OR W-PASS-CANDIDATE(I:1) > "Z") AND
-                      (W-PASS-CANDIDATE(I:1) < "a" OR W-PASS-CANDIDATE(I:1) > "z")
-                       MOVE "Y" TO HAS-SPECIAL
-                   END-IF
-               END-IF
-           END-IF
-       END-PERFORM
-
-       *> If the password meets all requirements then we have a good password
-       IF PW-LEN >= 8 AND PW-LEN <= 12 AND OK-UPPER AND OK-DIGIT AND OK-SPECIAL
-           MOVE "Y" TO PASS-OK
-       END-IF
-       EXIT.
-
-APPEND-USER-TO-FILE.
-       *> Open the user file in extend mode to append user
-       OPEN EXTEND U-FILE
-
-       *> In order to stop all the NULL characters from appending move all the spaces to U-REC
-       MOVE SPACES TO U-REC
-       STRING
-           FUNCTION TRIM(W-USERNAME) DELIMITED BY SIZE
-           ":"                         DELIMITED BY SIZE
-           FUNCTION TRIM(W-PASSWORD)   DELIMITED BY SIZE
-         INTO U-REC
-       END-STRING
-       WRITE U-REC
-       CLOSE U-FILE
-       EXIT.
-
-*> USER PROFILE CREATION
-INIT-PROFILE-FOR-USER.
-       *> Normalize username for filename
-       MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(W-USERNAME)) TO W-USER-LOW
-
-       *> Build bin/profiles/<username>.txt
-       MOVE SPACES TO W-PROFILE-PATH
-       STRING
-           "bin/profiles/"                 DELIMITED BY SIZE
-           FUNCTION TRIM(W-USER-LOW)       DELIMITED BY SPACE
-           ".txt"                          DELIMITED BY SIZE
-         INTO W-PROFILE-PATH
-       END-STRING
-
-       *> Try to open the file. If it doesn't exist, create a skeleton.
-       OPEN INPUT P-FILE
-       IF P-STAT = "00"
-           CLOSE P-FILE
-       ELSE
-           PERFORM SAVE-EMPTY-PROFILE
-       END-IF
-       EXIT.
-
-BUILD-PROFILE-PATH.
-       MOVE SPACES TO W-PROFILE-PATH
-       STRING
-           "bin/profiles/"           DELIMITED BY SIZE
-           FUNCTION TRIM(W-USERNAME) DELIMITED BY SPACE   *> avoids trailing spaces
-           ".txt"                    DELIMITED BY SIZE
-         INTO W-PROFILE-PATH
-       END-STRING
-       EXIT.
-
-
-SAVE-EMPTY-PROFILE.
-       OPEN OUTPUT P-FILE
-
-       MOVE SPACES TO P-REC
-       STRING "USERNAME: " DELIMITED BY SIZE
-              W-USER-LOW   DELIMITED BY SPACE
-         INTO P-REC
-       END-STRING
-       WRITE P-REC
-
-       MOVE "[EOF]" TO P-REC
-       WRITE P-REC
-
-       CLOSE P-FILE
-       EXIT.
-
-CREATE-EDIT-PROFILE.
-       PERFORM PRINT-LINE
-       MOVE "===== CREATE/EDIT PROFILE =====" TO W-MSG PERFORM DISP-MSG
-       PERFORM PRINT-LINE
-
-       *> Required fields (non-blank)
-       MOVE "Please enter First Name:"          TO W-PROMPT
-       MOVE "First Name is required. Re-enter:" TO W-RETRY
-       PERFORM PROMPT-REQUIRED-FIELD
-       MOVE W-OUTPUT TO FIRST-NAME
-
-       MOVE "Please enter Last Name:"          TO W-PROMPT
-       MOVE "Last Name is required. Re-enter:" TO W-RETRY
-       PERFORM PROMPT-REQUIRED-FIELD
-       MOVE W-OUTPUT TO LAST-NAME
-
-       MOVE "Please enter University/College Attended:" TO W-PROMPT
-       MOVE "University/College is required. Re-enter:" TO W-RETRY
-       PERFORM PROMPT-REQUIRED-FIELD
-       MOVE W-OUTPUT TO UNIVERSITY
-
-       MOVE "Please enter Major:"          TO W-PROMPT
-       MOVE "Major is required. Re-enter:" TO W-RETRY
-       PERFORM PROMPT-REQUIRED-FIELD
-       MOVE W-OUTPUT TO MAJOR
-
-       *> Grad year: exactly 4 digits between 1900 and 2100
-       MOVE "Enter Graduation Year (YYYY):" TO W-MSG PERFORM DISP-MSG
-       PERFORM CLEAR-INPUT
-       MOVE 0 TO GRAD-YEAR
-       PERFORM UNTIL GRAD-YEAR >= 1900 AND GRAD-YEAR <= 2100
-           PERFORM READ-INPUT-RAW
-           MOVE FUNCTION TRIM(W-USR-INPT) TO W-YEAR-TEXT
-           IF FUNCTION LENGTH(W-YEAR-TEXT) = 4 AND W-YEAR-TEXT IS NUMERIC
-               MOVE FUNCTION NUMVAL(W-YEAR-TEXT) TO GRAD-YEAR
-               IF GRAD-YEAR < 1900 OR GRAD-YEAR > 2100
-                   MOVE "Year out of range (1900â€“2100). Re-enter:" TO W-MSG PERFORM DISP-MSG
-               END-IF
-           ELSE
-               MOVE "Invalid format. Enter 4 digits (e.g., 2025):" TO W-MSG PERFORM DISP-MSG
-           END-IF
-       END-PERFORM
-
-
-       *> About Me (optional, finish with END)
-       MOVE "About Me (optional). Must be 90 charaters or less:" TO W-PROMPT
-       PERFORM CAPTURE-SINGLE-LINE
-       MOVE W-OUTPUT-LONG TO ABOUT-ME
-
-       *> Experiences (0..3)
-       MOVE 0 TO EXP-COUNT
-       MOVE "Add up to 3 experiences. Type YES to add, or DONE to skip/stop."
-            TO W-MSG PERFORM DISP-MSG
-
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-           PERFORM UNTIL W-USR-INPT = "yes" OR W-USR-INPT = "done"
-               MOVE "Add an experience? Enter YES or DONE:"
-                    TO W-MSG PERFORM DISP-MSG
-               PERFORM READ-INPUT   *> this already lowercases & trims
-               IF W-USR-INPT NOT = "yes" AND W-USR-INPT NOT = "done"
-                   MOVE "Invalid input. Please type YES or DONE."
-                        TO W-MSG PERFORM DISP-MSG
-               END-IF
-           END-PERFORM
-
-           IF W-USR-INPT = "done"
-               EXIT PERFORM
-           END-IF
-
-           ADD 1 TO EXP-COUNT
-
-           MOVE "Title (required):"         TO W-PROMPT
-           MOVE "Title required. Re-enter:" TO W-RETRY
-           PERFORM PROMPT-REQUIRED-FIELD
-           MOVE W-OUTPUT TO EXP-TITLE(EXP-COUNT)
-
-           MOVE "Company/Organization (required):" TO W-PROMPT
-           MOVE "Company required. Re-enter:"      TO W-RETRY
-           PERFORM PROMPT-REQUIRED-FIELD
-           MOVE W-OUTPUT TO EXP-COMPANY(EXP-COUNT)
-
-           MOVE "Dates ('Summer 2024' or 'Jan 2023 - May 2024') (required):" TO W-PROMPT
-           MOVE "Dates required. Re-enter:" TO W-RETRY
-           PERFORM PROMPT-REQUIRED-FIELD
-           MOVE W-OUTPUT TO EXP-DATES(EXP-COUNT)
-
-           MOVE "Short description (optional). Type END to finish description:" TO W-PROMPT
-           PERFORM CAPTURE-SINGLE-LINE
-           MOVE W-OUTPUT-LONG TO EXP-DESC(EXP-COUNT)
-       END-PERFORM
-
-       *> Education
-       MOVE 0 TO EDU-COUNT
-       MOVE "Add up to 3 education entries. Type YES to add, or DONE to skip/stop."
-            TO W-MSG PERFORM DISP-MSG
-
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-           PERFORM UNTIL W-USR-INPT = "yes" OR W-USR-INPT = "done"
-               MOVE "Add an education entry? Enter YES or DONE:"
-                    TO W-MSG PERFORM DISP-MSG
-               PERFORM READ-INPUT   *> lowercased & trimmed
-               IF W-USR-INPT NOT = "yes" AND W-USR-INPT NOT = "done"
-                   MOVE "Invalid input. Please type YES or DONE."
-                        TO W-MSG PERFORM DISP-MSG
-               END-IF
-           END-PERFORM
-
-           IF W-USR-INPT = "done"
-               EXIT PERFORM
-           END-IF
-
-           ADD 1 TO EDU-COUNT
-
-           MOVE "Degree (required):"         TO W-PROMPT
-           MOVE "Degree required. Re-enter:" TO W-RETRY
-           PERFORM PROMPT-REQUIRED-FIELD
-           MOVE W-OUTPUT TO EDU-DEGREE(EDU-COUNT)
-
-           MOVE "University/College (required):" TO W-PROMPT
-           MOVE "University required. Re-enter:"  TO W-RETRY
-           PERFORM PROMPT-REQUIRED-FIELD
-           MOVE W-OUTPUT TO EDU-UNIV(EDU-COUNT)
-
-           MOVE "Years Attended (e.g., 2023-2025) (required):" TO W-PROMPT
-           MOVE "Years Attended required. Re-enter:"            TO W-RETRY
-           PERFORM PROMPT-REQUIRED-FIELD
-           MOVE W-OUTPUT TO EDU-YEARS(EDU-COUNT)
-       END-PERFORM
-
-       PERFORM PRINT-LINE
-       MOVE "===== END CREATE/EDIT PROFILE =====" TO W-MSG PERFORM DISP-MSG
-       PERFORM PRINT-LINE
-
-       PERFORM SAVE-PROFILE-TO-FILE
-
-       MOVE "Profile saved successfully." TO W-MSG PERFORM DISP-MSG
-       PERFORM PRINT-LINE
-       EXIT.
-
-*> Function to prompt for a required filed save profile to a file
-SAVE-PROFILE-TO-FILE.
-       PERFORM BUILD-PROFILE-PATH
-       OPEN OUTPUT P-FILE
-
-       MOVE SPACES TO P-REC
-       STRING "USERNAME: " DELIMITED BY SIZE
-              W-USER-LOW   DELIMITED BY SPACE
-         INTO P-REC
-       END-STRING
-       WRITE P-REC
-
-       MOVE "[PROFILE]" TO P-REC WRITE P-REC
-
-       MOVE SPACES TO P-REC
-       STRING "FIRST-NAME: " DELIMITED BY SIZE
-              FUNCTION TRIM(FIRST-NAME) DELIMITED BY SIZE
-         INTO P-REC
-       END-STRING
-       WRITE P-REC
-
-       MOVE SPACES TO P-REC
-       STRING "LAST-NAME: " DELIMITED BY SIZE
-              FUNCTION TRIM(LAST-NAME) DELIMITED BY SIZE
-         INTO P-REC
-       END-STRING
-       WRITE P-REC
-
-       MOVE SPACES TO P-REC
-       STRING "UNIVERSITY: " DELIMITED BY SIZE
-              FUNCTION TRIM(UNIVERSITY) DELIMITED BY SIZE
-         INTO P-REC
-       END-STRING
-       WRITE P-REC
-
-       MOVE SPACES TO P-REC
-       STRING "MAJOR: " DELIMITED BY SIZE
-              FUNCTION TRIM(MAJOR) DELIMITED BY SIZE
-         INTO P-REC
-       END-STRING
-       WRITE P-REC
-
-       MOVE GRAD-YEAR TO W-YEAR-TEXT
-       MOVE SPACES TO P-REC
-       STRING "GRAD-YEAR: " DELIMITED BY SIZE
-              W-YEAR-TEXT   DELIMITED BY SIZE
-         INTO P-REC
-       END-STRING
-       WRITE P-REC
-
-       MOVE "[ABOUT]" TO P-REC WRITE P-REC
-       MOVE "BEGIN" TO P-REC WRITE P-REC
-       IF FUNCTION LENGTH(FUNCTION TRIM(ABOUT-ME)) > 0
-           MOVE ABOUT-ME TO P-REC
-       ELSE
-           MOVE SPACES TO P-REC
-       END-IF
-       WRITE P-REC
-       MOVE "END" TO P-REC WRITE P-REC
-       MOVE "[/ABOUT]" TO P-REC WRITE P-REC
-
-       MOVE "[EXPERIENCES]" TO P-REC WRITE P-REC
-       MOVE SPACES TO P-REC
-       STRING "COUNT: " DELIMITED BY SIZE
-              EXP-COUNT DELIMITED BY SIZE
-         INTO P-REC
-       END-STRING
-       WRITE P-REC
-
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > EXP-COUNT
-           MOVE "[[EXP]]" TO P-REC WRITE P-REC
-
-           MOVE SPACES TO P-REC
-           STRING "TITLE: " DELIMITED BY SIZE
-                  FUNCTION TRIM(EXP-TITLE(I)) DELIMITED BY SIZE
-             INTO P-REC
-           END-STRING
-           WRITE P-REC
-
-           MOVE SPACES TO P-REC
-           STRING "COMPANY: " DELIMITED BY SIZE
-                  FUNCTION TRIM(EXP-COMPANY(I)) DELIMITED BY SIZE
-             INTO P-REC
-           END-STRING
-           WRITE P-REC
-
-           MOVE SPACES TO P-REC
-           STRING "DATES: " DELIMITED BY SIZE
-                  FUNCTION TRIM(EXP-DATES(I)) DELIMITED BY SIZE
-             INTO P-REC
-           END-STRING
-           WRITE P-REC
-
-           MOVE "[DESC]" TO P-REC WRITE P-REC
-           MOVE "BEGIN"  TO P-REC WRITE P-REC
-           IF FUNCTION LENGTH(FUNCTION TRIM(EXP-DESC(I))) > 0
-               MOVE EXP-DESC(I) TO P-REC
-               WRITE P-REC
-           ELSE
-               MOVE SPACES TO P-REC
-               WRITE P-REC
-           END-IF
-           MOVE "END"    TO P-REC WRITE P-REC
-           MOVE "[/DESC]" TO P-REC WRITE P-REC
-
-           MOVE "[[/EXP]]" TO P-REC WRITE P-REC
-       END-PERFORM
-
-       MOVE "[/EXPERIENCES]" TO P-REC WRITE P-REC
-
-       MOVE "[EDUCATION]" TO P-REC WRITE P-REC
-       MOVE SPACES TO P-REC
-       STRING "COUNT: " DELIMITED BY SIZE
-              EDU-COUNT DELIMITED BY SIZE
-         INTO P-REC
-       END-STRING
-       WRITE P-REC
-
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > EDU-COUNT
-           MOVE "[[EDU]]" TO P-REC WRITE P-REC
-
-           MOVE SPACES TO P-REC
-           STRING "DEGREE: " DELIMITED BY SIZE
-                  FUNCTION TRIM(EDU-DEGREE(I)) DELIMITED BY SIZE
-             INTO P-REC
-           END-STRING
-           WRITE P-REC
-
-           MOVE SPACES TO P-REC
-           STRING "UNIVERSITY: " DELIMITED BY SIZE
-                  FUNCTION TRIM(EDU-UNIV(I)) DELIMITED BY SIZE
-             INTO P-REC
-           END-STRING
-           WRITE P-REC
-
-           MOVE SPACES TO P-REC
-           STRING "YEARS: " DELIMITED BY SIZE
-                  FUNCTION TRIM(EDU-YEARS(I)) DELIMITED BY SIZE
-             INTO P-REC
-           END-STRING
-           WRITE P-REC
-
-           MOVE "[[/EDU]]" TO P-REC WRITE P-REC
-       END-PERFORM
-
-       MOVE "[/EDUCATION]" TO P-REC WRITE P-REC
-       MOVE "[CONNECTIONS]" TO P-REC WRITE P-REC
-       MOVE "CONNECTIONS: " TO P-REC WRITE P-REC
-       MOVE "[/CONNECTIONS]" TO P-REC WRITE P-REC
-       MOVE "[EOF]"        TO P-REC WRITE P-REC
-
-       CLOSE P-FILE
-       EXIT.
-
-*> funtion to view the profile of the user
-VIEW-PROFILE.
-       PERFORM BUILD-PROFILE-PATH
-       OPEN INPUT P-FILE
-
-       IF P-STAT NOT = "00"
-           MOVE "No profile found. Create/Edit your profile first." TO W-MSG
-           PERFORM DISP-MSG
-           EXIT PARAGRAPH
-       END-IF
-
-       PERFORM CLEAR-PROFILE-WS
-       PERFORM PARSE-PROFILE-FILE
-       CLOSE P-FILE
-       PERFORM PRINT-PROFILE-CLEAN
-       EXIT.
-
-PROGRAM-END.
-    STOP RUN.
-
-CLEAR-INPUT.
-       MOVE SPACES TO W-USR-INPT W-TMP W-RAW W-CLEAN
-       MOVE 0 TO I J
-       EXIT.
-
-*> Prompt for a required single-line field; returns trimmed value in W-OUTPUT
-PROMPT-REQUIRED-FIELD.
-    *> Display the initial prompt message
-    MOVE W-PROMPT TO W-MSG
-    PERFORM DISP-MSG
-
-    *> Clear any previous input
-    PERFORM CLEAR-INPUT
-
-    *> Loop until the user enters a non-blank value
-    PERFORM UNTIL FUNCTION LENGTH(FUNCTION TRIM(W-USR-INPT)) > 0
-        *> Read the user's input
-        PERFORM READ-INPUT-RAW
-
-        *> If the input is blank, display the retry message
-        IF FUNCTION LENGTH(FUNCTION TRIM(W-USR-INPT)) = 0
-         MOVE W-RETRY TO W-MSG
-         PERFORM DISP-MSG
-        END-IF
-    END-PERFORM
-
-    *> Store the trimmed input in W-OUTPUT
-    MOVE FUNCTION TRIM(W-USR-INPT) TO W-OUTPUT
-    EXIT.
-
-*> Capture optional single line
-CAPTURE-SINGLE-LINE.
-    *> Display the prompt message
-    MOVE W-PROMPT TO W-MSG
-    PERFORM DISP-MSG
-
-    *> Clear previous input
-    MOVE SPACES TO W-USR-INPT
-    MOVE SPACES TO W-OUTPUT-LONG
-
-    *> Read just one line of input
-    PERFORM READ-INPUT-RAW
-
-    *> Store the input in the output variable
-    MOVE W-USR-INPT TO W-OUTPUT-LONG
-
-    EXIT.
-
-    *> Exit the paragraph
-    EXIT.
-
-*> Reset profile WS before parsing/printing
-CLEAR-PROFILE-WS.
-       MOVE SPACES TO FIRST-NAME LAST-NAME UNIVERSITY MAJOR ABOUT-ME
-       MOVE 0 TO GRAD-YEAR EXP-COUNT EDU-COUNT CURR-EXP-IDX CURR-EDU-IDX
-       MOVE SPACES TO W-YEAR-TEXT-VIEW
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-           MOVE SPACES TO EXP-TITLE(I) EXP-COMPANY(I) EXP-DATES(I) EXP-DESC(I)
-           MOVE SPACES TO EDU-DEGREE(I) EDU-UNIV(I) EDU-YEARS(I)
-       END-PERFORM
-       MOVE 'N' TO MODE-FLAG IN-BLOCK
-       EXIT.
-
-*> Parse the structured profile text into fields
-PARSE-PROFILE-FILE.
-       PERFORM UNTIL 1 = 0
-           READ P-FILE INTO P-REC
-               AT END EXIT PERFORM
-               NOT AT END
-                   MOVE FUNCTION TRIM(P-REC) TO VIEW-LINE
-                   MOVE 'N' TO LINE-IS-TAG
-
-                   *> Section/state handling
-                   IF VIEW-LINE = "[ABOUT]"
-                       SET MODE-ABOUT TO TRUE
-                       MOVE 'N' TO IN-BLOCK
-                       MOVE 'Y' TO LINE-IS-TAG
-                   END-IF
-                   IF VIEW-LINE = "[/ABOUT]"
-                       SET MODE-NONE TO TRUE
-                       MOVE 'N' TO IN-BLOCK
-                       MOVE 'Y' TO LINE-IS-TAG
-                   END-IF
-
-                   IF VIEW-LINE = "[DESC]"
-                       SET MODE-EXP-DESC TO TRUE
-                       MOVE 'N' TO IN-BLOCK
-                       MOVE 'Y' TO LINE-IS-TAG
-                   END-IF
-                   IF VIEW-LINE = "[/DESC]"
-                       SET MODE-NONE TO TRUE
-                       MOVE 'N' TO IN-BLOCK
-                       MOVE 'Y' TO LINE-IS-TAG
-                   END-IF
-
-                   IF VIEW-LINE = "BEGIN"
-                       MOVE 'Y' TO IN-BLOCK
-                       MOVE 'Y' TO LINE-IS-TAG
-                   END-IF
-                   IF VIEW-LINE = "END"
-                       MOVE 'N' TO IN-BLOCK
-                       MOVE 'Y' TO LINE-IS-TAG
-                   END-IF
-
-                   *> Experience/Education entry starts
-                   IF VIEW-LINE = "[[EXP]]"
-                       IF EXP-COUNT < 3
-                           ADD 1 TO EXP-COUNT
-                           MOVE EXP-COUNT TO CURR-EXP-IDX
-                       END-IF
-                       MOVE 'Y' TO LINE-IS-TAG
-                   END-IF
-                   IF VIEW-LINE = "[[/EXP]]"
-                       MOVE 0 TO CURR-EXP-IDX
-                       MOVE 'Y' TO LINE-IS-TAG
-                   END-IF
-
-                   IF VIEW-LINE = "[[EDU]]"
-                       IF EDU-COUNT < 3
-                           ADD 1 TO EDU-COUNT
-                           MOVE EDU-COUNT TO CURR-EDU-IDX
-                       END-IF
-                       MOVE 'Y' TO LINE-IS-TAG
-                   END-IF
-                   IF VIEW-LINE = "[[/EDU]]"
-                       MOVE 0 TO CURR-EDU-IDX
-                       MOVE 'Y' TO LINE-IS-TAG
-                   END-IF
-
-                   *> Handle blocks (About or Experience Description) and key:value only when not a tag line
-                   IF LINE-IS-TAG NOT = 'Y'
-                       IF MODE-ABOUT AND IN-BEGIN
-                           MOVE ABOUT-ME TO W-ACC
-                           PERFORM APPEND-FROM-VIEW-LINE
-                           MOVE W-ACC TO ABOUT-ME
-                       END-IF
-
-                       IF MODE-EXP-DESC AND IN-BEGIN AND CURR-EXP-IDX > 0
-                           MOVE EXP-DESC(CURR-EXP-IDX) TO W-ACC
-                           PERFORM APPEND-FROM-VIEW-LINE
-                           MOVE W-ACC TO EXP-DESC(CURR-EXP-IDX)
-                       END-IF
-
-                       *> Key:Value lines (FIRST-NAME, LAST-NAME, etc.)
-                       MOVE 0 TO I
-                       INSPECT VIEW-LINE TALLYING I FOR CHARACTERS BEFORE INITIAL ":"
-                       IF I > 0 AND I < 100
-                           *> Extract key and value after colon+space
-                           MOVE FUNCTION TRIM(VIEW-LINE(1:I)) TO VIEW-TEXT
-                           MOVE FUNCTION TRIM(VIEW-LINE(I + 2:)) TO VIEW-VAL
-
-                           EVALUATE VIEW-TEXT
-                               WHEN "FIRST-NAME"
-                                   MOVE VIEW-VAL TO FIRST-NAME
-                               WHEN "LAST-NAME"
-                                   MOVE VIEW-VAL TO LAST-NAME
-                               WHEN "UNIVERSITY"
-                                   IF CURR-EDU-IDX > 0
-                                       MOVE VIEW-VAL TO EDU-UNIV(CURR-EDU-IDX)
-                                   ELSE
-                                       MOVE VIEW-VAL TO UNIVERSITY
-                                   END-IF
-                               WHEN "MAJOR"
-                                   MOVE VIEW-VAL TO MAJOR
-                               WHEN "GRAD-YEAR"
-                                   MOVE VIEW-VAL(1:4) TO W-YEAR-TEXT-VIEW
-                               WHEN "TITLE"
-                                   IF CURR-EXP-IDX > 0
-                                       MOVE VIEW-VAL TO EXP-TITLE(CURR-EXP-IDX)
-                                   END-IF
-                               WHEN "COMPANY"
-                                   IF CURR-EXP-IDX > 0
-                                       MOVE VIEW-VAL TO EXP-COMPANY(CURR-EXP-IDX)
-                                   END-IF
-                               WHEN "DATES"
-                                   IF CURR-EXP-IDX > 0
-                                       MOVE VIEW-VAL TO EXP-DATES(CURR-EXP-IDX)
-                                   END-IF
-                               WHEN "DEGREE"
-                                   IF CURR-EDU-IDX > 0
-                                       MOVE VIEW-VAL TO EDU-DEGREE(CURR-EDU-IDX)
-                                   END-IF
-                               WHEN "YEARS"
-                                   IF CURR-EDU-IDX > 0
-                                       MOVE VIEW-VAL TO EDU-YEARS(CURR-EDU-IDX)
-                                   END-IF
-                               WHEN OTHER
-                                   CONTINUE
-                           END-EVALUATE
-                       END-IF
-                   END-IF
-            END-READ
-       END-PERFORM
-       EXIT.
-
-*> Print a clean, formatted profile
-PRINT-PROFILE-CLEAN.
-       *> Print header
-       PERFORM PRINT-LINE
-       STRING "===== USER PROFILE =====" DELIMITED BY SIZE
-          INTO W-MSG
-       END-STRING
-       PERFORM DISP-MSG
-       PERFORM PRINT-LINE
-       EXIT.
-
-       *> Print name
-       MOVE SPACES TO W-MSG
-       STRING "Name: "                DELIMITED BY SIZE
-              FUNCTION TRIM(FIRST-NAME) DELIMITED BY SIZE
-              " "                    DELIMITED BY SIZE
-              FUNCTION TRIM(LAST-NAME)  DELIMITED BY SIZE
-         INTO W-MSG
-       END-STRING
-       PERFORM DISP-MSG
-
-       *> Print university
-       MOVE SPACES TO W-MSG
-       STRING "University: "           DELIMITED BY SIZE
-              FUNCTION TRIM(UNIVERSITY) DELIMITED BY SIZE
-         INTO W-MSG
-       END-STRING
-       PERFORM DISP-MSG
-
-       *> Print major
-       MOVE SPACES TO W-MSG
-       STRING "Major: "               DELIMITED BY SIZE
-              FUNCTION TRIM(MAJOR)     DELIMITED BY SIZE
-         INTO W-MSG
-       END-STRING
-        PERFORM DISP-MSG
-
-       *> Print graduation year
-       MOVE SPACES TO W-MSG
-       STRING "Graduation Year: "     DELIMITED BY SIZE
-              FUNCTION TRIM(W-YEAR-TEXT-VIEW) DELIMITED BY SIZE
-         INTO W-MSG
-       END-STRING
-       PERFORM DISP-MSG
-
-       *> Print "about me"
-       PERFORM PRINT-LINE
-       IF FUNCTION LENGTH(FUNCTION TRIM(ABOUT-ME)) = 0
-           MOVE "About Me: (none)" TO W-MSG
-           PERFORM DISP-MSG
-       ELSE
-           STRING "About Me: " DELIMITED BY SIZE
-           FUNCTION TRIM(ABOUT-ME) DELIMITED BY SIZE
-           INTO W-MSG
-           END-STRING
-           PERFORM DISP-MSG
-       END-IF
-
-       *> Print "experiences"
-       PERFORM PRINT-LINE
-       MOVE "Experiences:" TO W-MSG PERFORM DISP-MSG
-       IF EXP-COUNT = 0
-           PERFORM PRINT-LINE
-           MOVE "    (none)" TO W-MSG PERFORM DISP-MSG
-       ELSE
-           PERFORM VARYING VIEW-IDX FROM 1 BY 1 UNTIL VIEW-IDX > EXP-COUNT
-               PERFORM PRINT-LINE
-
-               *> Print title
-               MOVE SPACES TO W-MSG
-               STRING "    Title: "           DELIMITED BY SIZE
-                      FUNCTION TRIM(EXP-TITLE(VIEW-IDX))   DELIMITED BY SIZE
-                 INTO W-MSG
-               END-STRING
-               PERFORM DISP-MSG
-
-               *> Print company
-               MOVE SPACES TO W-MSG
-               STRING "    Company: "         DELIMITED BY SIZE
-                      FUNCTION TRIM(EXP-COMPANY(VIEW-IDX)) DELIMITED BY SIZE
-                 INTO W-MSG
-               END-STRING
-               PERFORM DISP-MSG
-
-               *> Print dates
-               MOVE SPACES TO W-MSG
-               STRING "    Dates: "           DELIMITED BY SIZE
-                      FUNCTION TRIM(EXP-DATES(VIEW-IDX))   DELIMITED BY SIZE
-                 INTO W-MSG
-               END-STRING
-               PERFORM DISP-MSG
-
-               *> Print description
-               IF FUNCTION LENGTH(FUNCTION TRIM(EXP-DESC(VIEW-IDX))) = 0
-                   MOVE "    Description: (none)" TO W-MSG
-                   PERFORM DISP-MSG
-               ELSE
-                   STRING "    Description: " DELIMITED BY SIZE
-                   FUNCTION TRIM(EXP-DESC(VIEW-IDX)) DELIMITED BY SIZE
-                       INTO W-MSG
-                   END-STRING
-                   PERFORM DISP-MSG
-               END-IF
-           END-PERFORM
-       END-IF
-
-       *> Print education
-       PERFORM PRINT-LINE
-       MOVE "Education:" TO W-MSG PERFORM DISP-MSG
-       IF EDU-COUNT = 0
-           PERFORM PRINT-LINE
-           MOVE "    (none)" TO W-MSG PERFORM DISP-MSG
-       ELSE
-           PERFORM VARYING VIEW-IDX FROM 1 BY 1 UNTIL VIEW-IDX > EDU-COUNT
-               PERFORM PRINT-LINE
-
-               *> Print degree
-               MOVE SPACES TO W-MSG
-               STRING "    Degree: "          DELIMITED BY SIZE
-                      FUNCTION TRIM(EDU-DEGREE(VIEW-IDX))  DELIMITED BY SIZE
-                 INTO W-MSG
-               END-STRING
-               PERFORM DISP-MSG
-
-               *> Print university
-               MOVE SPACES TO W-MSG
-               STRING "    University: "      DELIMITED BY SIZE
-                      FUNCTION TRIM(EDU-UNIV(VIEW-IDX))    DELIMITED BY SIZE
-                 INTO W-MSG
-               END-STRING
-               PERFORM DISP-MSG
-
-               *> Print years
-               MOVE SPACES TO W-MSG
-               STRING "    Years: "           DELIMITED BY SIZE
-                      FUNCTION TRIM(EDU-YEARS(VIEW-IDX))   DELIMITED BY SIZE
-                 INTO W-MSG
-               END-STRING
-               PERFORM DISP-MSG
-           END-PERFORM
-       END-IF
-
-       *> Print footer
-       MOVE SPACES TO W-MSG
-       PERFORM DISP-MSG
-       STRING "===== END USER PROFILE =====" DELIMITED BY SIZE
-          INTO W-MSG
-       END-STRING
-       PERFORM DISP-MSG
-       MOVE SPACES TO W-MSG
-       PERFORM DISP-MSG   *> blank line for spacing
-       EXIT.
-
-*> Prints an empty line
-PRINT-LINE.
-       MOVE SPACES TO W-MSG
-       PERFORM DISP-MSG
-       EXIT.
-
-*> Helper: append trimmed VIEW-LINE to accumulator W-ACC with a space
-APPEND-FROM-VIEW-LINE.
-       IF FUNCTION LENGTH(FUNCTION TRIM(VIEW-LINE)) > 0
-           MOVE FUNCTION TRIM(VIEW-LINE) TO VIEW-VAL
-           IF FUNCTION LENGTH(FUNCTION TRIM(W-ACC)) = 0
-               MOVE VIEW-VAL TO W-ACC
-           ELSE
-               STRING FUNCTION TRIM(W-ACC) DELIMITED BY SIZE
-                      ' '                DELIMITED BY SIZE
-                      VIEW-VAL           DELIMITED BY SIZE
-                 INTO W-ACC
-               END-STRING
-           END-IF
-       END-IF
-       EXIT.
-
-FIND-NAME.
-       MOVE 'N' TO FOUND-FILE
-       MOVE "Enter full name to search:" TO W-MSG
-       PERFORM DISP-MSG
-       PERFORM READ-INPUT
-       MOVE FUNCTION TRIM(W-USR-INPT) TO SEARCH-NAME
-
-       IF SEARCH-NAME = SPACES
-           MOVE "Invalid input" TO W-MSG
-           PERFORM DISP-MSG
-           EXIT PARAGRAPH
-       END-IF
-
-       *> Generate temporary file listing all .txt profiles
-       CALL "SYSTEM" USING "ls bin/profiles/*.txt > bin/profiles/file-list.txt"
-
-       MOVE "bin/profiles/file-list.txt" TO W-PROFILE-PATH-CUR
-
-       OPEN INPUT P-FILE-CUR
-       MOVE 'N' TO FILE-EOF
-
-       PERFORM UNTIL FILE-EOF = 'Y' OR FOUND-FILE = 'Y'
-           READ P-FILE-CUR
-               AT END
-                   MOVE 'Y' TO FILE-EOF
-               NOT AT END
-                   MOVE FUNCTION TRIM(P-REC-CUR) TO W-PROFILE-PATH
-                   IF W-PROFILE-PATH = "bin/profiles/file-list.txt"
-                       CONTINUE
-                   ELSE
-                       OPEN INPUT P-FILE
-                       PERFORM CLEAR-PROFILE-WS
-                       PERFORM PARSE-PROFILE-FILE
-                       CLOSE P-FILE
-
-                       MOVE SPACES TO FULL-NAME
-                       STRING
-                           FUNCTION LOWER-CASE(FUNCTION TRIM(FIRST-NAME)) DELIMITED BY SIZE
-                           FUNCTION LOWER-CASE(FUNCTION TRIM(LAST-NAME)) DELIMITED BY SIZE
-                           INTO FULL-NAME
-                       END-STRING
-
-                       IF FULL-NAME = W-USR-INPT
-                           MOVE 'Y' TO FOUND-FILE
-                           PERFORM PRINT-PROFILE-CLEAN
-                           MOVE W-PROFILE-PATH TO SEARCH-NAME-PATH
-
-                           MOVE SEARCH-NAME-PATH(14:) TO W-TMP
-                           UNSTRING W-TMP
-                               DELIMITED BY ".txt"
-                               INTO SEARCH-NAME
-                           END-UNSTRING
-
-                       END-IF
-                   END-IF
-
-           END-READ
-       END-PERFORM
-
-       CLOSE P-FILE
-       CLOSE P-FILE-CUR
-       CALL "SYSTEM" USING "rm /workspace/bin/profiles/file-list.txt"
-
-       IF SEARCH-NAME = W-USERNAME
-           MOVE "Cannot create connection with self, returning to menu." TO W-MSG
-           PERFORM DISP-MSG
-           EXIT PARAGRAPH
-       END-IF
-
-       IF FOUND-FILE = 'Y'
-
-           MOVE "Send connection request?" TO W-MSG
-               PERFORM DISP-MSG
-           MOVE "1. Yes" TO W-MSG
-               PERFORM DISP-MSG
-           MOVE "2. No" TO W-MSG
-               PERFORM DISP-MSG
-
-           PERFORM UNTIL W-USR-INPT = '1' OR W-USR-INPT = 'yes'
-           PERFORM READ-INPUT
-
-               IF W-USR-INPT = '2' OR W-USR-INPT = 'no'
-                   MOVE "Returning to main menu." TO W-MSG
-                   PERFORM DISP-MSG
-                   EXIT PERFORM
-               END-IF
-
-               IF W-USR-INPT = '1' OR W-USR-INPT = 'yes'
-                   MOVE "Sending request" TO W-MSG
-                   PERFORM DISP-MSG
-                   PERFORM ADD-CONNECTION
-                   EXIT PERFORM
-               END-IF
-
-               MOVE "Invalid response please try again" TO W-MSG
-               PERFORM DISP-MSG
-           END-PERFORM
-
-       END-IF
-
-       IF FOUND-FILE = 'N'
-           MOVE "Nobody by that name could be found." TO W-MSG
-               PERFORM DISP-MSG
-       ELSE
-           MOVE 'N' TO FOUND-FILE
-       END-IF
-
-       PERFORM BUILD-PROFILE-PATH
-
-       EXIT.
-
-*> Helper for search. Takes SEARCH-NAME-PATH as input and appends a connection
-ADD-CONNECTION.
-       MOVE 'N' TO LINE-IS-TAG
-       MOVE 'N' TO FILE-EOF
-
-       PERFORM BUILD-PROFILE-PATH
-
-       *> Verify the other user has not sent YOU a request
-       MOVE SEARCH-NAME TO CON-SEARCH-NAME
-
-       PERFORM GET-CONNECTIONS
-       PERFORM PARSE-CONNECTIONS
-       PERFORM COMPARE-CONNECTIONS
-       IF CON-FOUND = 'Y'
-           MOVE "This user has already sent you a connection request." TO W-MSG
-           PERFORM DISP-MSG
-           EXIT PARAGRAPH
-       END-IF
-
-       MOVE SEARCH-NAME-PATH TO W-PROFILE-PATH
-
-       *> Verify YOU have not already requested them
-       MOVE W-USERNAME TO CON-SEARCH-NAME
-       PERFORM GET-CONNECTIONS
-       PERFORM PARSE-CONNECTIONS
-       PERFORM COMPARE-CONNECTIONS
-       IF CON-FOUND = 'Y'
-           MOVE "You have already requested a connection." TO W-MSG
-           PERFORM DISP-MSG
-           EXIT PARAGRAPH
-       END-IF
-
-       *> Now append to the recipientâ€™s file
-       MOVE SEARCH-NAME-PATH TO W-PROFILE-PATH
-
-       OPEN INPUT  P-FILE
-       OPEN OUTPUT P-TEMP-FILE
-
-       PERFORM UNTIL FILE-EOF = 'Y'
-           READ P-FILE INTO P-REC
-               AT END
-                   MOVE 'Y' TO FILE-EOF
-               NOT AT END
-                   MOVE FUNCTION TRIM(P-REC) TO VIEW-LINE
-
-                   IF VIEW-LINE(1:12) = "CONNECTIONS:"
-                       MOVE 'Y' TO LINE-IS-TAG
-                   END-IF
-
-                   IF LINE-IS-TAG = 'Y'
-
-                       *> Append new username to the line
-                       STRING FUNCTION TRIM(VIEW-LINE) DELIMITED BY SIZE
-                              FUNCTION TRIM(W-USERNAME) DELIMITED BY SIZE
-                              ","                        DELIMITED BY SIZE
-                              INTO VIEW-LINE
-                       END-STRING
-
-                       WRITE P-TEMP-REC FROM VIEW-LINE
-                       MOVE 'N' TO LINE-IS-TAG
-                   ELSE
-                       WRITE P-TEMP-REC FROM P-REC
-                   END-IF
-           END-READ
-       END-PERFORM
-
-       CLOSE P-FILE
-       CLOSE P-TEMP-FILE
-
-       *> Replace original with temp
-       STRING "mv bin/profiles/te-mp.txt " DELIMITED BY SIZE
-           W-PROFILE-PATH                 DELIMITED BY SIZE
-           INTO W-TMP
-       END-STRING
-
-       CALL "SYSTEM" USING W-TMP
-
-       MOVE "Connection added successfully." TO W-MSG
-       PERFORM DISP-MSG
-       EXIT.
-
-*> Takes W-PROFILE-PATH as input and outputs a string of names separated by commas CONNECTIONS
-GET-CONNECTIONS.
-       *> Initialize
-       MOVE 'N' TO FILE-EOF
-       MOVE 'N' TO LINE-IS-TAG
-       MOVE SPACES TO CONNECTIONS-LINE
-
-       OPEN INPUT P-FILE
-       PERFORM UNTIL FILE-EOF = 'Y'
-           READ P-FILE INTO P-REC
-               AT END
-                   MOVE 'Y' TO FILE-EOF
-               NOT AT END
-                   MOVE FUNCTION TRIM(P-REC) TO VIEW-LINE
-
-                   *> Check if the line starts with "CONNECTIONS:"
-                   IF FUNCTION TRIM(VIEW-LINE(1:12)) = "CONNECTIONS:"
-                       MOVE VIEW-LINE TO CONNECTIONS-LINE
-                      MOVE 'Y' TO FILE-EOF
-                   END-IF
-           END-READ
-       END-PERFORM
-       CLOSE P-FILE
-       MOVE 'N' TO FILE-EOF
-       EXIT.
-
-*> Meant to be used after GET-CONNECTIONS, populates table CONNECTIONS. Uses current W-PROFILE-PATH
-PARSE-CONNECTIONS.
-       *> Initialize
-       MOVE 0 TO CONNECTIONS-COUNT
-
-       *> Skip the "Connections:" prefix
-       MOVE FUNCTION TRIM(CONNECTIONS-LINE(13:)) TO CON-REMAINDER
-
-       *> Get numeric length of remainder
-       MOVE FUNCTION LENGTH(CON-REMAINDER) TO CON-LEN
-
-       MOVE 1 TO CON-P  *> pointer for UNSTRING
-
-       *> Loop through remainder using pointer
-       PERFORM UNTIL CON-P > CON-LEN
-           UNSTRING CON-REMAINDER
-               DELIMITED BY ","
-               INTO CON-USERNAME
-               WITH POINTER CON-P
-           END-UNSTRING
-
-           *> Only store non-blank usernames
-           IF FUNCTION TRIM(CON-USERNAME) NOT = SPACES
-               ADD 1 TO CONNECTIONS-COUNT
-               MOVE FUNCTION TRIM(CON-USERNAME) TO CONNECTIONS-ENTRY(CONNECTIONS-COUNT)
-           END-IF
-       END-PERFORM
-
-       EXIT.
-
-       PRINT-CONNECTIONS.
-       *> Check if there are any connections
-       IF CONNECTIONS-COUNT = 0
-           MOVE "No connections found" TO W-MSG
-           PERFORM DISP-MSG
-       ELSE
-           MOVE "Connections:" TO W-MSG
-           PERFORM DISP-MSG
-           PERFORM VARYING CONN-IDX FROM 1 BY 1 UNTIL CONN-IDX > CONNECTIONS-COUNT
-               STRING
-                   " - " DELIMITED BY SIZE
-                   CONNECTIONS-ENTRY(CONN-IDX) DELIMITED BY SIZE
-                   INTO W-MSG
-               END-STRING
-               PERFORM DISP-MSG
-               *>DISPLAY " - " CONNECTIONS-ENTRY(CONN-IDX)
-           END-PERFORM
-       END-IF
-       EXIT.
-
-*> Takes CON-SEARCH-NAME and outputs CON-FOUND
-COMPARE-CONNECTIONS.
-       *> Initialize
-       MOVE 'N' TO CON-FOUND
-
-       *> Loop through the connections table
-       PERFORM VARYING CON-P FROM 1 BY 1 UNTIL CON-P > CONNECTIONS-COUNT OR CON-FOUND = 'Y'
-           IF FUNCTION TRIM(CONNECTIONS-ENTRY(CON-P)) = FUNCTION TRIM(CON-SEARCH-NAME)
-               MOVE 'Y' TO CON-FOUND
-           END-IF
-       END-PERFORM
-
-       *> CON-FOUND = 'Y' if username exists, 'N' otherwise
-       EXIT.
-
-
-VIEW-PENDING-REQUESTS.
-       PERFORM BUILD-PROFILE-PATH
-       MOVE "-----------------------------------"           TO W-MSG PERFORM DISP-MSG
-       MOVE "--- Pending Connection Requests ---"           TO W-MSG PERFORM DISP-MSG
-
-       PERFORM GET-CONNECTIONS
-       PERFORM PARSE-CONNECTIONS
-
-       IF CONNECTIONS-COUNT = 0
-           MOVE "(none)" TO W-MSG PERFORM DISP-MSG
-           MOVE "-----------------------------------"        TO W-MSG PERFORM DISP-MSG
-           EXIT PARAGRAPH
-       END-IF
-
-       PERFORM VARYING CONN-IDX FROM 1 BY 1 UNTIL CONN-IDX > CONNECTIONS-COUNT
-           MOVE FUNCTION TRIM(CONNECTIONS-ENTRY(CONN-IDX)) TO RQ-NAME
-           IF RQ-NAME NOT = SPACES
-               MOVE SPACES TO W-MSG
-               STRING "Request from: " RQ-NAME INTO W-MSG
-               END-STRING
-               PERFORM DISP-MSG
-
-               MOVE "1. Accept" TO W-MSG PERFORM DISP-MSG
-               MOVE "2. Reject" TO W-MSG PERFORM DISP-MSG
-               MOVE SPACES TO W-MSG
-               STRING "Enter your choice for " RQ-NAME ":" INTO W-MSG
-               END-STRING
-               PERFORM DISP-MSG
-
-               PERFORM READ-INPUT
-
-               IF W-USR-INPT = "1" OR W-USR-INPT = "accept"
-                   PERFORM ACCEPT-REQUEST
-                   MOVE SPACES TO W-MSG
-                   STRING "Connection request from " RQ-NAME " accepted!"
-                      INTO W-MSG
-                   END-STRING
-                   PERFORM DISP-MSG
-               ELSE
-                   PERFORM REJECT-REQUEST
-                   MOVE SPACES TO W-MSG
-                   STRING "Connection request from " RQ-NAME " rejected."
-                      INTO W-MSG
-                   END-STRING
-                   PERFORM DISP-MSG
-               END-IF
-           END-IF
-       END-PERFORM
-
-       MOVE "-----------------------------------" TO W-MSG PERFORM DISP-MSG
-       EXIT.
-
-ACCEPT-REQUEST.
-       *> 1) Add to established connections (if not already there)
-       MOVE FUNCTION TRIM(W-USERNAME) TO EC-U1
-       MOVE FUNCTION TRIM(RQ-NAME)    TO EC-U2
-       PERFORM NORMALIZE-PAIR
-       PERFORM ENSURE-PAIR-IN-ECFILE
-
-       *> 2) Remove from pending list in current user's profile
-       PERFORM REMOVE-PENDING-REQUEST
-       EXIT.
-
-REJECT-REQUEST.
-       PERFORM REMOVE-PENDING-REQUEST
-       EXIT.
-
-NORMALIZE-PAIR.
-       *> Sort EC-U1 and EC-U2 lexicographically so (a,b) == (b,a)
-       IF FUNCTION LOWER-CASE(EC-U1) > FUNCTION LOWER-CASE(EC-U2)
-           MOVE EC-U1 TO W-TMP
-           MOVE EC-U2 TO EC-U1
-           MOVE W-TMP TO EC-U2
-       END-IF
-       EXIT.
-
-ENSURE-PAIR-IN-ECFILE.
-       MOVE 'N' TO EC-EXISTS
-       OPEN INPUT EC-FILE
-       PERFORM UNTIL 1 = 0
-           READ EC-FILE INTO EC-LINE
-               AT END EXIT PERFORM
-               NOT AT END
-                   MOVE FUNCTION TRIM(EC-LINE) TO EC-LINE
-                   IF EC-LINE NOT = SPACES
-                       UNSTRING EC-LINE DELIMITED BY ","
-                           INTO EC-U1, EC-U2
-                       END-UNSTRING
-                       PERFORM NORMALIZE-PAIR
-                       MOVE SPACES TO EC-PAIR
-                       STRING EC-U1 "," EC-U2 INTO EC-PAIR
-                       END-STRING
-                       IF FUNCTION TRIM(EC-PAIR) =
-                          FUNCTION TRIM(EC-LINE)
-                           MOVE 'Y' TO EC-EXISTS
-                       END-IF
-                   END-IF
-           END-READ
-       END-PERFORM
-       CLOSE EC-FILE
-
-       IF EC-EXISTS = 'N'
-           OPEN EXTEND EC-FILE
-           MOVE SPACES TO EC-REC
-           STRING EC-U1 "," EC-U2 INTO EC-REC
-           END-STRING
-           WRITE EC-REC
-           CLOSE EC-FILE
-       END-IF
-       EXIT.
-
-REMOVE-PENDING-REQUEST.
-       *> We will rebuild the CONNECTIONS: line without RQ-NAME
-       PERFORM GET-CONNECTIONS
-       PERFORM PARSE-CONNECTIONS
-
-       OPEN INPUT  P-FILE
-       OPEN OUTPUT P-TEMP-FILE
-
-       MOVE 'N' TO FILE-EOF
-       MOVE 'N' TO LINE-IS-TAG
-
-       PERFORM UNTIL FILE-EOF = 'Y'
-           READ P-FILE INTO P-REC
-               AT END
-                   MOVE 'Y' TO FILE-EOF
-               NOT AT END
-                   MOVE FUNCTION TRIM(P-REC) TO VIEW-LINE
-
-                   IF FUNCTION TRIM(VIEW-LINE(1:12)) = "CONNECTIONS:"
-                       MOVE "CONNECTIONS: " TO NEW-CONN-LINE
-                       MOVE 'N' TO ANY-WRITTEN
-                       PERFORM VARYING CONN-IDX FROM 1 BY 1
-                               UNTIL CONN-IDX > CONNECTIONS-COUNT
-                           IF FUNCTION TRIM(CONNECTIONS-ENTRY(CONN-IDX))
-                              NOT = FUNCTION TRIM(RQ-NAME)
-                               IF ANY-WRITTEN = 'Y'
-                                   STRING FUNCTION TRIM(NEW-CONN-LINE) ","
-                                      INTO NEW-CONN-LINE
-                                   END-STRING
-                               END-IF
-                               STRING FUNCTION TRIM(NEW-CONN-LINE)
-                                      FUNCTION TRIM(CONNECTIONS-ENTRY(CONN-IDX))
-                                      INTO NEW-CONN-LINE
-                               END-STRING
-                               MOVE 'Y' TO ANY-WRITTEN
-                           END-IF
-                       END-PERFORM
-                       WRITE P-TEMP-REC FROM NEW-CONN-LINE
-                   ELSE
-                       WRITE P-TEMP-REC FROM P-REC
-                   END-IF
-           END-READ
-       END-PERFORM
-
-       CLOSE P-FILE
-       CLOSE P-TEMP-FILE
-
-       STRING "mv bin/profiles/te-mp.txt " W-PROFILE-PATH INTO W-TMP
-       END-STRING
-       CALL "SYSTEM" USING W-TMP
-       EXIT.
-
-VIEW-NETWORK.
-       MOVE "--------------------"  TO W-MSG PERFORM DISP-MSG
-       MOVE "--- Your Network ---"  TO W-MSG PERFORM DISP-MSG
-
-       OPEN INPUT EC-FILE
-       MOVE 0 TO EC-COUNT
-
-       PERFORM UNTIL 1 = 0
-           READ EC-FILE INTO EC-LINE
-               AT END EXIT PERFORM
-               NOT AT END
-                   MOVE FUNCTION TRIM(EC-LINE) TO EC-LINE
-                   IF EC-LINE NOT = SPACES
-                       UNSTRING EC-LINE DELIMITED BY ","
-                           INTO EC-U1, EC-U2
-                       END-UNSTRING
-
-                       IF FUNCTION TRIM(EC-U1) = FUNCTION TRIM(W-USERNAME)
-                           MOVE EC-U2 TO EC-OTHER
-                           PERFORM PRINT-OTHER-SUMMARY
-                           ADD 1 TO EC-COUNT
-                       ELSE
-                           IF FUNCTION TRIM(EC-U2) = FUNCTION TRIM(W-USERNAME)
-                               MOVE EC-U1 TO EC-OTHER
-                               PERFORM PRINT-OTHER-SUMMARY
-                               ADD 1 TO EC-COUNT
-                           END-IF
-                       END-IF
-                   END-IF
-           END-READ
-       END-PERFORM
-       CLOSE EC-FILE
-
-       IF EC-COUNT = 0
-           MOVE "(none)" TO W-MSG PERFORM DISP-MSG
-       END-IF
-
-       MOVE "--------------------" TO W-MSG PERFORM DISP-MSG
-       EXIT.
-
-PRINT-OTHER-SUMMARY.
-       *> Save current parsed profile fields (weâ€™ll reuse the same WS)
-       MOVE FIRST-NAME  TO SAVE-FIRST
-       MOVE LAST-NAME   TO SAVE-LAST
-       MOVE UNIVERSITY  TO SAVE-UNIV
-       MOVE MAJOR       TO SAVE-MAJOR
-       MOVE W-YEAR-TEXT-VIEW TO SAVE-YEAR
-
-       *> Open other userâ€™s profile and parse to get University/Major
-       MOVE SPACES TO OTHER-PATH
-       STRING "bin/profiles/" FUNCTION LOWER-CASE(EC-OTHER) ".txt"
-          INTO OTHER-PATH
-       END-STRING
-
-       MOVE OTHER-PATH TO W-PROFILE-PATH
-       OPEN INPUT P-FILE
-       IF P-STAT = "00"
-           PERFORM CLEAR-PROFILE-WS
-           PERFORM PARSE-PROFILE-FILE
-           CLOSE P-FILE
-
-           MOVE SPACES TO W-MSG
-           STRING "Connected with: "
-                  EC-OTHER
-                  " (University: "
-                  FUNCTION TRIM(UNIVERSITY)
-                  ", Major: "
-                  FUNCTION TRIM(MAJOR)
-                  ")"
-              INTO W-MSG
-           END-STRING
-           PERFORM DISP-MSG
-       ELSE
-           CLOSE P-FILE
-           MOVE SPACES TO W-MSG
-           STRING "Connected with: " EC-OTHER INTO W-MSG
-           END-STRING
-           PERFORM DISP-MSG
-       END-IF
-
-       *> Restore saved fields (keeps your current userâ€™s profile intact)
-       MOVE SAVE-FIRST TO FIRST-NAME
-       MOVE SAVE-LAST  TO LAST-NAME
-       MOVE SAVE-UNIV  TO UNIVERSITY
-       MOVE SAVE-MAJOR TO MAJOR
-       MOVE SAVE-YEAR  TO W-YEAR-TEXT-VIEW
-       EXIT.
+*> Lets a job poster pick one of their own listings and see the
+*> roster of everyone who applied (APP-FILE rows for that job id).
+VIEW-APPLICANTS-FOR-MY-JOBS.
+       PERFORM LOAD-JOB-LIST
+       IF JOB-LOAD-FAILED
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE "--- Your Postings ---" TO W-MSG PERFORM DISP-MSG
+       MOVE 0 TO JOB-VISIBLE-COUNT
+       PERFORM VARYING JOB-SUB FROM 1 BY 1 UNTIL JOB-SUB > JOB-COUNT
+           IF FUNCTION LOWER-CASE(FUNCTION TRIM(JOB-INFO-POSTER(JOB-SUB)))
+              = FUNCTION LOWER-CASE(FUNCTION TRIM(W-USERNAME))
+               ADD 1 TO JOB-VISIBLE-COUNT
+               MOVE JOB-SUB TO JOB-NUM-TEXT
+               MOVE SPACES TO W-MSG
+               STRING FUNCTION TRIM(JOB-NUM-TEXT) ". "
+                      FUNCTION TRIM(JOB-INFO-TITLE(JOB-SUB)) DELIMITED BY SIZE
+                      " at "                                DELIMITED BY SIZE
+                      FUNCTION TRIM(JOB-INFO-EMPLOYER(JOB-SUB)) DELIMITED BY SIZE
+                  INTO W-MSG
+               END-STRING
+               PERFORM DISP-MSG
+           END-IF
+       END-PERFORM
+
+       IF JOB-VISIBLE-COUNT = 0
+           MOVE "You have not posted any jobs yet." TO W-MSG PERFORM DISP-MSG
+           MOVE "-----------------------------" TO W-MSG PERFORM DISP-MSG
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE "Enter job number to view applicants, or 0 to go back:" TO W-MSG
+       PERFORM DISP-MSG
+       PERFORM READ-INPUT
+
+       IF W-USR-INPT = "0"
+           EXIT PARAGRAPH
+       END-IF
+
+       IF W-USR-INPT NOT NUMERIC
+           MOVE "Invalid selection." TO W-MSG PERFORM DISP-MSG
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE FUNCTION NUMVAL(W-USR-INPT) TO JOB-SELECTION
+       IF JOB-SELECTION < 1 OR JOB-SELECTION > JOB-COUNT
+           MOVE "Invalid selection." TO W-MSG PERFORM DISP-MSG
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE JOB-SELECTION TO CURRENT-JOB-SUB
+       IF FUNCTION LOWER-CASE(FUNCTION TRIM(JOB-INFO-POSTER(CURRENT-JOB-SUB)))
+          NOT = FUNCTION LOWER-CASE(FUNCTION TRIM(W-USERNAME))
+           MOVE "You can only view applicants for jobs you posted." TO W-MSG
+           PERFORM DISP-MSG
+           EXIT PARAGRAPH
+       END-IF
+
+       PERFORM ENSURE-APP-FILE
+       IF APP-STAT NOT = "00"
+           MOVE "Unable to access job applications right now. Please try again later." TO W-MSG
+           PERFORM DISP-MSG
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE SPACES TO W-MSG
+       STRING "--- Applicants for "
+              FUNCTION TRIM(JOB-INFO-TITLE(CURRENT-JOB-SUB)) "  ---"
+           INTO W-MSG
+       END-STRING
+       PERFORM DISP-MSG
+
+       MOVE 0 TO APP-REPORT-COUNT
+       MOVE 'N' TO APP-EOF
+       OPEN INPUT APP-FILE
+       IF APP-STAT NOT = "00"
+           MOVE "Unable to read job applications right now. Please try again later." TO W-MSG
+           PERFORM DISP-MSG
+           EXIT PARAGRAPH
+       END-IF
+
+       PERFORM UNTIL APP-EOF = 'Y'
+           READ APP-FILE INTO APP-REC
+               AT END
+                   MOVE 'Y' TO APP-EOF
+               NOT AT END
+                   MOVE FUNCTION TRIM(APP-REC) TO APP-LINE
+                   IF APP-LINE NOT = SPACES
+                       MOVE 1 TO APP-POINTER
+                       MOVE SPACES TO APP-USER-FIELD APP-JOB-ID-FIELD APP-TITLE-FIELD
+                       MOVE SPACES TO APP-EMP-FIELD APP-LOC-FIELD APP-COVER-FIELD
+                       UNSTRING APP-LINE DELIMITED BY "|"
+                           INTO APP-USER-FIELD
+                                APP-JOB-ID-FIELD
+                                APP-TITLE-FIELD
+                                APP-EMP-FIELD
+                                APP-LOC-FIELD
+                                APP-COVER-FIELD
+                           WITH POINTER APP-POINTER
+                       END-UNSTRING
+
+                       IF FUNCTION TRIM(APP-JOB-ID-FIELD)
+                          = FUNCTION TRIM(JOB-INFO-ID(CURRENT-JOB-SUB))
+                           ADD 1 TO APP-REPORT-COUNT
+                           MOVE SPACES TO W-MSG
+                           STRING "Applicant: "
+                                  FUNCTION TRIM(APP-USER-FIELD)
+                               INTO W-MSG
+                           END-STRING
+                           PERFORM DISP-MSG
+
+                           IF FUNCTION TRIM(APP-COVER-FIELD) NOT = SPACES
+                               MOVE SPACES TO W-MSG
+                               STRING "  Cover Note: " DELIMITED BY SIZE
+                                      FUNCTION TRIM(APP-COVER-FIELD) DELIMITED BY SIZE
+                                   INTO W-MSG
+                               END-STRING
+                               PERFORM DISP-MSG
+                           END-IF
+                       END-IF
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE APP-FILE
+
+       IF APP-REPORT-COUNT = 0
+           MOVE "No applicants yet for this posting." TO W-MSG PERFORM DISP-MSG
+       END-IF
+
+       MOVE "-----------------------------" TO W-MSG PERFORM DISP-MSG
+       EXIT.
+
+*> Rewrites InCollege_jobListings.txt from the in-memory JOB-LIST
+*> table (already loaded in full by LOAD-JOB-LIST). A blank
+*> JOB-INFO-ID marks an entry as deleted, so it is skipped here.
+REWRITE-JOB-FILE.
+       OPEN OUTPUT JOB-FILE
+       IF JOB-STAT NOT = "00"
+           MOVE "Unable to update job postings. Please try again later." TO W-MSG
+           PERFORM DISP-MSG
+           EXIT PARAGRAPH
+       END-IF
+
+       PERFORM VARYING JOB-SUB FROM 1 BY 1 UNTIL JOB-SUB > JOB-COUNT
+           IF FUNCTION TRIM(JOB-INFO-ID(JOB-SUB)) NOT = SPACES
+               MOVE SPACES TO JOB-LINE
+               STRING FUNCTION TRIM(JOB-INFO-ID(JOB-SUB))       DELIMITED BY SIZE
+                      "|"                                       DELIMITED BY SIZE
+                      FUNCTION TRIM(JOB-INFO-TITLE(JOB-SUB))     DELIMITED BY SIZE
+                      "|"                                       DELIMITED BY SIZE
+                      FUNCTION TRIM(JOB-INFO-DESC(JOB-SUB))      DELIMITED BY SIZE
+                      "|"                                       DELIMITED BY SIZE
+                      FUNCTION TRIM(JOB-INFO-EMPLOYER(JOB-SUB))  DELIMITED BY SIZE
+                      "|"                                       DELIMITED BY SIZE
+                      FUNCTION TRIM(JOB-INFO-LOCATION(JOB-SUB))  DELIMITED BY SIZE
+                      "|"                                       DELIMITED BY SIZE
+                      FUNCTION TRIM(JOB-INFO-SALARY(JOB-SUB))    DELIMITED BY SIZE
+                      "|"                                       DELIMITED BY SIZE
+                      FUNCTION TRIM(JOB-INFO-POSTER(JOB-SUB))    DELIMITED BY SIZE
+                      "|"                                       DELIMITED BY SIZE
+                      FUNCTION TRIM(JOB-INFO-STATUS(JOB-SUB))    DELIMITED BY SIZE
+                   INTO JOB-LINE
+               END-STRING
+               MOVE JOB-LINE TO JOB-REC
+               WRITE JOB-REC
+           END-IF
+       END-PERFORM
+       CLOSE JOB-FILE
+       EXIT.
+
+*> Lets a poster close, edit, or delete one of their own listings.
+MANAGE-MY-JOBS.
+       PERFORM LOAD-JOB-LIST
+       IF JOB-LOAD-FAILED
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE "--- Manage My Postings ---" TO W-MSG PERFORM DISP-MSG
+       MOVE 0 TO JOB-VISIBLE-COUNT
+       PERFORM VARYING JOB-SUB FROM 1 BY 1 UNTIL JOB-SUB > JOB-COUNT
+           IF FUNCTION LOWER-CASE(FUNCTION TRIM(JOB-INFO-POSTER(JOB-SUB)))
+              = FUNCTION LOWER-CASE(FUNCTION TRIM(W-USERNAME))
+               ADD 1 TO JOB-VISIBLE-COUNT
+               MOVE JOB-SUB TO JOB-NUM-TEXT
+               MOVE SPACES TO W-MSG
+               STRING FUNCTION TRIM(JOB-NUM-TEXT) ". "
+                      FUNCTION TRIM(JOB-INFO-TITLE(JOB-SUB)) DELIMITED BY SIZE
+                      " ["                                   DELIMITED BY SIZE
+                      FUNCTION TRIM(JOB-INFO-STATUS(JOB-SUB)) DELIMITED BY SIZE
+                      "]"                                    DELIMITED BY SIZE
+                  INTO W-MSG
+               END-STRING
+               PERFORM DISP-MSG
+           END-IF
+       END-PERFORM
+
+       IF JOB-VISIBLE-COUNT = 0
+           MOVE "You have not posted any jobs yet." TO W-MSG PERFORM DISP-MSG
+           MOVE "-----------------------------" TO W-MSG PERFORM DISP-MSG
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE "Enter job number to manage, or 0 to go back:" TO W-MSG
+       PERFORM DISP-MSG
+       PERFORM READ-INPUT
+
+       IF W-USR-INPT = "0"
+           EXIT PARAGRAPH
+       END-IF
+
+       IF W-USR-INPT NOT NUMERIC
+           MOVE "Invalid selection." TO W-MSG PERFORM DISP-MSG
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE FUNCTION NUMVAL(W-USR-INPT) TO JOB-SELECTION
+       IF JOB-SELECTION < 1 OR JOB-SELECTION > JOB-COUNT
+           MOVE "Invalid selection." TO W-MSG PERFORM DISP-MSG
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE JOB-SELECTION TO CURRENT-JOB-SUB
+       IF FUNCTION LOWER-CASE(FUNCTION TRIM(JOB-INFO-POSTER(CURRENT-JOB-SUB)))
+          NOT = FUNCTION LOWER-CASE(FUNCTION TRIM(W-USERNAME))
+           MOVE "You can only manage jobs you posted." TO W-MSG
+           PERFORM DISP-MSG
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE "1. Mark as Filled/Closed" TO W-MSG PERFORM DISP-MSG
+       MOVE "2. Edit this listing"     TO W-MSG PERFORM DISP-MSG
+       MOVE "3. Delete this listing"   TO W-MSG PERFORM DISP-MSG
+       MOVE "4. Cancel"                TO W-MSG PERFORM DISP-MSG
+       MOVE "Enter your choice:"       TO W-MSG PERFORM DISP-MSG
+       PERFORM READ-INPUT
+
+       EVALUATE W-USR-INPT
+           WHEN "1"
+               MOVE "CLOSED" TO JOB-INFO-STATUS(CURRENT-JOB-SUB)
+               PERFORM REWRITE-JOB-FILE
+               PERFORM WRITE-CHECKPOINT
+               MOVE "Listing marked Filled/Closed." TO W-MSG PERFORM DISP-MSG
+           WHEN "2"
+               PERFORM EDIT-JOB-LISTING
+               PERFORM REWRITE-JOB-FILE
+               PERFORM WRITE-CHECKPOINT
+               MOVE "Listing updated." TO W-MSG PERFORM DISP-MSG
+           WHEN "3"
+               MOVE SPACES TO JOB-INFO-ID(CURRENT-JOB-SUB)
+               PERFORM REWRITE-JOB-FILE
+               PERFORM WRITE-CHECKPOINT
+               MOVE "Listing deleted." TO W-MSG PERFORM DISP-MSG
+           WHEN OTHER
+               CONTINUE
+       END-EVALUATE
+       EXIT.
+
+*> Re-prompts each field for CURRENT-JOB-SUB; blank keeps the
+*> current value, same convention as PROMPT-EDIT-FIELD for profiles.
+EDIT-JOB-LISTING.
+       MOVE JOB-INFO-TITLE(CURRENT-JOB-SUB) TO W-CURRENT-VAL
+       MOVE "New Job Title" TO W-PROMPT
+       PERFORM PROMPT-EDIT-FIELD
+       MOVE W-OUTPUT TO JOB-INFO-TITLE(CURRENT-JOB-SUB)
+
+       MOVE JOB-INFO-DESC(CURRENT-JOB-SUB) TO W-CURRENT-VAL
+       MOVE "New Description" TO W-PROMPT
+       PERFORM PROMPT-EDIT-FIELD
+       MOVE W-OUTPUT TO JOB-INFO-DESC(CURRENT-JOB-SUB)
+
+       MOVE JOB-INFO-EMPLOYER(CURRENT-JOB-SUB) TO W-CURRENT-VAL
+       MOVE "New Employer Name" TO W-PROMPT
+       PERFORM PROMPT-EDIT-FIELD
+       MOVE W-OUTPUT TO JOB-INFO-EMPLOYER(CURRENT-JOB-SUB)
+
+       MOVE JOB-INFO-LOCATION(CURRENT-JOB-SUB) TO W-CURRENT-VAL
+       MOVE "New Location" TO W-PROMPT
+       PERFORM PROMPT-EDIT-FIELD
+       MOVE W-OUTPUT TO JOB-INFO-LOCATION(CURRENT-JOB-SUB)
+
+       MOVE JOB-INFO-SALARY(CURRENT-JOB-SUB) TO W-CURRENT-VAL
+       MOVE "New Salary" TO W-PROMPT
+       PERFORM PROMPT-EDIT-FIELD
+       MOVE W-OUTPUT TO JOB-INFO-SALARY(CURRENT-JOB-SUB)
+       EXIT.
+
+LEARN-SKILL.
+       MOVE "Learn a New Skill - choose one from the list:" TO W-MSG
+       PERFORM DISP-MSG
+       MOVE "1. Public Speaking" TO W-MSG
+       PERFORM DISP-MSG
+       MOVE "2. Microsoft Excel" TO W-MSG
+       PERFORM DISP-MSG
+       MOVE "3. Time Management" TO W-MSG
+       PERFORM DISP-MSG
+       MOVE "4. Leadership" TO W-MSG
+       PERFORM DISP-MSG
+       MOVE "5. Coding Fundamentals" TO W-MSG
+       PERFORM DISP-MSG
+       MOVE "6. Return to previous menu" TO W-MSG
+       PERFORM DISP-MSG
+       MOVE "Enter choice (1-6):" TO W-MSG
+       PERFORM DISP-MSG
+       PERFORM READ-INPUT
+
+       EVALUATE W-USR-INPT
+           WHEN "1"
+               MOVE "PUBSPEAK" TO SKILL-CHOICE-ID
+               MOVE "Public Speaking" TO SKILL-CHOICE-NAME
+               PERFORM SHOW-SKILL-LESSON
+               PERFORM LEARN-SKILL
+           WHEN "2"
+               MOVE "EXCEL" TO SKILL-CHOICE-ID
+               MOVE "Microsoft Excel" TO SKILL-CHOICE-NAME
+               PERFORM SHOW-SKILL-LESSON
+               PERFORM LEARN-SKILL
+           WHEN "3"
+               MOVE "TIMEMGMT" TO SKILL-CHOICE-ID
+               MOVE "Time Management" TO SKILL-CHOICE-NAME
+               PERFORM SHOW-SKILL-LESSON
+               PERFORM LEARN-SKILL
+           WHEN "4"
+               MOVE "LEADERSHIP" TO SKILL-CHOICE-ID
+               MOVE "Leadership" TO SKILL-CHOICE-NAME
+               PERFORM SHOW-SKILL-LESSON
+               PERFORM LEARN-SKILL
+           WHEN "5"
+               MOVE "CODING" TO SKILL-CHOICE-ID
+               MOVE "Coding Fundamentals" TO SKILL-CHOICE-NAME
+               PERFORM SHOW-SKILL-LESSON
+               PERFORM LEARN-SKILL
+           WHEN "6"
+               PERFORM POST-LOGIN-NAVIGATION
+           WHEN OTHER
+               MOVE "Invalid selection. Please try again." TO W-MSG
+               PERFORM DISP-MSG
+               PERFORM LEARN-SKILL
+       END-EVALUATE
+       EXIT.
+
+*> Delivers the short lesson text for the chosen skill and records
+*> it as completed for this user so it can later show up on their
+*> profile.
+SHOW-SKILL-LESSON.
+       MOVE "------------------------------" TO W-MSG PERFORM DISP-MSG
+       MOVE SPACES TO W-MSG
+       STRING FUNCTION TRIM(SKILL-CHOICE-NAME) DELIMITED BY SIZE
+           INTO W-MSG
+       END-STRING
+       PERFORM DISP-MSG
+
+       EVALUATE SKILL-CHOICE-ID
+           WHEN "PUBSPEAK"
+               MOVE "1. Know your audience before you write a single word." TO W-MSG PERFORM DISP-MSG
+               MOVE "2. Open with a clear point, not a long warm-up." TO W-MSG PERFORM DISP-MSG
+               MOVE "3. Practice out loud, not just in your head." TO W-MSG PERFORM DISP-MSG
+               MOVE "4. Pause instead of filling silence with filler words." TO W-MSG PERFORM DISP-MSG
+           WHEN "EXCEL"
+               MOVE "1. Use named ranges instead of raw cell references." TO W-MSG PERFORM DISP-MSG
+               MOVE "2. VLOOKUP/XLOOKUP for table lookups; avoid nested IFs." TO W-MSG PERFORM DISP-MSG
+               MOVE "3. PivotTables turn raw rows into a summary in seconds." TO W-MSG PERFORM DISP-MSG
+               MOVE "4. Freeze panes on header rows for long sheets." TO W-MSG PERFORM DISP-MSG
+           WHEN "TIMEMGMT"
+               MOVE "1. Write tomorrow's top three tasks before you stop today." TO W-MSG PERFORM DISP-MSG
+               MOVE "2. Block calendar time for deep work, not just meetings." TO W-MSG PERFORM DISP-MSG
+               MOVE "3. Batch small tasks instead of context-switching all day." TO W-MSG PERFORM DISP-MSG
+               MOVE "4. Review what actually took your time each week." TO W-MSG PERFORM DISP-MSG
+           WHEN "LEADERSHIP"
+               MOVE "1. Set the direction, then get out of people's way." TO W-MSG PERFORM DISP-MSG
+               MOVE "2. Give credit publicly; give correction privately." TO W-MSG PERFORM DISP-MSG
+               MOVE "3. Ask questions before handing out answers." TO W-MSG PERFORM DISP-MSG
+               MOVE "4. Make decisions, then own the outcome." TO W-MSG PERFORM DISP-MSG
+           WHEN "CODING"
+               MOVE "1. Variables store values; functions group reusable steps." TO W-MSG PERFORM DISP-MSG
+               MOVE "2. Loops repeat work; conditionals choose between paths." TO W-MSG PERFORM DISP-MSG
+               MOVE "3. Name things for what they mean, not how they're stored." TO W-MSG PERFORM DISP-MSG
+               MOVE "4. Small, tested steps beat one giant untested change." TO W-MSG PERFORM DISP-MSG
+       END-EVALUATE
+
+       MOVE "------------------------------" TO W-MSG PERFORM DISP-MSG
+       PERFORM RECORD-SKILL-COMPLETION
+       EXIT.
+
+*> Appends username|skill-id to SKILL-FILE the first time a user
+*> finishes a given skill - a duplicate completion is a no-op.
+RECORD-SKILL-COMPLETION.
+       MOVE 'N' TO SKILL-ALREADY
+       MOVE 'N' TO SKILL-EOF
+
+       OPEN INPUT SKILL-FILE
+       IF SKILL-STAT = "00"
+           PERFORM UNTIL SKILL-EOF = 'Y'
+               READ SKILL-FILE INTO SKILL-REC
+                   AT END
+                       MOVE 'Y' TO SKILL-EOF
+                   NOT AT END
+                       MOVE FUNCTION TRIM(SKILL-REC) TO SKILL-LINE
+                       IF SKILL-LINE NOT = SPACES
+                           MOVE 1 TO SKILL-POINTER
+                           MOVE SPACES TO SKILL-USER-FIELD SKILL-ID-FIELD
+                           UNSTRING SKILL-LINE DELIMITED BY "|"
+                               INTO SKILL-USER-FIELD
+                                    SKILL-ID-FIELD
+                               WITH POINTER SKILL-POINTER
+                           END-UNSTRING
+
+                           IF FUNCTION LOWER-CASE(FUNCTION TRIM(SKILL-USER-FIELD))
+                              = FUNCTION LOWER-CASE(FUNCTION TRIM(W-USERNAME))
+                              AND FUNCTION TRIM(SKILL-ID-FIELD)
+                              = FUNCTION TRIM(SKILL-CHOICE-ID)
+                               SET SKILL-ALREADY-YES TO TRUE
+                               EXIT PERFORM
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE SKILL-FILE
+       ELSE
+           IF SKILL-STAT = "35"
+               OPEN OUTPUT SKILL-FILE
+               IF SKILL-STAT = "00"
+                   CLOSE SKILL-FILE
+               END-IF
+           END-IF
+       END-IF
+
+       IF SKILL-ALREADY-NO
+           OPEN EXTEND SKILL-FILE
+           IF SKILL-STAT = "00"
+               MOVE SPACES TO SKILL-LINE
+               STRING FUNCTION TRIM(W-USERNAME)      DELIMITED BY SIZE
+                      "|"                             DELIMITED BY SIZE
+                      FUNCTION TRIM(SKILL-CHOICE-ID)  DELIMITED BY SIZE
+                   INTO SKILL-LINE
+               END-STRING
+               MOVE SKILL-LINE TO SKILL-REC
+               WRITE SKILL-REC
+               CLOSE SKILL-FILE
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+           MOVE SPACES TO W-MSG
+           STRING "Marked " FUNCTION TRIM(SKILL-CHOICE-NAME)
+                  " as completed." INTO W-MSG
+           END-STRING
+           PERFORM DISP-MSG
+       END-IF
+       EXIT.
+
+DISP-MSG.
+       DISPLAY W-MSG.
+       MOVE W-MSG TO O-REC.
+       WRITE O-REC.
+       EXIT.
+*> Function to grab user input and sanitize it
+READ-INPUT.
+       READ I-FILE INTO W-TMP
+           AT END
+               *> Close the input and output files
+              PERFORM WRITE-OPERATIONS-SUMMARY
+              PERFORM RUN-RECONCILIATION
+              CLOSE I-FILE U-FILE O-FILE
+
+              STOP RUN
+           NOT AT END
+               ADD 1 TO W-LINES-CONSUMED
+               *> Need to sanitize user input by removing all spaces and capitals
+               MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(W-TMP)) TO W-RAW
+               MOVE SPACES TO W-CLEAN
+               MOVE 1 TO J
+
+               *> Loop through each character in W-RAW
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF W-RAW
+                   *> I:1 views each character at a time and determines if it is a space
+                   IF W-RAW(I:1) NOT = SPACE
+                       *> If value is not a space then we can add it to the cleaned string
+                       MOVE W-RAW(I:1) TO W-CLEAN(J:1)
+                       ADD 1 TO J
+                   END-IF
+               END-PERFORM
+               MOVE W-CLEAN TO W-USR-INPT
+       END-READ.
+
+*> Alternate version that does not sanitize input for username and password
+READ-INPUT-RAW.
+       READ I-FILE INTO W-TMP
+           AT END
+              *> Close the input and output files
+              PERFORM WRITE-OPERATIONS-SUMMARY
+              PERFORM RUN-RECONCILIATION
+              CLOSE I-FILE U-FILE O-FILE
+              STOP RUN
+           NOT AT END
+              ADD 1 TO W-LINES-CONSUMED
+              *> Just trim leading and trailing spaces
+              MOVE FUNCTION TRIM(FUNCTION TRIM(W-TMP LEADING) TRAILING) TO W-USR-INPT
+
+
+       END-READ.
+       EXIT.
+
+LOG-IN.
+    *> Keyed lookup straight into the user file - no table, no ceiling.
+    OPEN INPUT U-FILE
+    MOVE SPACES TO U-KEY
+    MOVE FUNCTION TRIM(W-USERNAME) TO U-KEY
+    READ U-FILE
+        INVALID KEY
+            CONTINUE
+    END-READ
+
+    IF U-STAT = "00" AND FUNCTION TRIM(U-PASSWORD) = FUNCTION TRIM(W-PASSWORD)
+        MOVE SPACES TO W-MSG
+        STRING
+            "Welcome, "                 DELIMITED BY SIZE
+            FUNCTION TRIM(W-USERNAME)   DELIMITED BY SIZE
+            "!"                         DELIMITED BY SIZE
+        INTO W-MSG
+        END-STRING
+        PERFORM DISP-MSG
+
+        SET FOUND TO TRUE
+    ELSE
+        MOVE "Incorrect username/password, please try again" TO W-MSG
+        PERFORM DISP-MSG
+    END-IF
+    CLOSE U-FILE
+    EXIT.
+
+
+*> Self-service password reset: verify identity against the security
+*> question captured at account creation, then rewrite the password.
+RESET-PASSWORD.
+    PERFORM PRINT-LINE
+    MOVE "Please enter your username:" TO W-MSG PERFORM DISP-MSG
+    PERFORM READ-INPUT-RAW
+    MOVE FUNCTION TRIM(W-USR-INPT) TO W-USERNAME
+
+    OPEN INPUT U-FILE
+    MOVE SPACES TO U-KEY
+    MOVE FUNCTION TRIM(W-USERNAME) TO U-KEY
+    READ U-FILE
+        INVALID KEY
+            CONTINUE
+    END-READ
+    CLOSE U-FILE
+
+    IF U-STAT NOT = "00"
+        MOVE "No account found with that username." TO W-MSG PERFORM DISP-MSG
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE U-SEC-Q TO W-SEC-QUESTION
+    MOVE U-SEC-A TO W-SEC-ANSWER
+
+    MOVE SPACES TO W-MSG
+    STRING "Security question: " FUNCTION TRIM(W-SEC-QUESTION) DELIMITED BY SIZE
+        INTO W-MSG
+    END-STRING
+    PERFORM DISP-MSG
+    MOVE "Your answer:" TO W-MSG PERFORM DISP-MSG
+    PERFORM READ-INPUT-RAW
+
+    IF FUNCTION LOWER-CASE(FUNCTION TRIM(W-USR-INPT)) NOT =
+       FUNCTION LOWER-CASE(FUNCTION TRIM(W-SEC-ANSWER))
+        MOVE "Identity could not be verified." TO W-MSG PERFORM DISP-MSG
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM UNTIL VALID-PASS
+        MOVE "Enter a new password (8-12 chars, 1 uppercase, 1 digit, 1 special, no spaces):" TO W-MSG
+        PERFORM DISP-MSG
+        PERFORM READ-INPUT-RAW
+        MOVE FUNCTION TRIM(W-USR-INPT) TO W-PASS-CANDIDATE
+        PERFORM VALIDATE-PASSWORD
+        IF INVALID-PASS
+            MOVE "Password does not meet requirements. Try again." TO W-MSG
+            PERFORM DISP-MSG
+        END-IF
+    END-PERFORM
+
+    OPEN I-O U-FILE
+    MOVE SPACES TO U-KEY
+    MOVE FUNCTION TRIM(W-USERNAME) TO U-KEY
+    READ U-FILE
+        INVALID KEY
+            CONTINUE
+    END-READ
+    IF U-STAT = "00"
+        MOVE SPACES TO U-PASSWORD
+        MOVE W-PASS-CANDIDATE(1:PW-LEN) TO U-PASSWORD
+        REWRITE U-REC
+        PERFORM WRITE-CHECKPOINT
+    END-IF
+    CLOSE U-FILE
+
+    MOVE "Password updated. Please log in with your new password." TO W-MSG
+    PERFORM DISP-MSG
+    EXIT.
+
+
+*> Makes sure the keyed user file exists before it is used.
+LOAD-USERS.
+       OPEN INPUT U-FILE
+       IF U-STAT = "35"
+           OPEN OUTPUT U-FILE
+           CLOSE U-FILE
+       ELSE
+           CLOSE U-FILE
+       END-IF
+       EXIT.
+
+
+CREATE-ACCOUNT.
+       *> Prompt for a unique username (case-insensitive uniqueness)
+       SET USERNAME-TAKEN TO TRUE
+
+       PERFORM UNTIL USERNAME-FREE
+           PERFORM PRINT-LINE
+           MOVE "Please enter a username (No Space/Special Characters):" TO W-MSG
+           PERFORM DISP-MSG
+           PERFORM READ-INPUT-RAW
+
+           PERFORM VALIDATE-USERNAME
+
+           IF VALID-USERNAME
+               PERFORM CHECK-USERNAME-UNIQUE
+               IF USERNAME-TAKEN
+                   MOVE "Username already exists. Please choose another." TO W-MSG
+                   PERFORM DISP-MSG
+               END-IF
+           ELSE
+               MOVE "Invalid username: No spaces allowed." TO W-MSG
+               PERFORM DISP-MSG
+               *> do NOT run CHECK-USERNAME-UNIQUE here
+           END-IF
+       END-PERFORM
+
+       *> Prompt until password satisfies all rules
+       PERFORM UNTIL VALID-PASS
+           MOVE "Please enter a password (8-12 chars, 1 uppercase, 1 digit, 1 special, no spaces):" TO W-MSG
+           PERFORM DISP-MSG
+
+          PERFORM READ-INPUT-RAW
+          MOVE FUNCTION TRIM(W-USR-INPT) TO W-PASS-CANDIDATE
+          PERFORM VALIDATE-PASSWORD
+
+          IF INVALID-PASS
+              MOVE "Password does not meet requirements. Try again." TO W-MSG
+              PERFORM DISP-MSG
+          ELSE
+              *> now it's safe to store (truncate to actual length, max 12)
+              MOVE SPACES TO W-PASSWORD
+              MOVE W-PASS-CANDIDATE(1:PW-LEN) TO W-PASSWORD
+          END-IF
+       END-PERFORM
+
+       *> Security question, used later for self-service password reset
+       MOVE "Set a security question for password recovery:" TO W-PROMPT
+       MOVE "A security question is required. Re-enter:"     TO W-RETRY
+       PERFORM PROMPT-REQUIRED-FIELD
+       MOVE W-OUTPUT TO W-SEC-QUESTION
+
+       MOVE "Answer to your security question:" TO W-PROMPT
+       MOVE "An answer is required. Re-enter:"   TO W-RETRY
+       PERFORM PROMPT-REQUIRED-FIELD
+       MOVE W-OUTPUT TO W-SEC-ANSWER
+
+       *> Persist the new account as a keyed record
+       PERFORM APPEND-USER-TO-FILE
+
+       IF USER-WRITE-OK
+           *> Set the CREATED-OK flag to true to indicate success
+           SET CREATED-OK TO TRUE
+           ADD 1 TO STAT-ACCOUNTS-CREATED
+           PERFORM WRITE-CHECKPOINT
+           PERFORM PRINT-LINE
+           MOVE "Account created successfully!" TO W-MSG
+           PERFORM DISP-MSG
+       ELSE
+           SET NOT-CREATED TO TRUE
+           PERFORM PRINT-LINE
+           MOVE "Account could not be created due to a username conflict. Please try again." TO W-MSG
+           PERFORM DISP-MSG
+       END-IF
+       EXIT.
+
+
+CHECK-USERNAME-UNIQUE.
+    *> Scan the keyed file case-insensitively (the key itself is
+    *> case-sensitive, so a random READ by key is not enough here).
+    MOVE "N" TO USER-FOUND
+    OPEN INPUT U-FILE
+    IF U-STAT = "00"
+        PERFORM UNTIL 1 = 0
+            READ U-FILE NEXT RECORD
+                AT END
+                    EXIT PERFORM
+                NOT AT END
+                    IF FUNCTION LOWER-CASE(FUNCTION TRIM(U-KEY))
+                       = FUNCTION LOWER-CASE(FUNCTION TRIM(W-USERNAME))
+                        MOVE "Y" TO USER-FOUND
+                        EXIT PERFORM
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE U-FILE
+    END-IF
+    EXIT.
+
+VALIDATE-USERNAME.
+    MOVE "N" TO USERNAME-OK
+
+    *> trim leading and trailing spaces
+    MOVE FUNCTION TRIM(FUNCTION TRIM(W-USR-INPT LEADING) TRAILING) TO W-USERNAME
+
+    *> true content length, not declared size
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(W-USERNAME TRAILING)) TO USERNAME-LEN
+
+    IF USERNAME-LEN = 0
+        EXIT PARAGRAPH
+    END-IF
+
+    *> U-KEY (FD U-REC) is only PIC X(32) - reject anything longer so
+    *> two distinct usernames can never collide on a truncated key
+    IF USERNAME-LEN > 32
+        EXIT PARAGRAPH
+    END-IF
+
+    *> reject if any space OR special char exists
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > USERNAME-LEN
+        IF W-USERNAME(I:1) = SPACE
+            EXIT PARAGRAPH
+        END-IF
+
+        *> allow only digits and letters (A-Z, a-z, 0-9)
+        IF NOT ( (W-USERNAME(I:1) >= "0" AND W-USERNAME(I:1) <= "9")
+              OR (W-USERNAME(I:1) >= "A" AND W-USERNAME(I:1) <= "Z")
+              OR (W-USERNAME(I:1) >= "a" AND W-USERNAME(I:1) <= "z") )
+            EXIT PARAGRAPH
+        END-IF
+    END-PERFORM
+
+    MOVE "Y" TO USERNAME-OK
+    EXIT.
+
+VALIDATE-PASSWORD.
+       *> Initialize password requirements as not met
+       MOVE "N" TO PASS-OK HAS-UPPER HAS-DIGIT HAS-SPECIAL
+       MOVE 0 TO PW-LEN
+
+       *> true length after trimming (no truncation to 12 yet)
+       MOVE FUNCTION LENGTH(FUNCTION TRIM(W-PASS-CANDIDATE)) TO PW-LEN
+
+
+       *> hard reject if out of bounds
+       IF PW-LEN < 8 OR PW-LEN > 12
+           MOVE "N" TO PASS-OK
+           EXIT PARAGRAPH
+       END-IF
+
+       *> Scan characters for required classes
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > PW-LEN
+           *> Check to see if any of the characters are uppercase letters
+           IF W-PASS-CANDIDATE(I:1) >= "A" AND W-PASS-CANDIDATE(I:1) <= "Z"
+               MOVE "Y" TO HAS-UPPER
+           ELSE
+               *> Check to see if any of the characters are digits
+               IF W-PASS-CANDIDATE(I:1) >= "0" AND W-PASS-CANDIDATE(I:1) <= "9"
+                   MOVE "Y" TO HAS-DIGIT
+               ELSE
+                   *> Check to see if the character is not a digit, capital or lowercase letter, if so then special character
+                   IF (W-PASS-CANDIDATE(I:1) < "0" OR W-PASS-CANDIDATE(I:1) > "9") AND
+                      (W-PASS-CANDIDATE(I:1) < "A" OR W-PASS-CANDIDATE(I:1) > "Z") AND
+                      (W-PASS-CANDIDATE(I:1) < "a" OR W-PASS-CANDIDATE(I:1) > "z")
+                       MOVE "Y" TO HAS-SPECIAL
+                   END-IF
+               END-IF
+           END-IF
+       END-PERFORM
+
+       *> If the password meets all requirements then we have a good password
+       IF PW-LEN >= 8 AND PW-LEN <= 12 AND OK-UPPER AND OK-DIGIT AND OK-SPECIAL
+           MOVE "Y" TO PASS-OK
+       END-IF
+       EXIT.
+
+APPEND-USER-TO-FILE.
+       *> Write the new account as a keyed record (indexed files take
+       *> I-O/OUTPUT, not EXTEND).
+       OPEN I-O U-FILE
+       IF U-STAT = "35"
+           OPEN OUTPUT U-FILE
+       END-IF
+
+       MOVE SPACES TO U-REC
+       MOVE FUNCTION TRIM(W-USERNAME) TO U-KEY
+       MOVE FUNCTION TRIM(W-PASSWORD) TO U-PASSWORD
+       MOVE W-SEC-QUESTION TO U-SEC-Q
+       MOVE W-SEC-ANSWER   TO U-SEC-A
+       WRITE U-REC
+           INVALID KEY
+               CONTINUE
+       END-WRITE
+       IF U-STAT = "00"
+           SET USER-WRITE-OK TO TRUE
+       ELSE
+           SET USER-WRITE-FAILED TO TRUE
+       END-IF
+       CLOSE U-FILE
+       EXIT.
+
+*> USER PROFILE CREATION
+INIT-PROFILE-FOR-USER.
+       *> Normalize username for filename
+       MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(W-USERNAME)) TO W-USER-LOW
+
+       *> Build bin/profiles/<username>.txt
+       MOVE SPACES TO W-PROFILE-PATH
+       STRING
+           "bin/profiles/"                 DELIMITED BY SIZE
+           FUNCTION TRIM(W-USER-LOW)       DELIMITED BY SPACE
+           ".txt"                          DELIMITED BY SIZE
+         INTO W-PROFILE-PATH
+       END-STRING
+
+       *> Try to open the file. If it doesn't exist, create a skeleton.
+       OPEN INPUT P-FILE
+       IF P-STAT = "00"
+           CLOSE P-FILE
+       ELSE
+           PERFORM SAVE-EMPTY-PROFILE
+       END-IF
+       EXIT.
+
+BUILD-PROFILE-PATH.
+       MOVE SPACES TO W-PROFILE-PATH
+       STRING
+           "bin/profiles/"           DELIMITED BY SIZE
+           FUNCTION TRIM(W-USERNAME) DELIMITED BY SPACE   *> avoids trailing spaces
+           ".txt"                    DELIMITED BY SIZE
+         INTO W-PROFILE-PATH
+       END-STRING
+       EXIT.
+
+
+SAVE-EMPTY-PROFILE.
+       OPEN OUTPUT P-FILE
+
+       MOVE SPACES TO P-REC
+       STRING "USERNAME: " DELIMITED BY SIZE
+              W-USER-LOW   DELIMITED BY SPACE
+         INTO P-REC
+       END-STRING
+       WRITE P-REC
+
+       MOVE "[EOF]" TO P-REC
+       WRITE P-REC
+
+       CLOSE P-FILE
+       EXIT.
+
+CREATE-EDIT-PROFILE.
+       PERFORM PRINT-LINE
+       MOVE "===== CREATE/EDIT PROFILE =====" TO W-MSG PERFORM DISP-MSG
+       PERFORM PRINT-LINE
+
+       *> Pre-load whatever is already on file so editing a profile
+       *> only touches the fields the user chooses to change.
+       PERFORM LOAD-PROFILE-FOR-EDIT
+
+       IF EDITING-PROFILE
+           MOVE "Editing your existing profile. Press Enter on any" TO W-MSG PERFORM DISP-MSG
+           MOVE "field to keep its current value." TO W-MSG PERFORM DISP-MSG
+           PERFORM PRINT-LINE
+       END-IF
+
+       *> Required fields (non-blank); Enter keeps the current value
+       MOVE FIRST-NAME TO W-CURRENT-VAL
+       MOVE "Please enter First Name:"          TO W-PROMPT
+       MOVE "First Name is required. Re-enter:" TO W-RETRY
+       PERFORM PROMPT-EDIT-FIELD
+       MOVE W-OUTPUT TO FIRST-NAME
+
+       MOVE LAST-NAME TO W-CURRENT-VAL
+       MOVE "Please enter Last Name:"          TO W-PROMPT
+       MOVE "Last Name is required. Re-enter:" TO W-RETRY
+       PERFORM PROMPT-EDIT-FIELD
+       MOVE W-OUTPUT TO LAST-NAME
+
+       MOVE UNIVERSITY TO W-CURRENT-VAL
+       MOVE "Please enter University/College Attended:" TO W-PROMPT
+       MOVE "University/College is required. Re-enter:" TO W-RETRY
+       PERFORM PROMPT-EDIT-FIELD
+       MOVE W-OUTPUT TO UNIVERSITY
+
+       MOVE MAJOR TO W-CURRENT-VAL
+       MOVE "Please enter Major:"          TO W-PROMPT
+       MOVE "Major is required. Re-enter:" TO W-RETRY
+       PERFORM PROMPT-EDIT-FIELD
+       MOVE W-OUTPUT TO MAJOR
+
+       MOVE EMAIL-ADDRESS TO W-CURRENT-VAL
+       MOVE "Please enter Email Address:"          TO W-PROMPT
+       MOVE "Email Address is required. Re-enter:" TO W-RETRY
+       PERFORM PROMPT-EDIT-FIELD
+       MOVE W-OUTPUT TO EMAIL-ADDRESS
+
+       *> Grad year: exactly 4 digits between 1900 and 2100; Enter keeps current
+       MOVE GRAD-YEAR TO W-OLD-GRAD-YEAR
+       IF W-OLD-GRAD-YEAR > 0
+           MOVE SPACES TO W-MSG
+           MOVE W-OLD-GRAD-YEAR TO W-YEAR-TEXT
+           STRING "Enter Graduation Year (YYYY) [current: " FUNCTION TRIM(W-YEAR-TEXT)
+                  "] (Enter to keep):" DELIMITED BY SIZE
+              INTO W-MSG
+           END-STRING
+       ELSE
+           MOVE "Enter Graduation Year (YYYY):" TO W-MSG
+       END-IF
+       PERFORM DISP-MSG
+       PERFORM CLEAR-INPUT
+       MOVE 0 TO GRAD-YEAR
+       PERFORM UNTIL GRAD-YEAR >= 1900 AND GRAD-YEAR <= 2100
+           PERFORM READ-INPUT-RAW
+           IF FUNCTION LENGTH(FUNCTION TRIM(W-USR-INPT)) = 0 AND W-OLD-GRAD-YEAR > 0
+               MOVE W-OLD-GRAD-YEAR TO GRAD-YEAR
+           ELSE
+               MOVE FUNCTION TRIM(W-USR-INPT) TO W-YEAR-TEXT
+               IF FUNCTION LENGTH(W-YEAR-TEXT) = 4 AND W-YEAR-TEXT IS NUMERIC
+                   MOVE FUNCTION NUMVAL(W-YEAR-TEXT) TO GRAD-YEAR
+                   IF GRAD-YEAR < 1900 OR GRAD-YEAR > 2100
+                       MOVE "Year out of range (1900-2100). Re-enter:" TO W-MSG PERFORM DISP-MSG
+                   END-IF
+               ELSE
+                   MOVE "Invalid format. Enter 4 digits (e.g., 2025):" TO W-MSG PERFORM DISP-MSG
+               END-IF
+           END-IF
+       END-PERFORM
+
+
+       *> About Me (optional, finish with END); Enter keeps current
+       MOVE ABOUT-ME TO W-CURRENT-VAL
+       MOVE "About Me (optional). Must be 90 charaters or less:" TO W-PROMPT
+       PERFORM CAPTURE-SINGLE-LINE
+       MOVE W-OUTPUT-LONG TO ABOUT-ME
+
+       *> Experiences (0..3) - keep the existing entries unless the
+       *> user asks to redo that section from scratch
+       MOVE "yes" TO W-KEEP-ANSWER
+       IF EXP-COUNT > 0
+           MOVE SPACES TO W-MSG
+           STRING "You have " FUNCTION TRIM(EXP-COUNT) " saved experience entr"
+                  "y/entries. Keep them as-is? (YES/NO):" DELIMITED BY SIZE
+              INTO W-MSG
+           END-STRING
+           PERFORM DISP-MSG
+           PERFORM READ-INPUT
+           MOVE W-USR-INPT TO W-KEEP-ANSWER
+       END-IF
+
+       IF W-KEEP-ANSWER NOT = "yes"
+           MOVE 0 TO EXP-COUNT
+           MOVE "Add up to 3 experiences. Type YES to add, or DONE to skip/stop."
+                TO W-MSG PERFORM DISP-MSG
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+               PERFORM UNTIL W-USR-INPT = "yes" OR W-USR-INPT = "done"
+                   MOVE "Add an experience? Enter YES or DONE:"
+                        TO W-MSG PERFORM DISP-MSG
+                   PERFORM READ-INPUT   *> this already lowercases & trims
+                   IF W-USR-INPT NOT = "yes" AND W-USR-INPT NOT = "done"
+                       MOVE "Invalid input. Please type YES or DONE."
+                            TO W-MSG PERFORM DISP-MSG
+                   END-IF
+               END-PERFORM
+
+               IF W-USR-INPT = "done"
+                   EXIT PERFORM
+               END-IF
+
+               ADD 1 TO EXP-COUNT
+
+               MOVE SPACES TO W-CURRENT-VAL
+               MOVE "Title (required):"         TO W-PROMPT
+               MOVE "Title required. Re-enter:" TO W-RETRY
+               PERFORM PROMPT-EDIT-FIELD
+               MOVE W-OUTPUT TO EXP-TITLE(EXP-COUNT)
+
+               MOVE SPACES TO W-CURRENT-VAL
+               MOVE "Company/Organization (required):" TO W-PROMPT
+               MOVE "Company required. Re-enter:"      TO W-RETRY
+               PERFORM PROMPT-EDIT-FIELD
+               MOVE W-OUTPUT TO EXP-COMPANY(EXP-COUNT)
+
+               MOVE SPACES TO W-CURRENT-VAL
+               MOVE "Dates ('Summer 2024' or 'Jan 2023 - May 2024') (required):" TO W-PROMPT
+               MOVE "Dates required. Re-enter:" TO W-RETRY
+               PERFORM PROMPT-EDIT-FIELD
+               MOVE W-OUTPUT TO EXP-DATES(EXP-COUNT)
+
+               MOVE SPACES TO W-CURRENT-VAL
+               MOVE "Short description (optional). Type END to finish description:" TO W-PROMPT
+               PERFORM CAPTURE-SINGLE-LINE
+               MOVE W-OUTPUT-LONG TO EXP-DESC(EXP-COUNT)
+           END-PERFORM
+       END-IF
+
+       *> Education - same keep-as-is-or-redo pattern
+       MOVE "yes" TO W-KEEP-ANSWER
+       IF EDU-COUNT > 0
+           MOVE SPACES TO W-MSG
+           STRING "You have " FUNCTION TRIM(EDU-COUNT) " saved education entr"
+                  "y/entries. Keep them as-is? (YES/NO):" DELIMITED BY SIZE
+              INTO W-MSG
+           END-STRING
+           PERFORM DISP-MSG
+           PERFORM READ-INPUT
+           MOVE W-USR-INPT TO W-KEEP-ANSWER
+       END-IF
+
+       IF W-KEEP-ANSWER NOT = "yes"
+           MOVE 0 TO EDU-COUNT
+           MOVE "Add up to 3 education entries. Type YES to add, or DONE to skip/stop."
+                TO W-MSG PERFORM DISP-MSG
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+               PERFORM UNTIL W-USR-INPT = "yes" OR W-USR-INPT = "done"
+                   MOVE "Add an education entry? Enter YES or DONE:"
+                        TO W-MSG PERFORM DISP-MSG
+                   PERFORM READ-INPUT   *> lowercased & trimmed
+                   IF W-USR-INPT NOT = "yes" AND W-USR-INPT NOT = "done"
+                       MOVE "Invalid input. Please type YES or DONE."
+                            TO W-MSG PERFORM DISP-MSG
+                   END-IF
+               END-PERFORM
+
+               IF W-USR-INPT = "done"
+                   EXIT PERFORM
+               END-IF
+
+               ADD 1 TO EDU-COUNT
+
+               MOVE SPACES TO W-CURRENT-VAL
+               MOVE "Degree (required):"         TO W-PROMPT
+               MOVE "Degree required. Re-enter:" TO W-RETRY
+               PERFORM PROMPT-EDIT-FIELD
+               MOVE W-OUTPUT TO EDU-DEGREE(EDU-COUNT)
+
+               MOVE SPACES TO W-CURRENT-VAL
+               MOVE "University/College (required):" TO W-PROMPT
+               MOVE "University required. Re-enter:"  TO W-RETRY
+               PERFORM PROMPT-EDIT-FIELD
+               MOVE W-OUTPUT TO EDU-UNIV(EDU-COUNT)
+
+               MOVE SPACES TO W-CURRENT-VAL
+               MOVE "Years Attended (e.g., 2023-2025) (required):" TO W-PROMPT
+               MOVE "Years Attended required. Re-enter:"            TO W-RETRY
+               PERFORM PROMPT-EDIT-FIELD
+               MOVE W-OUTPUT TO EDU-YEARS(EDU-COUNT)
+           END-PERFORM
+       END-IF
+
+       PERFORM PRINT-LINE
+       MOVE "===== END CREATE/EDIT PROFILE =====" TO W-MSG PERFORM DISP-MSG
+       PERFORM PRINT-LINE
+
+       PERFORM SAVE-PROFILE-TO-FILE
+
+       MOVE "Profile saved successfully." TO W-MSG PERFORM DISP-MSG
+       PERFORM PRINT-LINE
+       EXIT.
+
+*> Pulls the current on-disk profile (if any) into working storage,
+*> including its connections, so editing never wipes unrelated state.
+LOAD-PROFILE-FOR-EDIT.
+       MOVE 'N' TO PROFILE-EXISTS
+       PERFORM BUILD-PROFILE-PATH
+       PERFORM CLEAR-PROFILE-WS
+       MOVE SPACES TO CONNECTIONS-LINE
+
+       OPEN INPUT P-FILE
+       IF P-STAT = "00"
+           SET EDITING-PROFILE TO TRUE
+           PERFORM PARSE-PROFILE-FILE
+           CLOSE P-FILE
+           PERFORM GET-CONNECTIONS
+       ELSE
+           CLOSE P-FILE
+       END-IF
+       EXIT.
+
+*> Prompt for a field that may already have a value; Enter keeps it.
+*> Current value comes in via W-CURRENT-VAL, result goes to W-OUTPUT.
+PROMPT-EDIT-FIELD.
+    MOVE SPACES TO W-MSG
+    IF FUNCTION LENGTH(FUNCTION TRIM(W-CURRENT-VAL)) > 0
+        STRING FUNCTION TRIM(W-PROMPT) DELIMITED BY SIZE
+               " [current: "          DELIMITED BY SIZE
+               FUNCTION TRIM(W-CURRENT-VAL) DELIMITED BY SIZE
+               "] (Enter to keep):"   DELIMITED BY SIZE
+           INTO W-MSG
+        END-STRING
+    ELSE
+        MOVE W-PROMPT TO W-MSG
+    END-IF
+    PERFORM DISP-MSG
+
+    PERFORM READ-INPUT-RAW
+
+    PERFORM UNTIL FUNCTION LENGTH(FUNCTION TRIM(W-USR-INPT)) > 0
+                  OR FUNCTION LENGTH(FUNCTION TRIM(W-CURRENT-VAL)) > 0
+        MOVE W-RETRY TO W-MSG
+        PERFORM DISP-MSG
+        PERFORM READ-INPUT-RAW
+    END-PERFORM
+
+    IF FUNCTION LENGTH(FUNCTION TRIM(W-USR-INPT)) = 0
+        MOVE W-CURRENT-VAL TO W-OUTPUT
+    ELSE
+        MOVE FUNCTION TRIM(W-USR-INPT) TO W-OUTPUT
+    END-IF
+    EXIT.
+
+*> Function to prompt for a required filed save profile to a file
+SAVE-PROFILE-TO-FILE.
+       PERFORM BUILD-PROFILE-PATH
+       OPEN OUTPUT P-FILE
+
+       MOVE SPACES TO P-REC
+       STRING "USERNAME: " DELIMITED BY SIZE
+              W-USER-LOW   DELIMITED BY SPACE
+         INTO P-REC
+       END-STRING
+       WRITE P-REC
+
+       MOVE "[PROFILE]" TO P-REC WRITE P-REC
+
+       MOVE SPACES TO P-REC
+       STRING "FIRST-NAME: " DELIMITED BY SIZE
+              FUNCTION TRIM(FIRST-NAME) DELIMITED BY SIZE
+         INTO P-REC
+       END-STRING
+       WRITE P-REC
+
+       MOVE SPACES TO P-REC
+       STRING "LAST-NAME: " DELIMITED BY SIZE
+              FUNCTION TRIM(LAST-NAME) DELIMITED BY SIZE
+         INTO P-REC
+       END-STRING
+       WRITE P-REC
+
+       MOVE SPACES TO P-REC
+       STRING "UNIVERSITY: " DELIMITED BY SIZE
+              FUNCTION TRIM(UNIVERSITY) DELIMITED BY SIZE
+         INTO P-REC
+       END-STRING
+       WRITE P-REC
+
+       MOVE SPACES TO P-REC
+       STRING "MAJOR: " DELIMITED BY SIZE
+              FUNCTION TRIM(MAJOR) DELIMITED BY SIZE
+         INTO P-REC
+       END-STRING
+       WRITE P-REC
+
+       MOVE GRAD-YEAR TO W-YEAR-TEXT
+       MOVE SPACES TO P-REC
+       STRING "GRAD-YEAR: " DELIMITED BY SIZE
+              W-YEAR-TEXT   DELIMITED BY SIZE
+         INTO P-REC
+       END-STRING
+       WRITE P-REC
+
+       MOVE SPACES TO P-REC
+       STRING "EMAIL: " DELIMITED BY SIZE
+              FUNCTION TRIM(EMAIL-ADDRESS) DELIMITED BY SIZE
+         INTO P-REC
+       END-STRING
+       WRITE P-REC
+
+       MOVE "[ABOUT]" TO P-REC WRITE P-REC
+       MOVE "BEGIN" TO P-REC WRITE P-REC
+       IF FUNCTION LENGTH(FUNCTION TRIM(ABOUT-ME)) > 0
+           MOVE ABOUT-ME TO P-REC
+       ELSE
+           MOVE SPACES TO P-REC
+       END-IF
+       WRITE P-REC
+       MOVE "END" TO P-REC WRITE P-REC
+       MOVE "[/ABOUT]" TO P-REC WRITE P-REC
+
+       MOVE "[EXPERIENCES]" TO P-REC WRITE P-REC
+       MOVE SPACES TO P-REC
+       STRING "COUNT: " DELIMITED BY SIZE
+              EXP-COUNT DELIMITED BY SIZE
+         INTO P-REC
+       END-STRING
+       WRITE P-REC
+
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > EXP-COUNT
+           MOVE "[[EXP]]" TO P-REC WRITE P-REC
+
+           MOVE SPACES TO P-REC
+           STRING "TITLE: " DELIMITED BY SIZE
+                  FUNCTION TRIM(EXP-TITLE(I)) DELIMITED BY SIZE
+             INTO P-REC
+           END-STRING
+           WRITE P-REC
+
+           MOVE SPACES TO P-REC
+           STRING "COMPANY: " DELIMITED BY SIZE
+                  FUNCTION TRIM(EXP-COMPANY(I)) DELIMITED BY SIZE
+             INTO P-REC
+           END-STRING
+           WRITE P-REC
+
+           MOVE SPACES TO P-REC
+           STRING "DATES: " DELIMITED BY SIZE
+                  FUNCTION TRIM(EXP-DATES(I)) DELIMITED BY SIZE
+             INTO P-REC
+           END-STRING
+           WRITE P-REC
+
+           MOVE "[DESC]" TO P-REC WRITE P-REC
+           MOVE "BEGIN"  TO P-REC WRITE P-REC
+           IF FUNCTION LENGTH(FUNCTION TRIM(EXP-DESC(I))) > 0
+               MOVE EXP-DESC(I) TO P-REC
+               WRITE P-REC
+           ELSE
+               MOVE SPACES TO P-REC
+               WRITE P-REC
+           END-IF
+           MOVE "END"    TO P-REC WRITE P-REC
+           MOVE "[/DESC]" TO P-REC WRITE P-REC
+
+           MOVE "[[/EXP]]" TO P-REC WRITE P-REC
+       END-PERFORM
+
+       MOVE "[/EXPERIENCES]" TO P-REC WRITE P-REC
+
+       MOVE "[EDUCATION]" TO P-REC WRITE P-REC
+       MOVE SPACES TO P-REC
+       STRING "COUNT: " DELIMITED BY SIZE
+              EDU-COUNT DELIMITED BY SIZE
+         INTO P-REC
+       END-STRING
+       WRITE P-REC
+
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > EDU-COUNT
+           MOVE "[[EDU]]" TO P-REC WRITE P-REC
+
+           MOVE SPACES TO P-REC
+           STRING "DEGREE: " DELIMITED BY SIZE
+                  FUNCTION TRIM(EDU-DEGREE(I)) DELIMITED BY SIZE
+             INTO P-REC
+           END-STRING
+           WRITE P-REC
+
+           MOVE SPACES TO P-REC
+           STRING "UNIVERSITY: " DELIMITED BY SIZE
+                  FUNCTION TRIM(EDU-UNIV(I)) DELIMITED BY SIZE
+             INTO P-REC
+           END-STRING
+           WRITE P-REC
+
+           MOVE SPACES TO P-REC
+           STRING "YEARS: " DELIMITED BY SIZE
+                  FUNCTION TRIM(EDU-YEARS(I)) DELIMITED BY SIZE
+             INTO P-REC
+           END-STRING
+           WRITE P-REC
+
+           MOVE "[[/EDU]]" TO P-REC WRITE P-REC
+       END-PERFORM
+
+       MOVE "[/EDUCATION]" TO P-REC WRITE P-REC
+       MOVE "[CONNECTIONS]" TO P-REC WRITE P-REC
+       *> Preserve pending/established connection entries that were
+       *> already on file instead of wiping them out on every save.
+       IF FUNCTION LENGTH(FUNCTION TRIM(CONNECTIONS-LINE)) > 0
+           MOVE CONNECTIONS-LINE TO P-REC
+       ELSE
+           MOVE "CONNECTIONS: " TO P-REC
+       END-IF
+       WRITE P-REC
+       MOVE "[/CONNECTIONS]" TO P-REC WRITE P-REC
+       MOVE "[EOF]"        TO P-REC WRITE P-REC
+
+       CLOSE P-FILE
+       ADD 1 TO STAT-PROFILES-EDITED
+       PERFORM WRITE-CHECKPOINT
+       EXIT.
+
+*> funtion to view the profile of the user
+VIEW-PROFILE.
+       PERFORM BUILD-PROFILE-PATH
+       OPEN INPUT P-FILE
+
+       IF P-STAT NOT = "00"
+           MOVE "No profile found. Create/Edit your profile first." TO W-MSG
+           PERFORM DISP-MSG
+           EXIT PARAGRAPH
+       END-IF
+
+       PERFORM CLEAR-PROFILE-WS
+       PERFORM PARSE-PROFILE-FILE
+       CLOSE P-FILE
+       PERFORM PRINT-PROFILE-CLEAN
+       EXIT.
+
+PROGRAM-END.
+    PERFORM WRITE-OPERATIONS-SUMMARY.
+    PERFORM RUN-RECONCILIATION.
+    STOP RUN.
+
+*> Writes a one-run activity summary to its own report file, separate
+*> from the verbatim O-FILE transcript, so it can be filed alongside
+*> the batch output as a daily report.
+WRITE-OPERATIONS-SUMMARY.
+       OPEN OUTPUT REPORT-FILE
+       IF REPORT-STAT NOT = "00"
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE "===== InCollege Daily Operations Summary =====" TO REPORT-REC
+       WRITE REPORT-REC
+
+       MOVE STAT-ACCOUNTS-CREATED TO STAT-TEXT
+       STRING "Accounts created:          " FUNCTION TRIM(STAT-TEXT)
+           INTO REPORT-REC
+       END-STRING
+       WRITE REPORT-REC
+
+       MOVE STAT-PROFILES-EDITED TO STAT-TEXT
+       STRING "Profiles created/edited:   " FUNCTION TRIM(STAT-TEXT)
+           INTO REPORT-REC
+       END-STRING
+       WRITE REPORT-REC
+
+       MOVE STAT-REQUESTS-SENT TO STAT-TEXT
+       STRING "Connection requests sent:     " FUNCTION TRIM(STAT-TEXT)
+           INTO REPORT-REC
+       END-STRING
+       WRITE REPORT-REC
+
+       MOVE STAT-REQUESTS-ACCEPTED TO STAT-TEXT
+       STRING "Connection requests accepted: " FUNCTION TRIM(STAT-TEXT)
+           INTO REPORT-REC
+       END-STRING
+       WRITE REPORT-REC
+
+       MOVE STAT-REQUESTS-REJECTED TO STAT-TEXT
+       STRING "Connection requests rejected: " FUNCTION TRIM(STAT-TEXT)
+           INTO REPORT-REC
+       END-STRING
+       WRITE REPORT-REC
+
+       MOVE STAT-JOBS-POSTED TO STAT-TEXT
+       STRING "Jobs/internships posted:   " FUNCTION TRIM(STAT-TEXT)
+           INTO REPORT-REC
+       END-STRING
+       WRITE REPORT-REC
+
+       MOVE STAT-APPLICATIONS-SENT TO STAT-TEXT
+       STRING "Applications submitted:    " FUNCTION TRIM(STAT-TEXT)
+           INTO REPORT-REC
+       END-STRING
+       WRITE REPORT-REC
+
+       MOVE STAT-REQUESTS-CANCELLED TO STAT-TEXT
+       STRING "Connection requests cancelled: " FUNCTION TRIM(STAT-TEXT)
+           INTO REPORT-REC
+       END-STRING
+       WRITE REPORT-REC
+
+       CLOSE REPORT-FILE
+       EXIT.
+
+*> Reads the line count saved by the previous run's last completed
+*> transaction, if any, into W-RESUME-LINE.
+LOAD-CHECKPOINT.
+       MOVE 0 TO W-RESUME-LINE
+       OPEN INPUT CHECKPOINT-FILE
+       IF CHECKPOINT-STAT = "00"
+           READ CHECKPOINT-FILE INTO CHECKPOINT-REC
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE FUNCTION NUMVAL(FUNCTION TRIM(CHECKPOINT-REC)) TO W-RESUME-LINE
+           END-READ
+           CLOSE CHECKPOINT-FILE
+       END-IF
+       EXIT.
+
+*> Silently consumes the I-FILE lines already processed by a prior
+*> run, so a restart resumes right after the last completed
+*> transaction instead of repeating it from the top of the driver file.
+SKIP-TO-CHECKPOINT.
+       PERFORM VARYING SKIP-IDX FROM 1 BY 1 UNTIL SKIP-IDX > W-RESUME-LINE
+           READ I-FILE INTO W-TMP
+               AT END
+                   EXIT PERFORM
+               NOT AT END
+                   ADD 1 TO W-LINES-CONSUMED
+           END-READ
+       END-PERFORM
+       EXIT.
+
+*> Marks the current input position as fully processed. Called right
+*> after each completed transaction (account created, profile saved,
+*> job posted, connection request handled, application submitted)
+*> so the checkpoint never points into the middle of one.
+WRITE-CHECKPOINT.
+       OPEN OUTPUT CHECKPOINT-FILE
+       IF CHECKPOINT-STAT = "00"
+           MOVE W-LINES-CONSUMED TO CHECKPOINT-TEXT
+           MOVE FUNCTION TRIM(CHECKPOINT-TEXT) TO CHECKPOINT-REC
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE
+       END-IF
+       EXIT.
+
+*> Walks established-connections.txt and every bin/profiles/*.txt file
+*> together and reports (to bin/InCollege-ReconciliationReport.txt)
+*> anywhere the two stores disagree, since ADD-CONNECTION/
+*> ACCEPT-REQUEST/REMOVE-PENDING-REQUEST update a profile file and
+*> ENSURE-PAIR-IN-ECFILE updates established-connections.txt as two
+*> separate, untransacted writes. Auto-repairs the simple cases:
+*>   - a pending CONNECTIONS: entry for a pair that is already
+*>     established (the ACCEPT-REQUEST that should have cleared it
+*>     was interrupted after the EC-FILE write) - dropped from the
+*>     profile.
+*>   - the same normalized pair appearing more than once in
+*>     established-connections.txt (a one-sided/duplicate append from
+*>     an interrupted ENSURE-PAIR-IN-ECFILE) - collapsed to one line.
+*> An EC-FILE pair naming a profile that no longer exists is reported
+*> only - there is no simple repair that doesn't risk losing data.
+RUN-RECONCILIATION.
+       MOVE 0 TO RECON-PAIR-COUNT
+       MOVE 0 TO RECON-ORPHAN-COUNT
+       MOVE 0 TO RECON-MISSING-COUNT
+       MOVE 0 TO RECON-DUP-COUNT
+
+       OPEN OUTPUT RECON-FILE
+       IF RECON-STAT NOT = "00"
+           EXIT PARAGRAPH
+       END-IF
+       MOVE "===== Connection Reconciliation Report =====" TO RECON-REC
+       WRITE RECON-REC
+
+       *> ---- Load established-connections.txt, collapsing duplicates ----
+       OPEN INPUT EC-FILE
+       MOVE 'N' TO FILE-EOF
+       PERFORM UNTIL FILE-EOF = 'Y'
+           READ EC-FILE INTO EC-LINE
+               AT END
+                   MOVE 'Y' TO FILE-EOF
+               NOT AT END
+                   MOVE FUNCTION TRIM(EC-LINE) TO EC-LINE
+                   IF EC-LINE NOT = SPACES
+                       UNSTRING EC-LINE DELIMITED BY ","
+                           INTO EC-U1, EC-U2
+                       END-UNSTRING
+                       PERFORM NORMALIZE-PAIR
+
+                       MOVE 'N' TO RECON-FOUND
+                       PERFORM VARYING RECON-IDX FROM 1 BY 1
+                               UNTIL RECON-IDX > RECON-PAIR-COUNT
+                           IF FUNCTION TRIM(RECON-PAIR-U1(RECON-IDX)) = FUNCTION TRIM(EC-U1)
+                              AND FUNCTION TRIM(RECON-PAIR-U2(RECON-IDX)) = FUNCTION TRIM(EC-U2)
+                               ADD 1 TO RECON-PAIR-DUP-COUNT(RECON-IDX)
+                               MOVE 'Y' TO RECON-FOUND
+                               EXIT PERFORM
+                           END-IF
+                       END-PERFORM
+
+                       IF RECON-FOUND = 'N' AND RECON-PAIR-COUNT < RECON-MAX-PAIRS
+                           ADD 1 TO RECON-PAIR-COUNT
+                           MOVE EC-U1 TO RECON-PAIR-U1(RECON-PAIR-COUNT)
+                           MOVE EC-U2 TO RECON-PAIR-U2(RECON-PAIR-COUNT)
+                           MOVE 1 TO RECON-PAIR-DUP-COUNT(RECON-PAIR-COUNT)
+                       END-IF
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE EC-FILE
+       MOVE 'N' TO FILE-EOF
+
+       *> ---- Report + auto-repair one-sided/duplicate EC-FILE rows ----
+       PERFORM VARYING RECON-IDX FROM 1 BY 1 UNTIL RECON-IDX > RECON-PAIR-COUNT
+           IF RECON-PAIR-DUP-COUNT(RECON-IDX) > 1
+               ADD 1 TO RECON-DUP-COUNT
+               MOVE SPACES TO RECON-LINE
+               STRING "Duplicate/one-sided EC-FILE entry collapsed: "
+                      FUNCTION TRIM(RECON-PAIR-U1(RECON-IDX)) " <-> "
+                      FUNCTION TRIM(RECON-PAIR-U2(RECON-IDX))
+                   INTO RECON-LINE
+               END-STRING
+               MOVE RECON-LINE TO RECON-REC
+               WRITE RECON-REC
+           END-IF
+       END-PERFORM
+       IF RECON-DUP-COUNT > 0
+           PERFORM REWRITE-ECFILE-FROM-TABLE
+       END-IF
+
+       *> ---- Report EC-FILE pairs missing a corresponding profile ----
+       PERFORM VARYING RECON-IDX FROM 1 BY 1 UNTIL RECON-IDX > RECON-PAIR-COUNT
+           MOVE RECON-PAIR-U1(RECON-IDX) TO RECON-CHECK-NAME
+           PERFORM CHECK-RECON-MISSING-PROFILE
+           MOVE RECON-PAIR-U2(RECON-IDX) TO RECON-CHECK-NAME
+           PERFORM CHECK-RECON-MISSING-PROFILE
+       END-PERFORM
+
+       *> ---- Report + auto-repair orphaned pending CONNECTIONS: entries ----
+       CALL "SYSTEM" USING "ls bin/profiles/*.txt > bin/profiles/file-list.txt"
+       MOVE "bin/profiles/file-list.txt" TO W-PROFILE-PATH-CUR
+       OPEN INPUT P-FILE-CUR
+       MOVE 'N' TO FILE-EOF
+       PERFORM UNTIL FILE-EOF = 'Y'
+           READ P-FILE-CUR
+               AT END
+                   MOVE 'Y' TO FILE-EOF
+               NOT AT END
+                   MOVE FUNCTION TRIM(P-REC-CUR) TO W-PROFILE-PATH
+                   IF W-PROFILE-PATH = "bin/profiles/file-list.txt"
+                       CONTINUE
+                   ELSE
+                       MOVE W-PROFILE-PATH(14:) TO W-TMP
+                       UNSTRING W-TMP DELIMITED BY ".txt"
+                           INTO RECON-OWNER
+                       END-UNSTRING
+
+                       PERFORM GET-CONNECTIONS
+                       PERFORM PARSE-CONNECTIONS
+                       MOVE 0 TO RECON-PEND-COUNT
+                       PERFORM VARYING CONN-IDX FROM 1 BY 1
+                               UNTIL CONN-IDX > CONNECTIONS-COUNT
+                           MOVE FUNCTION TRIM(CONNECTIONS-ENTRY(CONN-IDX)) TO RQ-NAME
+                           IF RQ-NAME NOT = SPACES
+                               MOVE RQ-NAME      TO EC-U1
+                               MOVE RECON-OWNER  TO EC-U2
+                               PERFORM NORMALIZE-PAIR
+
+                               MOVE 'N' TO RECON-FOUND
+                               PERFORM VARYING RECON-IDX2 FROM 1 BY 1
+                                       UNTIL RECON-IDX2 > RECON-PAIR-COUNT
+                                   IF FUNCTION TRIM(RECON-PAIR-U1(RECON-IDX2)) = FUNCTION TRIM(EC-U1)
+                                      AND FUNCTION TRIM(RECON-PAIR-U2(RECON-IDX2)) = FUNCTION TRIM(EC-U2)
+                                       MOVE 'Y' TO RECON-FOUND
+                                       EXIT PERFORM
+                                   END-IF
+                               END-PERFORM
+
+                               IF RECON-FOUND = 'Y'
+                                   ADD 1 TO RECON-ORPHAN-COUNT
+                                   MOVE SPACES TO RECON-LINE
+                                   STRING "Orphaned pending request removed: "
+                                          FUNCTION TRIM(RQ-NAME) " -> "
+                                          FUNCTION TRIM(RECON-OWNER)
+                                       INTO RECON-LINE
+                                   END-STRING
+                                   MOVE RECON-LINE TO RECON-REC
+                                   WRITE RECON-REC
+
+                                   IF RECON-PEND-COUNT < RECON-PEND-MAX
+                                       ADD 1 TO RECON-PEND-COUNT
+                                       MOVE RQ-NAME TO RECON-PEND-NAME(RECON-PEND-COUNT)
+                                   END-IF
+                               END-IF
+                           END-IF
+                       END-PERFORM
+
+                       *> Repair after the scan above, using our own
+                       *> index, so removing one orphan mid-scan can't
+                       *> disturb CONN-IDX/CONNECTIONS-COUNT for the
+                       *> rest of this profile's pending list.
+                       PERFORM VARYING RECON-PEND-IDX FROM 1 BY 1
+                               UNTIL RECON-PEND-IDX > RECON-PEND-COUNT
+                           MOVE RECON-PEND-NAME(RECON-PEND-IDX) TO RQ-NAME
+                           PERFORM REMOVE-PENDING-REQUEST
+                       END-PERFORM
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE P-FILE-CUR
+       CALL "SYSTEM" USING "rm bin/profiles/file-list.txt"
+
+       MOVE SPACES TO RECON-LINE
+       MOVE RECON-ORPHAN-COUNT TO RECON-TOTAL-TEXT
+       STRING "Orphaned pending requests repaired: " FUNCTION TRIM(RECON-TOTAL-TEXT)
+           INTO RECON-LINE
+       END-STRING
+       MOVE RECON-LINE TO RECON-REC
+       WRITE RECON-REC
+
+       MOVE SPACES TO RECON-LINE
+       MOVE RECON-DUP-COUNT TO RECON-TOTAL-TEXT
+       STRING "Duplicate EC-FILE pairs collapsed: " FUNCTION TRIM(RECON-TOTAL-TEXT)
+           INTO RECON-LINE
+       END-STRING
+       MOVE RECON-LINE TO RECON-REC
+       WRITE RECON-REC
+
+       MOVE SPACES TO RECON-LINE
+       MOVE RECON-MISSING-COUNT TO RECON-TOTAL-TEXT
+       STRING "EC-FILE references to missing profiles: " FUNCTION TRIM(RECON-TOTAL-TEXT)
+           INTO RECON-LINE
+       END-STRING
+       MOVE RECON-LINE TO RECON-REC
+       WRITE RECON-REC
+
+       CLOSE RECON-FILE
+       EXIT.
+
+*> Dumps the deduplicated in-memory pair table back over
+*> established-connections.txt (same whole-table-rewrite pattern as
+*> REWRITE-JOB-FILE).
+REWRITE-ECFILE-FROM-TABLE.
+       OPEN OUTPUT EC-FILE
+       PERFORM VARYING RECON-IDX FROM 1 BY 1 UNTIL RECON-IDX > RECON-PAIR-COUNT
+           IF RECON-PAIR-U1(RECON-IDX) NOT = SPACES
+               MOVE SPACES TO EC-REC
+               STRING FUNCTION TRIM(RECON-PAIR-U1(RECON-IDX)) ","
+                      FUNCTION TRIM(RECON-PAIR-U2(RECON-IDX))
+                   INTO EC-REC
+               END-STRING
+               WRITE EC-REC
+           END-IF
+       END-PERFORM
+       CLOSE EC-FILE
+       EXIT.
+
+*> Reports (does not repair) an EC-FILE pair naming a username with no
+*> bin/profiles/<name>.txt file.
+CHECK-RECON-MISSING-PROFILE.
+       MOVE SPACES TO RECON-CHECK-PATH
+       STRING "bin/profiles/" DELIMITED BY SIZE
+              FUNCTION TRIM(RECON-CHECK-NAME) DELIMITED BY SIZE
+              ".txt" DELIMITED BY SIZE
+           INTO RECON-CHECK-PATH
+       END-STRING
+       MOVE RECON-CHECK-PATH TO W-PROFILE-PATH-CUR
+
+       OPEN INPUT P-FILE-CUR
+       IF P-CUR-STAT = "00"
+           CLOSE P-FILE-CUR
+       ELSE
+           ADD 1 TO RECON-MISSING-COUNT
+           MOVE SPACES TO RECON-LINE
+           STRING "Established connection references missing profile: "
+                  FUNCTION TRIM(RECON-CHECK-NAME)
+               INTO RECON-LINE
+           END-STRING
+           MOVE RECON-LINE TO RECON-REC
+           WRITE RECON-REC
+       END-IF
+       EXIT.
+
+CLEAR-INPUT.
+       MOVE SPACES TO W-USR-INPT W-TMP W-RAW W-CLEAN
+       MOVE 0 TO I J
+       EXIT.
+
+*> Prompt for a required single-line field; returns trimmed value in W-OUTPUT
+PROMPT-REQUIRED-FIELD.
+    *> Display the initial prompt message
+    MOVE W-PROMPT TO W-MSG
+    PERFORM DISP-MSG
+
+    *> Clear any previous input
+    PERFORM CLEAR-INPUT
+
+    *> Loop until the user enters a non-blank value
+    PERFORM UNTIL FUNCTION LENGTH(FUNCTION TRIM(W-USR-INPT)) > 0
+        *> Read the user's input
+        PERFORM READ-INPUT-RAW
+
+        *> If the input is blank, display the retry message
+        IF FUNCTION LENGTH(FUNCTION TRIM(W-USR-INPT)) = 0
+         MOVE W-RETRY TO W-MSG
+         PERFORM DISP-MSG
+        END-IF
+    END-PERFORM
+
+    *> Store the trimmed input in W-OUTPUT
+    MOVE FUNCTION TRIM(W-USR-INPT) TO W-OUTPUT
+    EXIT.
+
+*> Capture optional single line. If a current value was preloaded
+*> into W-CURRENT-VAL, a blank entry keeps it instead of clearing it.
+CAPTURE-SINGLE-LINE.
+    *> Display the prompt message
+    MOVE W-PROMPT TO W-MSG
+    PERFORM DISP-MSG
+
+    *> Clear previous input
+    MOVE SPACES TO W-USR-INPT
+    MOVE SPACES TO W-OUTPUT-LONG
+
+    *> Read just one line of input
+    PERFORM READ-INPUT-RAW
+
+    *> Store the input in the output variable, keeping the current
+    *> value on a blank entry
+    IF FUNCTION LENGTH(FUNCTION TRIM(W-USR-INPT)) = 0
+        MOVE W-CURRENT-VAL TO W-OUTPUT-LONG
+    ELSE
+        MOVE W-USR-INPT TO W-OUTPUT-LONG
+    END-IF
+
+    EXIT.
+
+    *> Exit the paragraph
+    EXIT.
+
+*> Reset profile WS before parsing/printing
+CLEAR-PROFILE-WS.
+       MOVE SPACES TO FIRST-NAME LAST-NAME UNIVERSITY MAJOR ABOUT-ME EMAIL-ADDRESS
+       MOVE 0 TO GRAD-YEAR EXP-COUNT EDU-COUNT CURR-EXP-IDX CURR-EDU-IDX
+       MOVE SPACES TO W-YEAR-TEXT-VIEW
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+           MOVE SPACES TO EXP-TITLE(I) EXP-COMPANY(I) EXP-DATES(I) EXP-DESC(I)
+           MOVE SPACES TO EDU-DEGREE(I) EDU-UNIV(I) EDU-YEARS(I)
+       END-PERFORM
+       MOVE 'N' TO MODE-FLAG IN-BLOCK
+       EXIT.
+
+*> Parse the structured profile text into fields
+PARSE-PROFILE-FILE.
+       PERFORM UNTIL 1 = 0
+           READ P-FILE INTO P-REC
+               AT END EXIT PERFORM
+               NOT AT END
+                   MOVE FUNCTION TRIM(P-REC) TO VIEW-LINE
+                   MOVE 'N' TO LINE-IS-TAG
+
+                   *> Section/state handling
+                   IF VIEW-LINE = "[ABOUT]"
+                       SET MODE-ABOUT TO TRUE
+                       MOVE 'N' TO IN-BLOCK
+                       MOVE 'Y' TO LINE-IS-TAG
+                   END-IF
+                   IF VIEW-LINE = "[/ABOUT]"
+                       SET MODE-NONE TO TRUE
+                       MOVE 'N' TO IN-BLOCK
+                       MOVE 'Y' TO LINE-IS-TAG
+                   END-IF
+
+                   IF VIEW-LINE = "[DESC]"
+                       SET MODE-EXP-DESC TO TRUE
+                       MOVE 'N' TO IN-BLOCK
+                       MOVE 'Y' TO LINE-IS-TAG
+                   END-IF
+                   IF VIEW-LINE = "[/DESC]"
+                       SET MODE-NONE TO TRUE
+                       MOVE 'N' TO IN-BLOCK
+                       MOVE 'Y' TO LINE-IS-TAG
+                   END-IF
+
+                   IF VIEW-LINE = "BEGIN"
+                       MOVE 'Y' TO IN-BLOCK
+                       MOVE 'Y' TO LINE-IS-TAG
+                   END-IF
+                   IF VIEW-LINE = "END"
+                       MOVE 'N' TO IN-BLOCK
+                       MOVE 'Y' TO LINE-IS-TAG
+                   END-IF
+
+                   *> Experience/Education entry starts
+                   IF VIEW-LINE = "[[EXP]]"
+                       IF EXP-COUNT < 3
+                           ADD 1 TO EXP-COUNT
+                           MOVE EXP-COUNT TO CURR-EXP-IDX
+                       END-IF
+                       MOVE 'Y' TO LINE-IS-TAG
+                   END-IF
+                   IF VIEW-LINE = "[[/EXP]]"
+                       MOVE 0 TO CURR-EXP-IDX
+                       MOVE 'Y' TO LINE-IS-TAG
+                   END-IF
+
+                   IF VIEW-LINE = "[[EDU]]"
+                       IF EDU-COUNT < 3
+                           ADD 1 TO EDU-COUNT
+                           MOVE EDU-COUNT TO CURR-EDU-IDX
+                       END-IF
+                       MOVE 'Y' TO LINE-IS-TAG
+                   END-IF
+                   IF VIEW-LINE = "[[/EDU]]"
+                       MOVE 0 TO CURR-EDU-IDX
+                       MOVE 'Y' TO LINE-IS-TAG
+                   END-IF
+
+                   *> Handle blocks (About or Experience Description) and key:value only when not a tag line
+                   IF LINE-IS-TAG NOT = 'Y'
+                       IF MODE-ABOUT AND IN-BEGIN
+                           MOVE ABOUT-ME TO W-ACC
+                           PERFORM APPEND-FROM-VIEW-LINE
+                           MOVE W-ACC TO ABOUT-ME
+                       END-IF
+
+                       IF MODE-EXP-DESC AND IN-BEGIN AND CURR-EXP-IDX > 0
+                           MOVE EXP-DESC(CURR-EXP-IDX) TO W-ACC
+                           PERFORM APPEND-FROM-VIEW-LINE
+                           MOVE W-ACC TO EXP-DESC(CURR-EXP-IDX)
+                       END-IF
+
+                       *> Key:Value lines (FIRST-NAME, LAST-NAME, etc.)
+                       MOVE 0 TO I
+                       INSPECT VIEW-LINE TALLYING I FOR CHARACTERS BEFORE INITIAL ":"
+                       IF I > 0 AND I < 100
+                           *> Extract key and value after colon+space
+                           MOVE FUNCTION TRIM(VIEW-LINE(1:I)) TO VIEW-TEXT
+                           MOVE FUNCTION TRIM(VIEW-LINE(I + 2:)) TO VIEW-VAL
+
+                           EVALUATE VIEW-TEXT
+                               WHEN "FIRST-NAME"
+                                   MOVE VIEW-VAL TO FIRST-NAME
+                               WHEN "LAST-NAME"
+                                   MOVE VIEW-VAL TO LAST-NAME
+                               WHEN "UNIVERSITY"
+                                   IF CURR-EDU-IDX > 0
+                                       MOVE VIEW-VAL TO EDU-UNIV(CURR-EDU-IDX)
+                                   ELSE
+                                       MOVE VIEW-VAL TO UNIVERSITY
+                                   END-IF
+                               WHEN "MAJOR"
+                                   MOVE VIEW-VAL TO MAJOR
+                               WHEN "GRAD-YEAR"
+                                   MOVE VIEW-VAL(1:4) TO W-YEAR-TEXT-VIEW
+                               WHEN "EMAIL"
+                                   MOVE VIEW-VAL TO EMAIL-ADDRESS
+                               WHEN "TITLE"
+                                   IF CURR-EXP-IDX > 0
+                                       MOVE VIEW-VAL TO EXP-TITLE(CURR-EXP-IDX)
+                                   END-IF
+                               WHEN "COMPANY"
+                                   IF CURR-EXP-IDX > 0
+                                       MOVE VIEW-VAL TO EXP-COMPANY(CURR-EXP-IDX)
+                                   END-IF
+                               WHEN "DATES"
+                                   IF CURR-EXP-IDX > 0
+                                       MOVE VIEW-VAL TO EXP-DATES(CURR-EXP-IDX)
+                                   END-IF
+                               WHEN "DEGREE"
+                                   IF CURR-EDU-IDX > 0
+                                       MOVE VIEW-VAL TO EDU-DEGREE(CURR-EDU-IDX)
+                                   END-IF
+                               WHEN "YEARS"
+                                   IF CURR-EDU-IDX > 0
+                                       MOVE VIEW-VAL TO EDU-YEARS(CURR-EDU-IDX)
+                                   END-IF
+                               WHEN OTHER
+                                   CONTINUE
+                           END-EVALUATE
+                       END-IF
+                   END-IF
+            END-READ
+       END-PERFORM
+       EXIT.
+
+*> Print a clean, formatted profile
+PRINT-PROFILE-CLEAN.
+       *> Print header
+       PERFORM PRINT-LINE
+       STRING "===== USER PROFILE =====" DELIMITED BY SIZE
+          INTO W-MSG
+       END-STRING
+       PERFORM DISP-MSG
+       PERFORM PRINT-LINE
+       EXIT.
+
+       *> Print name
+       MOVE SPACES TO W-MSG
+       STRING "Name: "                DELIMITED BY SIZE
+              FUNCTION TRIM(FIRST-NAME) DELIMITED BY SIZE
+              " "                    DELIMITED BY SIZE
+              FUNCTION TRIM(LAST-NAME)  DELIMITED BY SIZE
+         INTO W-MSG
+       END-STRING
+       PERFORM DISP-MSG
+
+       *> Print university
+       MOVE SPACES TO W-MSG
+       STRING "University: "           DELIMITED BY SIZE
+              FUNCTION TRIM(UNIVERSITY) DELIMITED BY SIZE
+         INTO W-MSG
+       END-STRING
+       PERFORM DISP-MSG
+
+       *> Print major
+       MOVE SPACES TO W-MSG
+       STRING "Major: "               DELIMITED BY SIZE
+              FUNCTION TRIM(MAJOR)     DELIMITED BY SIZE
+         INTO W-MSG
+       END-STRING
+        PERFORM DISP-MSG
+
+       *> Print email
+       MOVE SPACES TO W-MSG
+       IF FUNCTION LENGTH(FUNCTION TRIM(EMAIL-ADDRESS)) = 0
+           MOVE "Email: (none)" TO W-MSG
+       ELSE
+           STRING "Email: "                DELIMITED BY SIZE
+                  FUNCTION TRIM(EMAIL-ADDRESS) DELIMITED BY SIZE
+              INTO W-MSG
+           END-STRING
+       END-IF
+       PERFORM DISP-MSG
+
+       *> Print graduation year
+       MOVE SPACES TO W-MSG
+       STRING "Graduation Year: "     DELIMITED BY SIZE
+              FUNCTION TRIM(W-YEAR-TEXT-VIEW) DELIMITED BY SIZE
+         INTO W-MSG
+       END-STRING
+       PERFORM DISP-MSG
+
+       *> Print "about me"
+       PERFORM PRINT-LINE
+       IF FUNCTION LENGTH(FUNCTION TRIM(ABOUT-ME)) = 0
+           MOVE "About Me: (none)" TO W-MSG
+           PERFORM DISP-MSG
+       ELSE
+           STRING "About Me: " DELIMITED BY SIZE
+           FUNCTION TRIM(ABOUT-ME) DELIMITED BY SIZE
+           INTO W-MSG
+           END-STRING
+           PERFORM DISP-MSG
+       END-IF
+
+       *> Print "experiences"
+       PERFORM PRINT-LINE
+       MOVE "Experiences:" TO W-MSG PERFORM DISP-MSG
+       IF EXP-COUNT = 0
+           PERFORM PRINT-LINE
+           MOVE "    (none)" TO W-MSG PERFORM DISP-MSG
+       ELSE
+           PERFORM VARYING VIEW-IDX FROM 1 BY 1 UNTIL VIEW-IDX > EXP-COUNT
+               PERFORM PRINT-LINE
+
+               *> Print title
+               MOVE SPACES TO W-MSG
+               STRING "    Title: "           DELIMITED BY SIZE
+                      FUNCTION TRIM(EXP-TITLE(VIEW-IDX))   DELIMITED BY SIZE
+                 INTO W-MSG
+               END-STRING
+               PERFORM DISP-MSG
+
+               *> Print company
+               MOVE SPACES TO W-MSG
+               STRING "    Company: "         DELIMITED BY SIZE
+                      FUNCTION TRIM(EXP-COMPANY(VIEW-IDX)) DELIMITED BY SIZE
+                 INTO W-MSG
+               END-STRING
+               PERFORM DISP-MSG
+
+               *> Print dates
+               MOVE SPACES TO W-MSG
+               STRING "    Dates: "           DELIMITED BY SIZE
+                      FUNCTION TRIM(EXP-DATES(VIEW-IDX))   DELIMITED BY SIZE
+                 INTO W-MSG
+               END-STRING
+               PERFORM DISP-MSG
+
+               *> Print description
+               IF FUNCTION LENGTH(FUNCTION TRIM(EXP-DESC(VIEW-IDX))) = 0
+                   MOVE "    Description: (none)" TO W-MSG
+                   PERFORM DISP-MSG
+               ELSE
+                   STRING "    Description: " DELIMITED BY SIZE
+                   FUNCTION TRIM(EXP-DESC(VIEW-IDX)) DELIMITED BY SIZE
+                       INTO W-MSG
+                   END-STRING
+                   PERFORM DISP-MSG
+               END-IF
+           END-PERFORM
+       END-IF
+
+       *> Print education
+       PERFORM PRINT-LINE
+       MOVE "Education:" TO W-MSG PERFORM DISP-MSG
+       IF EDU-COUNT = 0
+           PERFORM PRINT-LINE
+           MOVE "    (none)" TO W-MSG PERFORM DISP-MSG
+       ELSE
+           PERFORM VARYING VIEW-IDX FROM 1 BY 1 UNTIL VIEW-IDX > EDU-COUNT
+               PERFORM PRINT-LINE
+
+               *> Print degree
+               MOVE SPACES TO W-MSG
+               STRING "    Degree: "          DELIMITED BY SIZE
+                      FUNCTION TRIM(EDU-DEGREE(VIEW-IDX))  DELIMITED BY SIZE
+                 INTO W-MSG
+               END-STRING
+               PERFORM DISP-MSG
+
+               *> Print university
+               MOVE SPACES TO W-MSG
+               STRING "    University: "      DELIMITED BY SIZE
+                      FUNCTION TRIM(EDU-UNIV(VIEW-IDX))    DELIMITED BY SIZE
+                 INTO W-MSG
+               END-STRING
+               PERFORM DISP-MSG
+
+               *> Print years
+               MOVE SPACES TO W-MSG
+               STRING "    Years: "           DELIMITED BY SIZE
+                      FUNCTION TRIM(EDU-YEARS(VIEW-IDX))   DELIMITED BY SIZE
+                 INTO W-MSG
+               END-STRING
+               PERFORM DISP-MSG
+           END-PERFORM
+       END-IF
+
+       *> Print skills completed
+       PERFORM PRINT-SKILLS-COMPLETED
+
+       *> Print footer
+       MOVE SPACES TO W-MSG
+       PERFORM DISP-MSG
+       STRING "===== END USER PROFILE =====" DELIMITED BY SIZE
+          INTO W-MSG
+       END-STRING
+       PERFORM DISP-MSG
+       MOVE SPACES TO W-MSG
+       PERFORM DISP-MSG   *> blank line for spacing
+       EXIT.
+
+*> Lists the Learn-a-Skill topics the profile owner (derived from
+*> W-PROFILE-PATH, not W-USERNAME - the profile on screen may belong
+*> to someone else via FIND-NAME) has completed, from SKILL-FILE.
+PRINT-SKILLS-COMPLETED.
+       MOVE SPACES TO PROF-VIEW-OWNER
+       MOVE W-PROFILE-PATH(14:) TO W-TMP
+       UNSTRING W-TMP DELIMITED BY ".txt" INTO PROF-VIEW-OWNER
+       END-UNSTRING
+
+       PERFORM PRINT-LINE
+       MOVE "Skills Completed:" TO W-MSG PERFORM DISP-MSG
+
+       MOVE 0 TO SKILL-VIEW-COUNT
+       MOVE 'N' TO SKILL-EOF
+       OPEN INPUT SKILL-FILE
+       IF SKILL-STAT = "00"
+           PERFORM UNTIL SKILL-EOF = 'Y'
+               READ SKILL-FILE INTO SKILL-REC
+                   AT END
+                       MOVE 'Y' TO SKILL-EOF
+                   NOT AT END
+                       MOVE FUNCTION TRIM(SKILL-REC) TO SKILL-LINE
+                       IF SKILL-LINE NOT = SPACES
+                           MOVE 1 TO SKILL-POINTER
+                           MOVE SPACES TO SKILL-USER-FIELD SKILL-ID-FIELD
+                           UNSTRING SKILL-LINE DELIMITED BY "|"
+                               INTO SKILL-USER-FIELD
+                                    SKILL-ID-FIELD
+                               WITH POINTER SKILL-POINTER
+                           END-UNSTRING
+
+                           IF FUNCTION LOWER-CASE(FUNCTION TRIM(SKILL-USER-FIELD))
+                              = FUNCTION LOWER-CASE(FUNCTION TRIM(PROF-VIEW-OWNER))
+                               ADD 1 TO SKILL-VIEW-COUNT
+                               PERFORM MAP-SKILL-ID-TO-NAME
+                               MOVE SPACES TO W-MSG
+                               STRING "    " FUNCTION TRIM(SKILL-CHOICE-NAME)
+                                   INTO W-MSG
+                               END-STRING
+                               PERFORM DISP-MSG
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE SKILL-FILE
+       END-IF
+
+       IF SKILL-VIEW-COUNT = 0
+           MOVE "    (none)" TO W-MSG PERFORM DISP-MSG
+       END-IF
+       EXIT.
+
+*> Maps a stored SKILL-ID-FIELD back to its display name (same list
+*> of topics offered by LEARN-SKILL).
+MAP-SKILL-ID-TO-NAME.
+       EVALUATE FUNCTION TRIM(SKILL-ID-FIELD)
+           WHEN "PUBSPEAK"
+               MOVE "Public Speaking" TO SKILL-CHOICE-NAME
+           WHEN "EXCEL"
+               MOVE "Microsoft Excel" TO SKILL-CHOICE-NAME
+           WHEN "TIMEMGMT"
+               MOVE "Time Management" TO SKILL-CHOICE-NAME
+           WHEN "LEADERSHIP"
+               MOVE "Leadership" TO SKILL-CHOICE-NAME
+           WHEN "CODING"
+               MOVE "Coding Fundamentals" TO SKILL-CHOICE-NAME
+           WHEN OTHER
+               MOVE FUNCTION TRIM(SKILL-ID-FIELD) TO SKILL-CHOICE-NAME
+       END-EVALUATE
+       EXIT.
+
+*> Prints an empty line
+PRINT-LINE.
+       MOVE SPACES TO W-MSG
+       PERFORM DISP-MSG
+       EXIT.
+
+*> Helper: append trimmed VIEW-LINE to accumulator W-ACC with a space
+APPEND-FROM-VIEW-LINE.
+       IF FUNCTION LENGTH(FUNCTION TRIM(VIEW-LINE)) > 0
+           MOVE FUNCTION TRIM(VIEW-LINE) TO VIEW-VAL
+           IF FUNCTION LENGTH(FUNCTION TRIM(W-ACC)) = 0
+               MOVE VIEW-VAL TO W-ACC
+           ELSE
+               STRING FUNCTION TRIM(W-ACC) DELIMITED BY SIZE
+                      ' '                DELIMITED BY SIZE
+                      VIEW-VAL           DELIMITED BY SIZE
+                 INTO W-ACC
+               END-STRING
+           END-IF
+       END-IF
+       EXIT.
+
+FIND-NAME.
+       MOVE 'N' TO FOUND-FILE
+       MOVE 0 TO FIND-MATCH-COUNT
+       MOVE SPACES TO FIND-SEARCH-MODE
+
+       MOVE "1. Search by name"       TO W-MSG PERFORM DISP-MSG
+       MOVE "2. Search by university" TO W-MSG PERFORM DISP-MSG
+       MOVE "3. Search by major"      TO W-MSG PERFORM DISP-MSG
+       MOVE "Enter your choice:"      TO W-MSG PERFORM DISP-MSG
+       PERFORM READ-INPUT
+       MOVE W-USR-INPT TO FIND-SEARCH-MODE
+
+       PERFORM UNTIL FIND-SEARCH-MODE = "1" OR FIND-SEARCH-MODE = "2"
+                       OR FIND-SEARCH-MODE = "3"
+           MOVE "Invalid selection. Please try again:" TO W-MSG
+           PERFORM DISP-MSG
+           PERFORM READ-INPUT
+           MOVE W-USR-INPT TO FIND-SEARCH-MODE
+       END-PERFORM
+
+       EVALUATE FIND-SEARCH-MODE
+           WHEN "1"
+               MOVE "Enter full or partial name to search:" TO W-MSG
+           WHEN "2"
+               MOVE "Enter university (or part of it) to search:" TO W-MSG
+           WHEN "3"
+               MOVE "Enter major (or part of it) to search:" TO W-MSG
+       END-EVALUATE
+       PERFORM DISP-MSG
+       PERFORM READ-INPUT
+       MOVE FUNCTION TRIM(W-USR-INPT) TO FIND-SEARCH-TEXT
+
+       IF FIND-SEARCH-TEXT = SPACES
+           MOVE "Invalid input" TO W-MSG
+           PERFORM DISP-MSG
+           EXIT PARAGRAPH
+       END-IF
+
+       *> Generate temporary file listing all .txt profiles
+       CALL "SYSTEM" USING "ls bin/profiles/*.txt > bin/profiles/file-list.txt"
+
+       MOVE "bin/profiles/file-list.txt" TO W-PROFILE-PATH-CUR
+
+       OPEN INPUT P-FILE-CUR
+       MOVE 'N' TO FILE-EOF
+
+       PERFORM UNTIL FILE-EOF = 'Y'
+           READ P-FILE-CUR
+               AT END
+                   MOVE 'Y' TO FILE-EOF
+               NOT AT END
+                   MOVE FUNCTION TRIM(P-REC-CUR) TO W-PROFILE-PATH
+                   IF W-PROFILE-PATH = "bin/profiles/file-list.txt"
+                       CONTINUE
+                   ELSE
+                       OPEN INPUT P-FILE
+                       PERFORM CLEAR-PROFILE-WS
+                       PERFORM PARSE-PROFILE-FILE
+                       CLOSE P-FILE
+
+                       MOVE SPACES TO FULL-NAME
+                       STRING
+                           FUNCTION LOWER-CASE(FUNCTION TRIM(FIRST-NAME)) DELIMITED BY SIZE
+                           " "                                            DELIMITED BY SIZE
+                           FUNCTION LOWER-CASE(FUNCTION TRIM(LAST-NAME))  DELIMITED BY SIZE
+                           INTO FULL-NAME
+                       END-STRING
+
+                       EVALUATE FIND-SEARCH-MODE
+                           WHEN "1"
+                               MOVE FULL-NAME TO W-HAYSTACK
+                           WHEN "2"
+                               MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(UNIVERSITY)) TO W-HAYSTACK
+                           WHEN "3"
+                               MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(MAJOR)) TO W-HAYSTACK
+                       END-EVALUATE
+                       MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(FIND-SEARCH-TEXT)) TO W-NEEDLE
+                       PERFORM STRING-CONTAINS
+
+                       IF CONTAINS-FOUND
+                           MOVE W-PROFILE-PATH(14:) TO W-TMP
+                           UNSTRING W-TMP
+                               DELIMITED BY ".txt"
+                               INTO FIND-MATCH-CAND
+                           END-UNSTRING
+
+                           IF FUNCTION LOWER-CASE(FUNCTION TRIM(FIND-MATCH-CAND))
+                              NOT = FUNCTION LOWER-CASE(FUNCTION TRIM(W-USERNAME))
+                              AND FIND-MATCH-COUNT < 50
+                               ADD 1 TO FIND-MATCH-COUNT
+                               MOVE SPACES TO FIND-MATCH-NAME(FIND-MATCH-COUNT)
+                               STRING FUNCTION TRIM(FIRST-NAME) DELIMITED BY SIZE
+                                      " "                       DELIMITED BY SIZE
+                                      FUNCTION TRIM(LAST-NAME)   DELIMITED BY SIZE
+                                   INTO FIND-MATCH-NAME(FIND-MATCH-COUNT)
+                               END-STRING
+                               MOVE W-PROFILE-PATH TO FIND-MATCH-PATH(FIND-MATCH-COUNT)
+                           END-IF
+                       END-IF
+                   END-IF
+
+           END-READ
+       END-PERFORM
+
+       CLOSE P-FILE-CUR
+       CALL "SYSTEM" USING "rm /workspace/bin/profiles/file-list.txt"
+
+       IF FIND-MATCH-COUNT = 0
+           MOVE "Nobody matching that search could be found." TO W-MSG
+           PERFORM DISP-MSG
+           PERFORM BUILD-PROFILE-PATH
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE "--- Matching Students ---" TO W-MSG PERFORM DISP-MSG
+       PERFORM VARYING FIND-MATCH-IDX FROM 1 BY 1 UNTIL FIND-MATCH-IDX > FIND-MATCH-COUNT
+           MOVE FIND-MATCH-IDX TO FIND-NUM-TEXT
+           MOVE SPACES TO W-MSG
+           STRING FUNCTION TRIM(FIND-NUM-TEXT) ". "                DELIMITED BY SIZE
+                  FUNCTION TRIM(FIND-MATCH-NAME(FIND-MATCH-IDX))    DELIMITED BY SIZE
+               INTO W-MSG
+           END-STRING
+           PERFORM DISP-MSG
+       END-PERFORM
+
+       MOVE "Enter number to view/connect, or 0 to cancel:" TO W-MSG
+       PERFORM DISP-MSG
+       PERFORM READ-INPUT
+
+       IF W-USR-INPT = "0"
+           PERFORM BUILD-PROFILE-PATH
+           EXIT PARAGRAPH
+       END-IF
+
+       IF W-USR-INPT NOT NUMERIC
+           MOVE "Invalid selection." TO W-MSG PERFORM DISP-MSG
+           PERFORM BUILD-PROFILE-PATH
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE FUNCTION NUMVAL(W-USR-INPT) TO FIND-MATCH-IDX
+       IF FIND-MATCH-IDX < 1 OR FIND-MATCH-IDX > FIND-MATCH-COUNT
+           MOVE "Invalid selection." TO W-MSG PERFORM DISP-MSG
+           PERFORM BUILD-PROFILE-PATH
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE FIND-MATCH-PATH(FIND-MATCH-IDX) TO W-PROFILE-PATH
+       OPEN INPUT P-FILE
+       PERFORM CLEAR-PROFILE-WS
+       PERFORM PARSE-PROFILE-FILE
+       CLOSE P-FILE
+       PERFORM PRINT-PROFILE-CLEAN
+
+       MOVE W-PROFILE-PATH TO SEARCH-NAME-PATH
+       MOVE W-PROFILE-PATH(14:) TO W-TMP
+       UNSTRING W-TMP
+           DELIMITED BY ".txt"
+           INTO SEARCH-NAME
+       END-UNSTRING
+
+       MOVE "Send connection request?" TO W-MSG
+           PERFORM DISP-MSG
+       MOVE "1. Yes" TO W-MSG
+           PERFORM DISP-MSG
+       MOVE "2. No" TO W-MSG
+           PERFORM DISP-MSG
+
+       MOVE SPACES TO W-USR-INPT
+       PERFORM UNTIL W-USR-INPT = '1' OR W-USR-INPT = 'yes'
+       PERFORM READ-INPUT
+
+           IF W-USR-INPT = '2' OR W-USR-INPT = 'no'
+               MOVE "Returning to main menu." TO W-MSG
+               PERFORM DISP-MSG
+               EXIT PERFORM
+           END-IF
+
+           IF W-USR-INPT = '1' OR W-USR-INPT = 'yes'
+               MOVE "Sending request" TO W-MSG
+               PERFORM DISP-MSG
+               PERFORM ADD-CONNECTION
+               EXIT PERFORM
+           END-IF
+
+           MOVE "Invalid response please try again" TO W-MSG
+           PERFORM DISP-MSG
+       END-PERFORM
+
+       PERFORM BUILD-PROFILE-PATH
+
+       EXIT.
+
+*> Helper for search. Takes SEARCH-NAME-PATH as input and appends a connection
+ADD-CONNECTION.
+       MOVE 'N' TO LINE-IS-TAG
+       MOVE 'N' TO FILE-EOF
+
+       PERFORM BUILD-PROFILE-PATH
+
+       *> Verify the other user has not sent YOU a request
+       MOVE SEARCH-NAME TO CON-SEARCH-NAME
+
+       PERFORM GET-CONNECTIONS
+       PERFORM PARSE-CONNECTIONS
+       PERFORM COMPARE-CONNECTIONS
+       IF CON-FOUND = 'Y'
+           MOVE "This user has already sent you a connection request." TO W-MSG
+           PERFORM DISP-MSG
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE SEARCH-NAME-PATH TO W-PROFILE-PATH
+
+       *> Verify YOU have not already requested them
+       MOVE W-USERNAME TO CON-SEARCH-NAME
+       PERFORM GET-CONNECTIONS
+       PERFORM PARSE-CONNECTIONS
+       PERFORM COMPARE-CONNECTIONS
+       IF CON-FOUND = 'Y'
+           MOVE "You have already requested a connection." TO W-MSG
+           PERFORM DISP-MSG
+           EXIT PARAGRAPH
+       END-IF
+
+       *> Now append to the recipientâ€™s file
+       MOVE SEARCH-NAME-PATH TO W-PROFILE-PATH
+
+       OPEN INPUT  P-FILE
+       OPEN OUTPUT P-TEMP-FILE
+
+       PERFORM UNTIL FILE-EOF = 'Y'
+           READ P-FILE INTO P-REC
+               AT END
+                   MOVE 'Y' TO FILE-EOF
+               NOT AT END
+                   MOVE FUNCTION TRIM(P-REC) TO VIEW-LINE
+
+                   IF VIEW-LINE(1:12) = "CONNECTIONS:"
+                       MOVE 'Y' TO LINE-IS-TAG
+                   END-IF
+
+                   IF LINE-IS-TAG = 'Y'
+
+                       *> Append new username to the line
+                       STRING FUNCTION TRIM(VIEW-LINE) DELIMITED BY SIZE
+                              FUNCTION TRIM(W-USERNAME) DELIMITED BY SIZE
+                              ","                        DELIMITED BY SIZE
+                              INTO VIEW-LINE
+                       END-STRING
+
+                       WRITE P-TEMP-REC FROM VIEW-LINE
+                       MOVE 'N' TO LINE-IS-TAG
+                   ELSE
+                       WRITE P-TEMP-REC FROM P-REC
+                   END-IF
+           END-READ
+       END-PERFORM
+
+       CLOSE P-FILE
+       CLOSE P-TEMP-FILE
+
+       *> Replace original with temp
+       STRING "mv bin/profiles/te-mp.txt " DELIMITED BY SIZE
+           W-PROFILE-PATH                 DELIMITED BY SIZE
+           INTO W-TMP
+       END-STRING
+
+       CALL "SYSTEM" USING W-TMP
+       ADD 1 TO STAT-REQUESTS-SENT
+       PERFORM WRITE-CHECKPOINT
+
+       MOVE "Connection added successfully." TO W-MSG
+       PERFORM DISP-MSG
+       EXIT.
+
+*> Takes W-PROFILE-PATH as input and outputs a string of names separated by commas CONNECTIONS
+GET-CONNECTIONS.
+       *> Initialize
+       MOVE 'N' TO FILE-EOF
+       MOVE 'N' TO LINE-IS-TAG
+       MOVE SPACES TO CONNECTIONS-LINE
+
+       OPEN INPUT P-FILE
+       PERFORM UNTIL FILE-EOF = 'Y'
+           READ P-FILE INTO P-REC
+               AT END
+                   MOVE 'Y' TO FILE-EOF
+               NOT AT END
+                   MOVE FUNCTION TRIM(P-REC) TO VIEW-LINE
+
+                   *> Check if the line starts with "CONNECTIONS:"
+                   IF FUNCTION TRIM(VIEW-LINE(1:12)) = "CONNECTIONS:"
+                       MOVE VIEW-LINE TO CONNECTIONS-LINE
+                      MOVE 'Y' TO FILE-EOF
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE P-FILE
+       MOVE 'N' TO FILE-EOF
+       EXIT.
+
+*> Meant to be used after GET-CONNECTIONS, populates table CONNECTIONS. Uses current W-PROFILE-PATH
+PARSE-CONNECTIONS.
+       *> Initialize
+       MOVE 0 TO CONNECTIONS-COUNT
+
+       *> Skip the "Connections:" prefix
+       MOVE FUNCTION TRIM(CONNECTIONS-LINE(13:)) TO CON-REMAINDER
+
+       *> Get numeric length of remainder
+       MOVE FUNCTION LENGTH(CON-REMAINDER) TO CON-LEN
+
+       MOVE 1 TO CON-P  *> pointer for UNSTRING
+
+       *> Loop through remainder using pointer
+       PERFORM UNTIL CON-P > CON-LEN
+           UNSTRING CON-REMAINDER
+               DELIMITED BY ","
+               INTO CON-USERNAME
+               WITH POINTER CON-P
+           END-UNSTRING
+
+           *> Only store non-blank usernames
+           IF FUNCTION TRIM(CON-USERNAME) NOT = SPACES
+               ADD 1 TO CONNECTIONS-COUNT
+               MOVE FUNCTION TRIM(CON-USERNAME) TO CONNECTIONS-ENTRY(CONNECTIONS-COUNT)
+           END-IF
+       END-PERFORM
+
+       EXIT.
+
+       PRINT-CONNECTIONS.
+       *> Check if there are any connections
+       IF CONNECTIONS-COUNT = 0
+           MOVE "No connections found" TO W-MSG
+           PERFORM DISP-MSG
+       ELSE
+           MOVE "Connections:" TO W-MSG
+           PERFORM DISP-MSG
+           PERFORM VARYING CONN-IDX FROM 1 BY 1 UNTIL CONN-IDX > CONNECTIONS-COUNT
+               STRING
+                   " - " DELIMITED BY SIZE
+                   CONNECTIONS-ENTRY(CONN-IDX) DELIMITED BY SIZE
+                   INTO W-MSG
+               END-STRING
+               PERFORM DISP-MSG
+               *>DISPLAY " - " CONNECTIONS-ENTRY(CONN-IDX)
+           END-PERFORM
+       END-IF
+       EXIT.
+
+*> Takes CON-SEARCH-NAME and outputs CON-FOUND
+COMPARE-CONNECTIONS.
+       *> Initialize
+       MOVE 'N' TO CON-FOUND
+
+       *> Loop through the connections table
+       PERFORM VARYING CON-P FROM 1 BY 1 UNTIL CON-P > CONNECTIONS-COUNT OR CON-FOUND = 'Y'
+           IF FUNCTION TRIM(CONNECTIONS-ENTRY(CON-P)) = FUNCTION TRIM(CON-SEARCH-NAME)
+               MOVE 'Y' TO CON-FOUND
+           END-IF
+       END-PERFORM
+
+       *> CON-FOUND = 'Y' if username exists, 'N' otherwise
+       EXIT.
+
+
+*> Surfaces the pending-request count right after login instead of
+*> making the user discover it by navigating to option 4.
+ANNOUNCE-PENDING-REQUESTS.
+       PERFORM BUILD-PROFILE-PATH
+       PERFORM GET-CONNECTIONS
+       PERFORM PARSE-CONNECTIONS
+
+       MOVE SPACES TO W-MSG
+       STRING "You have "                         DELIMITED BY SIZE
+              FUNCTION TRIM(CONNECTIONS-COUNT)     DELIMITED BY SIZE
+              " pending connection request(s)."    DELIMITED BY SIZE
+           INTO W-MSG
+       END-STRING
+       PERFORM DISP-MSG
+       EXIT.
+
+VIEW-PENDING-REQUESTS.
+       PERFORM BUILD-PROFILE-PATH
+       MOVE "-----------------------------------"           TO W-MSG PERFORM DISP-MSG
+       MOVE "--- Pending Connection Requests ---"           TO W-MSG PERFORM DISP-MSG
+
+       PERFORM GET-CONNECTIONS
+       PERFORM PARSE-CONNECTIONS
+
+       IF CONNECTIONS-COUNT = 0
+           MOVE "(none)" TO W-MSG PERFORM DISP-MSG
+           MOVE "-----------------------------------"        TO W-MSG PERFORM DISP-MSG
+           EXIT PARAGRAPH
+       END-IF
+
+       PERFORM VARYING CONN-IDX FROM 1 BY 1 UNTIL CONN-IDX > CONNECTIONS-COUNT
+           MOVE FUNCTION TRIM(CONNECTIONS-ENTRY(CONN-IDX)) TO RQ-NAME
+           IF RQ-NAME NOT = SPACES
+               MOVE SPACES TO W-MSG
+               STRING "Request from: " RQ-NAME INTO W-MSG
+               END-STRING
+               PERFORM DISP-MSG
+
+               MOVE "1. Accept" TO W-MSG PERFORM DISP-MSG
+               MOVE "2. Reject" TO W-MSG PERFORM DISP-MSG
+               MOVE SPACES TO W-MSG
+               STRING "Enter your choice for " RQ-NAME ":" INTO W-MSG
+               END-STRING
+               PERFORM DISP-MSG
+
+               PERFORM READ-INPUT
+
+               IF W-USR-INPT = "1" OR W-USR-INPT = "accept"
+                   PERFORM ACCEPT-REQUEST
+                   MOVE SPACES TO W-MSG
+                   STRING "Connection request from " RQ-NAME " accepted!"
+                      INTO W-MSG
+                   END-STRING
+                   PERFORM DISP-MSG
+               ELSE
+                   PERFORM REJECT-REQUEST
+                   MOVE SPACES TO W-MSG
+                   STRING "Connection request from " RQ-NAME " rejected."
+                      INTO W-MSG
+                   END-STRING
+                   PERFORM DISP-MSG
+               END-IF
+           END-IF
+       END-PERFORM
+
+       MOVE "-----------------------------------" TO W-MSG PERFORM DISP-MSG
+       EXIT.
+
+ACCEPT-REQUEST.
+       *> 1) Add to established connections (if not already there)
+       MOVE FUNCTION TRIM(W-USERNAME) TO EC-U1
+       MOVE FUNCTION TRIM(RQ-NAME)    TO EC-U2
+       PERFORM NORMALIZE-PAIR
+       PERFORM ENSURE-PAIR-IN-ECFILE
+
+       *> 2) Remove from pending list in current user's profile
+       PERFORM REMOVE-PENDING-REQUEST
+       ADD 1 TO STAT-REQUESTS-ACCEPTED
+       PERFORM WRITE-CHECKPOINT
+       EXIT.
+
+REJECT-REQUEST.
+       PERFORM REMOVE-PENDING-REQUEST
+       ADD 1 TO STAT-REQUESTS-REJECTED
+       PERFORM WRITE-CHECKPOINT
+       EXIT.
+
+NORMALIZE-PAIR.
+       *> Sort EC-U1 and EC-U2 lexicographically so (a,b) == (b,a)
+       IF FUNCTION LOWER-CASE(EC-U1) > FUNCTION LOWER-CASE(EC-U2)
+           MOVE EC-U1 TO W-TMP
+           MOVE EC-U2 TO EC-U1
+           MOVE W-TMP TO EC-U2
+       END-IF
+       EXIT.
+
+ENSURE-PAIR-IN-ECFILE.
+       MOVE 'N' TO EC-EXISTS
+       OPEN INPUT EC-FILE
+       PERFORM UNTIL 1 = 0
+           READ EC-FILE INTO EC-LINE
+               AT END EXIT PERFORM
+               NOT AT END
+                   MOVE FUNCTION TRIM(EC-LINE) TO EC-LINE
+                   IF EC-LINE NOT = SPACES
+                       UNSTRING EC-LINE DELIMITED BY ","
+                           INTO EC-U1, EC-U2
+                       END-UNSTRING
+                       PERFORM NORMALIZE-PAIR
+                       MOVE SPACES TO EC-PAIR
+                       STRING EC-U1 "," EC-U2 INTO EC-PAIR
+                       END-STRING
+                       IF FUNCTION TRIM(EC-PAIR) =
+                          FUNCTION TRIM(EC-LINE)
+                           MOVE 'Y' TO EC-EXISTS
+                       END-IF
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE EC-FILE
+
+       IF EC-EXISTS = 'N'
+           OPEN EXTEND EC-FILE
+           MOVE SPACES TO EC-REC
+           STRING EC-U1 "," EC-U2 INTO EC-REC
+           END-STRING
+           WRITE EC-REC
+           CLOSE EC-FILE
+       END-IF
+       EXIT.
+
+REMOVE-PENDING-REQUEST.
+       *> We will rebuild the CONNECTIONS: line without RQ-NAME
+       PERFORM GET-CONNECTIONS
+       PERFORM PARSE-CONNECTIONS
+
+       OPEN INPUT  P-FILE
+       OPEN OUTPUT P-TEMP-FILE
+
+       MOVE 'N' TO FILE-EOF
+       MOVE 'N' TO LINE-IS-TAG
+
+       PERFORM UNTIL FILE-EOF = 'Y'
+           READ P-FILE INTO P-REC
+               AT END
+                   MOVE 'Y' TO FILE-EOF
+               NOT AT END
+                   MOVE FUNCTION TRIM(P-REC) TO VIEW-LINE
+
+                   IF FUNCTION TRIM(VIEW-LINE(1:12)) = "CONNECTIONS:"
+                       MOVE "CONNECTIONS: " TO NEW-CONN-LINE
+                       MOVE 'N' TO ANY-WRITTEN
+                       PERFORM VARYING CONN-IDX FROM 1 BY 1
+                               UNTIL CONN-IDX > CONNECTIONS-COUNT
+                           IF FUNCTION TRIM(CONNECTIONS-ENTRY(CONN-IDX))
+                              NOT = FUNCTION TRIM(RQ-NAME)
+                               IF ANY-WRITTEN = 'Y'
+                                   STRING FUNCTION TRIM(NEW-CONN-LINE) ","
+                                      INTO NEW-CONN-LINE
+                                   END-STRING
+                               END-IF
+                               STRING FUNCTION TRIM(NEW-CONN-LINE)
+                                      FUNCTION TRIM(CONNECTIONS-ENTRY(CONN-IDX))
+                                      INTO NEW-CONN-LINE
+                               END-STRING
+                               MOVE 'Y' TO ANY-WRITTEN
+                           END-IF
+                       END-PERFORM
+                       WRITE P-TEMP-REC FROM NEW-CONN-LINE
+                   ELSE
+                       WRITE P-TEMP-REC FROM P-REC
+                   END-IF
+           END-READ
+       END-PERFORM
+
+       CLOSE P-FILE
+       CLOSE P-TEMP-FILE
+
+       STRING "mv bin/profiles/te-mp.txt " W-PROFILE-PATH INTO W-TMP
+       END-STRING
+       CALL "SYSTEM" USING W-TMP
+       EXIT.
+
+VIEW-NETWORK.
+       MOVE "--------------------"  TO W-MSG PERFORM DISP-MSG
+       MOVE "--- Your Network ---"  TO W-MSG PERFORM DISP-MSG
+
+       *> Load EC-FILE into RECON-PAIR-TABLE and close it up front so
+       *> OFFER-REMOVE-CONNECTION can prompt and (on yes) blank the
+       *> matched table row without EC-FILE ever being open twice at
+       *> once - it has no FILE STATUS clause to trap that.
+       PERFORM LOAD-ECFILE-TABLE
+       MOVE 0 TO EC-COUNT
+       MOVE 'N' TO EC-REMOVED-ANY
+
+       PERFORM VARYING RECON-IDX FROM 1 BY 1 UNTIL RECON-IDX > RECON-PAIR-COUNT
+           IF RECON-PAIR-U1(RECON-IDX) NOT = SPACES
+               IF FUNCTION TRIM(RECON-PAIR-U1(RECON-IDX)) = FUNCTION TRIM(W-USERNAME)
+                   MOVE RECON-PAIR-U2(RECON-IDX) TO EC-OTHER
+                   PERFORM PRINT-OTHER-SUMMARY
+                   ADD 1 TO EC-COUNT
+                   PERFORM OFFER-REMOVE-CONNECTION
+               ELSE
+                   IF FUNCTION TRIM(RECON-PAIR-U2(RECON-IDX)) = FUNCTION TRIM(W-USERNAME)
+                       MOVE RECON-PAIR-U1(RECON-IDX) TO EC-OTHER
+                       PERFORM PRINT-OTHER-SUMMARY
+                       ADD 1 TO EC-COUNT
+                       PERFORM OFFER-REMOVE-CONNECTION
+                   END-IF
+               END-IF
+           END-IF
+       END-PERFORM
+
+       IF EC-REMOVED-ANY = 'Y'
+           PERFORM REWRITE-ECFILE-FROM-TABLE
+           PERFORM WRITE-CHECKPOINT
+       END-IF
+
+       IF EC-COUNT = 0
+           MOVE "(none)" TO W-MSG PERFORM DISP-MSG
+       END-IF
+
+       MOVE "--------------------" TO W-MSG PERFORM DISP-MSG
+       EXIT.
+
+*> Reads established-connections.txt into RECON-PAIR-TABLE in file
+*> order (no dedup - VIEW-NETWORK needs one table row per line so it
+*> can blank the exact row the user picked).
+LOAD-ECFILE-TABLE.
+       MOVE 0 TO RECON-PAIR-COUNT
+       OPEN INPUT EC-FILE
+       MOVE 'N' TO FILE-EOF
+       PERFORM UNTIL FILE-EOF = 'Y'
+           READ EC-FILE INTO EC-LINE
+               AT END
+                   MOVE 'Y' TO FILE-EOF
+               NOT AT END
+                   MOVE FUNCTION TRIM(EC-LINE) TO EC-LINE
+                   IF EC-LINE NOT = SPACES AND RECON-PAIR-COUNT < RECON-MAX-PAIRS
+                       ADD 1 TO RECON-PAIR-COUNT
+                       UNSTRING EC-LINE DELIMITED BY ","
+                           INTO RECON-PAIR-U1(RECON-PAIR-COUNT),
+                                RECON-PAIR-U2(RECON-PAIR-COUNT)
+                       END-UNSTRING
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE EC-FILE
+       EXIT.
+
+*> Asks whether to drop the connection just printed by
+*> PRINT-OTHER-SUMMARY (EC-OTHER); on yes, blanks RECON-PAIR-TABLE's
+*> RECON-IDX row (VIEW-NETWORK's loop index) so REWRITE-ECFILE-FROM-TABLE
+*> skips it when the caller rewrites established-connections.txt.
+OFFER-REMOVE-CONNECTION.
+       MOVE SPACES TO W-MSG
+       STRING "Remove connection with " FUNCTION TRIM(EC-OTHER)
+              "? (yes/no):" INTO W-MSG
+       END-STRING
+       PERFORM DISP-MSG
+       PERFORM READ-INPUT
+
+       IF W-USR-INPT = "1" OR W-USR-INPT = "yes"
+           MOVE SPACES TO RECON-PAIR-U1(RECON-IDX)
+           MOVE SPACES TO RECON-PAIR-U2(RECON-IDX)
+           MOVE 'Y' TO EC-REMOVED-ANY
+           MOVE SPACES TO W-MSG
+           STRING "Removed connection with " FUNCTION TRIM(EC-OTHER)
+                  "." INTO W-MSG
+           END-STRING
+           PERFORM DISP-MSG
+       END-IF
+       EXIT.
+
+*> Lists every profile with a pending request the current user sent
+*> (their username appears in that profile's CONNECTIONS: line) and
+*> lets the user withdraw it.
+CANCEL-SENT-REQUESTS.
+       MOVE "-----------------------------------"     TO W-MSG PERFORM DISP-MSG
+       MOVE "--- Your Sent Connection Requests ---"    TO W-MSG PERFORM DISP-MSG
+
+       MOVE 0 TO SENT-COUNT
+       CALL "SYSTEM" USING "ls bin/profiles/*.txt > bin/profiles/file-list.txt"
+       MOVE "bin/profiles/file-list.txt" TO W-PROFILE-PATH-CUR
+
+       OPEN INPUT P-FILE-CUR
+       MOVE 'N' TO FILE-EOF
+
+       PERFORM UNTIL FILE-EOF = 'Y'
+           READ P-FILE-CUR
+               AT END
+                   MOVE 'Y' TO FILE-EOF
+               NOT AT END
+                   MOVE FUNCTION TRIM(P-REC-CUR) TO W-PROFILE-PATH
+                   IF W-PROFILE-PATH = "bin/profiles/file-list.txt"
+                       CONTINUE
+                   ELSE
+                       PERFORM GET-CONNECTIONS
+                       PERFORM PARSE-CONNECTIONS
+                       MOVE FUNCTION TRIM(W-USERNAME) TO CON-SEARCH-NAME
+                       PERFORM COMPARE-CONNECTIONS
+                       IF CON-FOUND = 'Y' AND SENT-COUNT < 50
+                           ADD 1 TO SENT-COUNT
+                           MOVE W-PROFILE-PATH TO SENT-PATH(SENT-COUNT)
+                           MOVE W-PROFILE-PATH(14:) TO W-TMP
+                           UNSTRING W-TMP DELIMITED BY ".txt"
+                               INTO SENT-NAME(SENT-COUNT)
+                           END-UNSTRING
+                       END-IF
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE P-FILE-CUR
+       CALL "SYSTEM" USING "rm bin/profiles/file-list.txt"
+
+       IF SENT-COUNT = 0
+           MOVE "(none)" TO W-MSG PERFORM DISP-MSG
+           MOVE "-----------------------------------" TO W-MSG PERFORM DISP-MSG
+           EXIT PARAGRAPH
+       END-IF
+
+       PERFORM VARYING SENT-IDX FROM 1 BY 1 UNTIL SENT-IDX > SENT-COUNT
+           MOVE SPACES TO W-MSG
+           STRING "Pending request to: "
+                  FUNCTION TRIM(SENT-NAME(SENT-IDX)) INTO W-MSG
+           END-STRING
+           PERFORM DISP-MSG
+           MOVE "1. Cancel this request" TO W-MSG PERFORM DISP-MSG
+           MOVE "2. Leave it pending"    TO W-MSG PERFORM DISP-MSG
+           MOVE SPACES TO W-MSG
+           STRING "Enter your choice for "
+                  FUNCTION TRIM(SENT-NAME(SENT-IDX)) ":" INTO W-MSG
+           END-STRING
+           PERFORM DISP-MSG
+           PERFORM READ-INPUT
+
+           IF W-USR-INPT = "1" OR W-USR-INPT = "cancel"
+               MOVE SENT-PATH(SENT-IDX) TO W-PROFILE-PATH
+               MOVE FUNCTION TRIM(W-USERNAME) TO RQ-NAME
+               PERFORM REMOVE-PENDING-REQUEST
+               ADD 1 TO STAT-REQUESTS-CANCELLED
+               PERFORM WRITE-CHECKPOINT
+               MOVE SPACES TO W-MSG
+               STRING "Cancelled your request to "
+                      FUNCTION TRIM(SENT-NAME(SENT-IDX)) "." INTO W-MSG
+               END-STRING
+               PERFORM DISP-MSG
+           END-IF
+       END-PERFORM
+
+       MOVE "-----------------------------------" TO W-MSG PERFORM DISP-MSG
+       EXIT.
+
+PRINT-OTHER-SUMMARY.
+       *> Save current parsed profile fields (weâ€™ll reuse the same WS)
+       MOVE FIRST-NAME  TO SAVE-FIRST
+       MOVE LAST-NAME   TO SAVE-LAST
+       MOVE UNIVERSITY  TO SAVE-UNIV
+       MOVE MAJOR       TO SAVE-MAJOR
+       MOVE W-YEAR-TEXT-VIEW TO SAVE-YEAR
+
+       *> Open other userâ€™s profile and parse to get University/Major
+       MOVE SPACES TO OTHER-PATH
+       STRING "bin/profiles/" FUNCTION LOWER-CASE(EC-OTHER) ".txt"
+          INTO OTHER-PATH
+       END-STRING
+
+       MOVE OTHER-PATH TO W-PROFILE-PATH
+       OPEN INPUT P-FILE
+       IF P-STAT = "00"
+           PERFORM CLEAR-PROFILE-WS
+           PERFORM PARSE-PROFILE-FILE
+           CLOSE P-FILE
+
+           MOVE SPACES TO W-MSG
+           STRING "Connected with: "
+                  EC-OTHER
+                  " (University: "
+                  FUNCTION TRIM(UNIVERSITY)
+                  ", Major: "
+                  FUNCTION TRIM(MAJOR)
+                  ")"
+              INTO W-MSG
+           END-STRING
+           PERFORM DISP-MSG
+       ELSE
+           CLOSE P-FILE
+           MOVE SPACES TO W-MSG
+           STRING "Connected with: " EC-OTHER INTO W-MSG
+           END-STRING
+           PERFORM DISP-MSG
+       END-IF
+
+       *> Restore saved fields (keeps your current userâ€™s profile intact)
+       MOVE SAVE-FIRST TO FIRST-NAME
+       MOVE SAVE-LAST  TO LAST-NAME
+       MOVE SAVE-UNIV  TO UNIVERSITY
+       MOVE SAVE-MAJOR TO MAJOR
+       MOVE SAVE-YEAR  TO W-YEAR-TEXT-VIEW
+       EXIT.
